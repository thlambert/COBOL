@@ -14,17 +14,44 @@
                  ORGANIZATION IS INDEXED
                  ACCESS IS RANDOM
                  RECORD KEY IS EMP-SSNO.
+           SELECT EMP-DEL-HISTORY-FILE
+                 ASSIGN TO UT-SYS-DEL-HISTORY-FILE
+                 ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SUPV-CREDENTIAL-FILE
+                 ASSIGN TO UT-SYS-SUPV-CREDENTIAL-FILE
+                 ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
 
        FD EMPLOYEE-MASTER-FILE
           LABEL RECORDS ARE STANDARD
-          RECORD CONTAINS 34 CHARACTERS.
+          RECORD CONTAINS 50 CHARACTERS.
        01 EMPLOYEE-MASTER-REC.
           05  EMP-SSNO                             PIC 9(9).
           05  EMP-NAME                             PIC X(20).
           05  EMP-SALARY                           PIC 9(5).
+          05  EMP-DEPT                             PIC X(4).
+          05  EMP-HIRE-DATE                        PIC 9(8).
+          05  EMP-EXP-ACCT                         PIC 9(4).
+       FD EMP-DEL-HISTORY-FILE
+          RECORD CONTAINS 79 CHARACTERS.
+       01 EMP-DEL-HISTORY-REC.
+          05  EMP-DH-SSNO                          PIC 9(9).
+          05  EMP-DH-NAME                          PIC X(20).
+          05  EMP-DH-SALARY                        PIC 9(5).
+          05  EMP-DH-DEPT                          PIC X(4).
+          05  EMP-DH-HIRE-DATE                     PIC 9(8).
+          05  EMP-DH-EXP-ACCT                      PIC 9(4).
+          05  EMP-DH-TIMESTAMP                     PIC X(21).
+      *    SUPERVISOR WHO AUTHORIZED THIS DELETE.  SEE REQUEST 033.
+          05  EMP-DH-OPERATOR-ID                   PIC X(8).
+      *    SUPERVISOR PASSWORD LIVES OUTSIDE THE SOURCE - SEE REQUEST
+      *    022 - SO IT CAN BE CHANGED WITHOUT A RECOMPILE.
+       FD SUPV-CREDENTIAL-FILE
+          RECORD CONTAINS 8 CHARACTERS.
+       01 SUPV-CREDENTIAL-REC.
+          05  SCR-SUPV-PASSWORD                    PIC X(8).
 
        WORKING-STORAGE SECTION.
        01  WS-SWITCHES.
@@ -37,9 +64,20 @@
            05  WS-OK-TO-DELETE                     PIC X
                                             VALUE 'N'.
                88  OK-TO-DELETE             VALUE 'Y'.
+           05  WS-SUPV-OK                          PIC X
+                                            VALUE 'N'.
+               88  SUPV-AUTHORIZED          VALUE 'Y'.
        01 WS-FILES.
           05  UT-SYS-EMPFILE                       PIC X(50)
                                    VALUE "C:\COBOL\NEWEMP2.DAT".
+          05  UT-SYS-DEL-HISTORY-FILE               PIC X(50)
+                                   VALUE "C:\COBOL\NEWEMP2DELHIST.DAT".
+          05  UT-SYS-SUPV-CREDENTIAL-FILE          PIC X(50)
+                             VALUE "C:\COBOL\SUPVCREDENTIAL.DAT".
+       01 WS-SUPV-VALUES.
+          05  WS-SUPV-ID                           PIC X(8).
+          05  WS-SUPV-PASSWORD                     PIC X(8).
+          05  WS-VALID-SUPV-PASSWORD               PIC X(8).
 
        PROCEDURE DIVISION.
       *************************************************************
@@ -72,9 +110,16 @@
                DISPLAY "Ok to delete this record? (Y to delete)"
                ACCEPT WS-OK-TO-DELETE
                IF OK-TO-DELETE
-                   DELETE EMPLOYEE-MASTER-FILE RECORD
-                       INVALID KEY PERFORM 610-NOT-FOUND THRU 610-EXIT
-                   END-DELETE
+                   PERFORM 630-SUPERVISOR-AUTH THRU 630-EXIT
+                   IF SUPV-AUTHORIZED
+                       PERFORM 620-WRITE-DEL-HISTORY THRU 620-EXIT
+                       DELETE EMPLOYEE-MASTER-FILE RECORD
+                           INVALID KEY
+                               PERFORM 610-NOT-FOUND THRU 610-EXIT
+                       END-DELETE
+                   ELSE
+                       DISPLAY "NOT AUTHORIZED - RECORD NOT DELETED"
+                   END-IF
                END-IF
            END-IF.
            DISPLAY "STOP NOW? (Y TO STOP)"
@@ -87,7 +132,10 @@
        300-GET-DATA.
            DISPLAY EMP-SSNO
            DISPLAY EMP-NAME
-           DISPLAY EMP-SALARY.
+           DISPLAY EMP-SALARY
+           DISPLAY EMP-DEPT
+           DISPLAY EMP-HIRE-DATE
+           DISPLAY EMP-EXP-ACCT.
        300-EXIT.
            EXIT.
 
@@ -110,6 +158,40 @@
        610-EXIT.
            EXIT.
 
+      ***************************************************************
+      *   Require a supervisor ID/password before a delete is let
+      *   through - line staff can look employees up but only a
+      *   supervisor can actually remove one from the file.
+      ***************************************************************
+       630-SUPERVISOR-AUTH.
+           MOVE 'N' TO WS-SUPV-OK
+           DISPLAY "SUPERVISOR ID: "
+           ACCEPT WS-SUPV-ID
+           DISPLAY "SUPERVISOR PASSWORD: " WITH NO ADVANCING
+           ACCEPT WS-SUPV-PASSWORD WITH NO-ECHO
+           IF WS-SUPV-PASSWORD = WS-VALID-SUPV-PASSWORD
+               MOVE 'Y' TO WS-SUPV-OK
+           END-IF.
+       630-EXIT.
+           EXIT.
+
+      ***************************************************************
+      *   Write the employee being deleted to the deletion history
+      *   file before it is removed from the employee master file.
+      ***************************************************************
+       620-WRITE-DEL-HISTORY.
+           MOVE EMP-SSNO      TO EMP-DH-SSNO
+           MOVE EMP-NAME      TO EMP-DH-NAME
+           MOVE EMP-SALARY    TO EMP-DH-SALARY
+           MOVE EMP-DEPT      TO EMP-DH-DEPT
+           MOVE EMP-HIRE-DATE TO EMP-DH-HIRE-DATE
+           MOVE EMP-EXP-ACCT  TO EMP-DH-EXP-ACCT
+           MOVE FUNCTION CURRENT-DATE TO EMP-DH-TIMESTAMP
+           MOVE WS-SUPV-ID TO EMP-DH-OPERATOR-ID
+           WRITE EMP-DEL-HISTORY-REC.
+       620-EXIT.
+           EXIT.
+
       ***************************************************************
       *   Read a record from the employee master file.
       ***************************************************************
@@ -126,6 +208,14 @@
       ***************************************************************
        900-INITIALIZATION.
            OPEN I-O  EMPLOYEE-MASTER-FILE.
+           OPEN EXTEND EMP-DEL-HISTORY-FILE.
+           OPEN INPUT SUPV-CREDENTIAL-FILE
+           READ SUPV-CREDENTIAL-FILE
+               AT END
+                   DISPLAY "SUPERVISOR CREDENTIAL FILE IS EMPTY"
+           END-READ
+           MOVE SCR-SUPV-PASSWORD TO WS-VALID-SUPV-PASSWORD
+           CLOSE SUPV-CREDENTIAL-FILE.
        900-EXIT.
            EXIT.
 
@@ -134,5 +224,6 @@
       *****************************************************************
        910-END-PROGRAM-RTN.
             CLOSE EMPLOYEE-MASTER-FILE.
+            CLOSE EMP-DEL-HISTORY-FILE.
        910-EXIT.
            EXIT.
