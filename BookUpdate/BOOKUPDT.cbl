@@ -0,0 +1,289 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  BOOKUPDT.
+       AUTHOR.  THOMAS LAMBERT.
+      *****************************************************************
+      * ADDBOOK can only add a book - there is no way to rewrite one
+      * already on file if the title, author, publisher or price was
+      * entered wrong.  This is the companion program that rewrites an
+      * existing BOOK-REC by BR-BOOK-ISBN.  SEE REQUEST 028.
+      *
+      *   File  :  C:\COBOL\BOOKCATALOG.DAT
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BOOK-FILE
+                 ASSIGN TO UT-SYS-BOOKFILE
+                 ORGANIZATION IS INDEXED
+                 ACCESS IS DYNAMIC
+                 RECORD KEY IS BR-BOOK-ISBN
+                 ALTERNATE RECORD KEY IS BR-BOOK-TITLE
+                     WITH DUPLICATES.
+           SELECT AUTHOR-FILE
+                 ASSIGN TO UT-SYS-AUTHORFILE
+                 ORGANIZATION IS INDEXED
+                 ACCESS IS DYNAMIC
+                 RECORD KEY IS AR-AUTHOR-ID.
+           SELECT BOOK-UPD-HISTORY-FILE
+                 ASSIGN TO UT-SYS-UPD-HISTORY-FILE
+                 ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD BOOK-FILE
+          LABEL RECORDS ARE STANDARD
+          RECORD CONTAINS 79 CHARACTERS.
+       01 BOOK-REC.
+          05  BR-BOOK-ISBN                          PIC 9(13).
+          05  BR-BOOK-TITLE                         PIC X(30).
+          05  BR-AUTHOR-ID                          PIC 9(5).
+          05  BR-BOOK-PUBLISHER                     PIC X(20).
+          05  BR-BOOK-PRICE                         PIC 9(5)V99.
+          05  BR-QTY-ON-HAND                        PIC 9(4).
+
+       FD AUTHOR-FILE
+          LABEL RECORDS ARE STANDARD
+          RECORD CONTAINS 35 CHARACTERS.
+       01 AUTHOR-REC.
+          05  AR-AUTHOR-ID                          PIC 9(5).
+          05  AR-AUTHOR-NAME                        PIC X(30).
+
+       FD BOOK-UPD-HISTORY-FILE
+          RECORD CONTAINS 108 CHARACTERS.
+       01 BOOK-UPD-HISTORY-REC.
+          05  BUH-BOOK-ISBN                         PIC 9(13).
+          05  BUH-BOOK-TITLE                        PIC X(30).
+          05  BUH-AUTHOR-ID                         PIC 9(5).
+          05  BUH-BOOK-PUBLISHER                    PIC X(20).
+          05  BUH-BOOK-PRICE                        PIC 9(5)V99.
+          05  BUH-QTY-ON-HAND                       PIC 9(4).
+          05  BUH-TIMESTAMP                         PIC X(21).
+      *    WHO UPDATED THIS BOOK.  SEE REQUEST 033.
+          05  BUH-OPERATOR-ID                       PIC X(8).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILENAMES.
+           05  UT-SYS-BOOKFILE                      PIC X(50)
+                                    VALUE "C:\COBOL\BOOKCATALOG.DAT".
+           05  UT-SYS-AUTHORFILE                    PIC X(50)
+                                    VALUE "C:\COBOL\AUTHOR.DAT".
+           05  UT-SYS-UPD-HISTORY-FILE              PIC X(50)
+                                    VALUE "C:\COBOL\BOOKUPDHIST.DAT".
+       01  WS-OPERATOR-ID                           PIC X(8).
+       01  WS-PRICE-LIMITS.
+           05  WS-MIN-PRICE                         PIC 9(5)V99
+                                            VALUE .01.
+           05  WS-MAX-PRICE                         PIC 9(5)V99
+                                            VALUE 999.99.
+       01  WS-SWITCHES.
+           05  WS-STOP-PROGRAM                      PIC X
+                                            VALUE 'F'.
+               88  OK-TO-STOP               VALUE 'Y'.
+           05  WS-CONTINUE                          PIC X.
+           05  WS-BOOK-NOT-FOUND                    PIC X
+                                            VALUE 'F'.
+               88  BOOK-FOUND                VALUE 'T'.
+           05  WS-OK-TO-UPDATE                      PIC X
+                                            VALUE 'Y'.
+               88  OK-TO-UPDATE              VALUE 'Y'.
+       01 WS-DATE.
+          05 WS-YEAR                                PIC 9(4).
+          05 WS-MONTH                               PIC 99.
+          05 WS-DAY                                 PIC 99.
+          05                                        PIC X(10).
+
+       SCREEN SECTION.
+       01 SCR01                BLANK SCREEN
+                               PROMPT
+                               AUTO
+                               REQUIRED
+                               BACKGROUND-COLOR 0
+                               FOREGROUND-COLOR 2.
+           05 SCR1-R1.
+              10         COL 1          VALUE "Thomas Lambert".
+              10         COL 30         VALUE "Book Catalog Update".
+              10         COL 71     PIC 99 FROM WS-MONTH.
+              10         COL 73         VALUE "/".
+              10         COL 74     PIC 99 FROM WS-DAY.
+              10         COL 76         VALUE "/".
+              10         COL 77     PIC 9(4) FROM WS-YEAR.
+           05 SCR1-R5.
+              10 LINE 5  COL 10     VALUE "ENTER ISBN:".
+              10         COL 27   PIC 9(13) TO BR-BOOK-ISBN.
+       01 SCR02.
+           05 SCR2-R18.
+              10 LINE 18 COL 16    VALUE "PRESS ENTER TO CONTINUE".
+       01 SCR05.
+           05 SCR5-R6.
+              10 LINE 6  COL 10    VALUE "BOOK IS NOT ON FILE      ".
+       01 SCRUPD1.
+           05 SCRUPD-R6.
+              10 LINE 6  COL 16    VALUE "TITLE:" ERASE EOL.
+              10 LINE 6  COL 27    PIC X(30) TO BR-BOOK-TITLE.
+           05 SCRUPD-R7.
+              10 LINE 7  COL 16    VALUE "AUTHOR ID:".
+              10 LINE 7  COL 27    PIC 9(5) TO BR-AUTHOR-ID.
+           05 SCRUPD-R8.
+              10 LINE 8  COL 16    VALUE "PUBLISHER:".
+              10 LINE 8  COL 27    PIC X(20) TO BR-BOOK-PUBLISHER.
+           05 SCRUPD-R9.
+              10 LINE 9  COL 16    VALUE "PRICE:".
+              10 LINE 9  COL 27    PIC 99999V99 TO BR-BOOK-PRICE.
+           05 SCRUPD-R10.
+              10 LINE 10 COL 16    VALUE "QTY ON HAND:".
+              10 LINE 10 COL 29    PIC 9(4) TO BR-QTY-ON-HAND.
+       01 SCRVIEW.
+           05 SCRVIEW-R6.
+              10 LINE 6  COL 16    VALUE "TITLE:" ERASE EOL.
+              10 LINE 6  COL 27    PIC X(30) FROM BR-BOOK-TITLE.
+           05 SCRVIEW-R7.
+              10 LINE 7  COL 16    VALUE "AUTHOR ID:".
+              10 LINE 7  COL 27    PIC 9(5) FROM BR-AUTHOR-ID.
+           05 SCRVIEW-R8.
+              10 LINE 8  COL 16    VALUE "PUBLISHER:".
+              10 LINE 8  COL 27    PIC X(20) FROM BR-BOOK-PUBLISHER.
+           05 SCRVIEW-R9.
+              10 LINE 9  COL 16    VALUE "PRICE:".
+              10 LINE 9  COL 27    PIC 99999V99 FROM BR-BOOK-PRICE.
+           05 SCRVIEW-R10.
+              10 LINE 10 COL 16    VALUE "QTY ON HAND:".
+              10 LINE 10 COL 29    PIC 9(4) FROM BR-QTY-ON-HAND.
+       01 SCRUPDSUC.
+           05 SCRUPDSUC-R18.
+              10 LINE 18 COL 16    VALUE "BOOK UPDATED".
+       01 SCRAERR.
+           05 SCRAERR-R18.
+              10 LINE 18 COL 16    VALUE "AUTHOR ID NOT ON FILE  ".
+       01 SCRPERR.
+           05 SCRPERR-R18.
+              10 LINE 19 COL 16    VALUE "PRICE OUT OF RANGE      ".
+
+       PROCEDURE DIVISION.
+      ***************************************************************
+      *   Do startup tasks.
+      *   Loop until the user chooses to stop.
+      *   Do ending tasks.
+      ***************************************************************
+       100-MAIN.
+           PERFORM 900-INITIALIZATION THRU 900-EXIT.
+           PERFORM 200-PROCESS-FILE THRU 200-EXIT
+                   UNTIL OK-TO-STOP.
+           PERFORM 910-END-PROGRAM-RTN.
+           STOP RUN.
+      ***************************************************************
+      *   Update one book and ask whether to continue.
+      ***************************************************************
+       200-PROCESS-FILE.
+           PERFORM 400-UPDATE-BOOK THRU 400-EXIT.
+           DISPLAY "STOP NOW? (Y TO STOP)"
+           ACCEPT WS-STOP-PROGRAM.
+       200-EXIT.
+           EXIT.
+      ***************************************************************
+      *   Rewrite an existing book's title, author, publisher and
+      *   price if the ISBN entered is on file.
+      ***************************************************************
+       400-UPDATE-BOOK.
+           DISPLAY SCR01
+           ACCEPT SCR01
+           PERFORM 700-READ-BOOK-MASTER THRU 700-EXIT
+           IF BOOK-FOUND
+               DISPLAY SCRVIEW
+               DISPLAY SCRUPD1
+               ACCEPT SCRUPD1
+               MOVE 'Y' TO WS-OK-TO-UPDATE
+      *        BOTH CHECKS ALWAYS RUN (RATHER THAN SHORT-CIRCUITING ON
+      *        THE FIRST FAILURE) SO AN AUTHOR ERROR AND A PRICE ERROR
+      *        ON THE SAME ATTEMPT ARE BOTH SHOWN.
+               PERFORM 450-VALIDATE-AUTHOR THRU 450-EXIT
+               PERFORM 460-VALIDATE-PRICE THRU 460-EXIT
+               IF OK-TO-UPDATE
+                   REWRITE BOOK-REC
+                       INVALID KEY DISPLAY SCR05
+                       NOT INVALID KEY
+                           DISPLAY SCRUPDSUC
+                           PERFORM 470-WRITE-UPD-HISTORY THRU 470-EXIT
+                   END-REWRITE
+               END-IF
+               DISPLAY SCR02
+               ACCEPT WS-CONTINUE
+           ELSE
+               DISPLAY SCR05
+               DISPLAY SCR02
+               ACCEPT WS-CONTINUE
+           END-IF.
+       400-EXIT.
+           EXIT.
+      ***************************************************************
+      *   Reject the update if BR-AUTHOR-ID doesn't match anyone on
+      *   the author file.
+      ***************************************************************
+       450-VALIDATE-AUTHOR.
+           MOVE BR-AUTHOR-ID TO AR-AUTHOR-ID
+           READ AUTHOR-FILE
+               INVALID KEY
+                   DISPLAY SCRAERR
+                   MOVE 'N' TO WS-OK-TO-UPDATE
+           END-READ.
+       450-EXIT.
+           EXIT.
+      ***************************************************************
+      *   Reject the update if BR-BOOK-PRICE is outside a sane range.
+      ***************************************************************
+       460-VALIDATE-PRICE.
+           IF BR-BOOK-PRICE < WS-MIN-PRICE
+                 OR BR-BOOK-PRICE > WS-MAX-PRICE
+               DISPLAY SCRPERR
+               MOVE 'N' TO WS-OK-TO-UPDATE
+           END-IF.
+       460-EXIT.
+           EXIT.
+      ***************************************************************
+      *   Log the book just updated to the update-history file.  SEE
+      *   REQUEST 033 for BUH-OPERATOR-ID.
+      ***************************************************************
+       470-WRITE-UPD-HISTORY.
+           MOVE BR-BOOK-ISBN      TO BUH-BOOK-ISBN
+           MOVE BR-BOOK-TITLE     TO BUH-BOOK-TITLE
+           MOVE BR-AUTHOR-ID      TO BUH-AUTHOR-ID
+           MOVE BR-BOOK-PUBLISHER TO BUH-BOOK-PUBLISHER
+           MOVE BR-BOOK-PRICE     TO BUH-BOOK-PRICE
+           MOVE BR-QTY-ON-HAND    TO BUH-QTY-ON-HAND
+           MOVE FUNCTION CURRENT-DATE TO BUH-TIMESTAMP
+           MOVE WS-OPERATOR-ID    TO BUH-OPERATOR-ID
+           WRITE BOOK-UPD-HISTORY-REC.
+       470-EXIT.
+           EXIT.
+      ***************************************************************
+      *   Read a record from the book file.
+      ***************************************************************
+       700-READ-BOOK-MASTER.
+           READ BOOK-FILE
+              INVALID KEY MOVE 'F' TO WS-BOOK-NOT-FOUND
+              NOT INVALID KEY MOVE 'T' TO WS-BOOK-NOT-FOUND
+           END-READ.
+       700-EXIT.
+           EXIT.
+      ***************************************************************
+      *   Open the files and get the current date.
+      ***************************************************************
+       900-INITIALIZATION.
+           OPEN I-O BOOK-FILE.
+           OPEN INPUT AUTHOR-FILE.
+           OPEN EXTEND BOOK-UPD-HISTORY-FILE.
+           MOVE FUNCTION CURRENT-DATE TO WS-DATE.
+           DISPLAY "ENTER OPERATOR ID: "
+           ACCEPT WS-OPERATOR-ID.
+       900-EXIT.
+           EXIT.
+      *****************************************************************
+      *   Close the files.
+      *****************************************************************
+       910-END-PROGRAM-RTN.
+           CLOSE BOOK-FILE.
+           CLOSE AUTHOR-FILE.
+           CLOSE BOOK-UPD-HISTORY-FILE.
+       910-EXIT.
+           EXIT.
