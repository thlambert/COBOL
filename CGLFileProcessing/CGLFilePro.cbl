@@ -21,14 +21,20 @@
            SELECT CGL-COA-TRANS-FILE ASSIGN TO UT-SYS-TRANS-FILE
                ORGANIZATION IS LINE SEQUENTIAL.
            SELECT CGL-COA-SRT-FILE ASSIGN TO UT-SYS-SRT-FILE.
-           SELECT CGL-NEW-COA-MASTER-FILE ASSIGN TO UT-SYS-NEW-MASTER-FILE
+           SELECT CGL-NEW-COA-MASTER-FILE
+               ASSIGN TO UT-SYS-NEW-MASTER-FILE
                ORGANIZATION IS LINE SEQUENTIAL.
            SELECT CGLC-TRANS-LOG-FILE ASSIGN TO UT-SYS-TRANS-LOG-FILE
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CGLC-ERROR-LOG-FILE ASSIGN TO UT-SYS-ERROR-LOG-FILE
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CGLC-CHECKPOINT-FILE
+               ASSIGN TO UT-SYS-CHECKPOINT-FILE
+               ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
        FD  CGL-COA-FILE
-           RECORD CONTAINS 50 CHARACTERS.
+           RECORD CONTAINS 59 CHARACTERS.
        01  CGL-COA-REC.
            05  CGLC-NO                     PIC 9(4).
 	       05  CGLC-BEG-BALANCE		       PIC S9(5)V99.
@@ -36,34 +42,65 @@
            05  CGLC-ACCT-ACTIVE	           PIC X.
  	       05  CGLC-ACCT-TYPE		       PIC X.
            05  CGLC-DESCRIPTION		       PIC X(30).
+      *    DATE A SCHEDULED CLOSE/REOPEN TAKES EFFECT (YYYYMMDD), ZERO
+      *    WHEN NOTHING IS SCHEDULED, AND THE STATUS TO APPLY ON THAT
+      *    DATE.  SEE REQUEST 034.
+           05  CGLC-EFF-DATE               PIC 9(8).
+           05  CGLC-PEND-STATUS            PIC X.
        FD CGL-COA-TRANS-FILE
-           RECORD CONTAINS 51 CHARACTERS.
+           RECORD CONTAINS 69 CHARACTERS.
        01  CGLC-TRANS-REC.
            05  CGLC-TRANS-NO               PIC 9(4).
            05  CGLC-TRANS-BEG-BALANCE      PIC S9(5)V99.
-	       05  CGLC-TRANS-CUR-BALANCE	   PIC S9(5)V99. 
+	       05  CGLC-TRANS-CUR-BALANCE	   PIC S9(5)V99.
            05  CGLC-TRANS-ACCT-ACTIVE	   PIC X.
+               88  CGLC-TRANS-ACTIVE-VALID VALUE "A" "D".
  	       05  CGLC-TRANS-ACCT-TYPE		   PIC X.
+               88  CGLC-TRANS-TYPE-VALID   VALUE "I" "E" "C".
            05  CGLC-TRANS-DESCRIPTION	   PIC X(30).
            05  CGLC-TRANS-TYPE             PIC X.
                88  COA-ADD                 VALUE "A".
                88  COA-UPDATE              VALUE "U".
                88  COA-DELETE              VALUE "D".
+      *    REOPENS A CLOSED ACCOUNT THROUGH ITS OWN TRANSACTION TYPE
+      *    INSTEAD OF AN ORDINARY UPDATE FLIPPING THE ACTIVE FLAG BACK
+      *    TO "A".  SEE REQUEST 039.
+               88  COA-REOPEN              VALUE "R".
+      *    REQUESTED DATE THE ACTIVE/CLOSED STATUS ON THIS TRANSACTION
+      *    SHOULD TAKE EFFECT.  ZERO OR TODAY OR EARLIER MEANS APPLY
+      *    IT NOW, LIKE EVERY TRANSACTION DID BEFORE.  SEE REQUEST 034.
+           05  CGLC-TRANS-EFF-DATE         PIC 9(8).
+      *    REASON CODE A COA-REOPEN TRANSACTION MUST CARRY SO REOPENING
+      *    A CLOSED ACCOUNT IS A DELIBERATE, TRACEABLE ACTION.  NOT
+      *    USED BY ADD/UPDATE/DELETE TRANSACTIONS.  SEE REQUEST 039.
+           05  CGLC-TRANS-REASON-CODE      PIC X(10).
+      *    CONTROL RECORD - FIRST RECORD OF COATRANSFILE.DAT.  GIVES
+      *    THE RECORD COUNT AND HASH TOTAL OF CGLC-TRANS-NO THAT THE
+      *    REST OF THE FILE IS SUPPOSED TO CONTAIN.  SEE REQUEST 000.
+       01  CGLC-CTL-REC.
+           05  CGLC-CTL-ID                 PIC X(4).
+               88  CGLC-CTL-ID-VALID       VALUE "CTL1".
+           05  CGLC-CTL-REC-COUNT          PIC 9(7).
+           05  CGLC-CTL-HASH-TOTAL         PIC 9(9).
+           05  FILLER                      PIC X(49).
        FD  CGL-NEW-COA-MASTER-FILE
-           RECORD CONTAINS 50 CHARACTERS.
+           RECORD CONTAINS 59 CHARACTERS.
        01  CGL-COA-MSTR-REC.
            05  CGLC-MSTR-NO                PIC 9(4).
 	       05  CGLC-MSTR-BEG-BALANCE	   PIC S9(5)V99.
            05  CGLC-MSTR-CUR-BALANCE	   PIC S9(5)V99.
            05  CGLC-MSTR-ACCT-ACTIVE	   PIC X.
+               88  MSTR-STATUS-CLOSED      VALUE "D".
  	       05  CGLC-MSTR-ACCT-TYPE		   PIC X.
            05  CGLC-MSTR-DESCRIPTION	   PIC X(30).
+           05  CGLC-MSTR-EFF-DATE          PIC 9(8).
+           05  CGLC-MSTR-PEND-STATUS       PIC X.
        FD  CGLC-TRANS-LOG-FILE
-           RECORD CONTAINS 65 CHARACTERS.
+           RECORD CONTAINS 104 CHARACTERS.
        01  CGLC-TRANS-LOG-REC.
            05  CGLC-TL-NO                  PIC 9(4).
            05  CGLC-TL-BEG-BALANCE	       PIC S9(5)V99.
-	       05  CGLC-TL-CUR-BALANCE		   PIC S9(5)V99. 
+	       05  CGLC-TL-CUR-BALANCE		   PIC S9(5)V99.
 	       05  CGLC-TL-ACCT-ACTIVE	       PIC X.
  	       05  CGLC-TL-ACCT-TYPE		   PIC X.
            05  CGLC-TL-DESCRIPTION		   PIC X(30).
@@ -71,49 +108,271 @@
                88  COA-TL-ADD              VALUE "A".
                88  COA-TL-UPDATE           VALUE "U".
                88  COA-TL-DELETE           VALUE "D".
+               88  COA-TL-REOPEN           VALUE "R".
            05  CGLC-TL-TRANS-DESC          PIC X(14).
                88  ADD-ERROR               VALUE "ADD ERROR".
                88  DEL-ERROR               VALUE "DELETE ERROR".
                88  UPD-ERROR               VALUE "UPDATE ERROR".
+               88  REOPEN-ERROR            VALUE "REOPEN ERROR".
                88  ADDED                   VALUE "RECORD ADDED".
                88  DELETED                 VALUE "RECORD DELETED".
                88  UPDATED                 VALUE "RECORD UPDATED".
+               88  REOPENED                VALUE "ACCT REOPENED".
                88  NO-CHANGE               VALUE "NO CHANGE".
+      *    WHO RAN THE BATCH AND WHEN THIS ROW WAS WRITTEN, SO A BAD
+      *    BALANCE CAN BE TRACED BACK TO A RUN.  SEE REQUEST 033.
+           05  CGLC-TL-OPERATOR-ID         PIC X(8).
+           05  CGLC-TL-TIMESTAMP           PIC X(21).
+      *    REASON CODE OFF A COA-REOPEN TRANSACTION, BLANK FOR EVERY
+      *    OTHER TRANSACTION TYPE.  SEE REQUEST 039.
+           05  CGLC-TL-REASON-CODE         PIC X(10).
+      *    CONTAINS ONLY THE ADD-ERROR/DELETE-ERROR/UPDATE-ERROR ROWS
+      *    OUT OF THE TRANS LOG SO THE ACCOUNTING SUPERVISOR DOES NOT
+      *    HAVE TO SCAN ROUTINE ACTIVITY TO FIND THEM.  SEE REQUEST 004.
+       FD  CGLC-ERROR-LOG-FILE
+           RECORD CONTAINS 104 CHARACTERS.
+       01  CGLC-ERROR-LOG-REC.
+           05  CGLC-EL-NO                  PIC 9(4).
+           05  CGLC-EL-BEG-BALANCE         PIC S9(5)V99.
+           05  CGLC-EL-CUR-BALANCE         PIC S9(5)V99.
+           05  CGLC-EL-ACCT-ACTIVE         PIC X.
+           05  CGLC-EL-ACCT-TYPE           PIC X.
+           05  CGLC-EL-DESCRIPTION         PIC X(30).
+           05  CGLC-EL-TRANS-TYPE          PIC X.
+           05  CGLC-EL-TRANS-DESC          PIC X(14).
+           05  CGLC-EL-OPERATOR-ID         PIC X(8).
+           05  CGLC-EL-TIMESTAMP           PIC X(21).
+           05  CGLC-EL-REASON-CODE         PIC X(10).
+      *    WRITTEN EVERY WS-CHECKPOINT-INTERVAL ACCOUNTS SO A RERUN
+      *    CAN RESTART WHERE THIS RUN LEFT OFF INSTEAD OF FROM
+      *    ACCOUNT 1.  WS-CHECKPOINT-INTERVAL MUST STAY AT 1 - THE
+      *    NEW MASTER/TRANS-LOG WRITES FOR AN ACCOUNT ARE ALREADY ON
+      *    DISK BY THE TIME THE NEXT ACCOUNT IS READ, SO CHECKPOINTING
+      *    ANY LESS OFTEN THAN EVERY ACCOUNT WOULD LEAVE A WINDOW OF
+      *    ALREADY-WRITTEN ACCOUNTS THAT 060-RESTART-POSITION CANNOT
+      *    SEE AND WOULD THEREFORE REPROCESS (AND DUPLICATE) ON
+      *    RESTART.  SEE REQUEST 001.
+       FD  CGLC-CHECKPOINT-FILE
+           RECORD CONTAINS 15 CHARACTERS.
+       01  CGLC-CHECKPOINT-REC.
+           05  CGLC-CKPT-COA-NO            PIC 9(4).
+           05  CGLC-CKPT-TRANS-NO          PIC 9(4).
+           05  CGLC-CKPT-COUNT             PIC 9(7).
        SD  CGL-COA-SRT-FILE
-           RECORD CONTAINS 50 CHARACTERS.
+           RECORD CONTAINS 59 CHARACTERS.
        01 CGL-COA-SORT-REC.
            05  CGLC-SRT-NO                 PIC 9(4).
 	       05  CGLC-SRT-BEG-BALANCE		   PIC S9(5)V99.
-	       05  CGLC-SRT-CUR-BALANCE		   PIC S9(5)V99. 
+	       05  CGLC-SRT-CUR-BALANCE		   PIC S9(5)V99.
            05  CGLC-SRT-ACCT-ACTIVE	       PIC X.
  	       05  CGLC-SRT-ACCT-TYPE		   PIC X.
            05  CGLC-SRT-DESCRIPTION		   PIC X(30).
+           05  CGLC-SRT-EFF-DATE           PIC 9(8).
+           05  CGLC-SRT-PEND-STATUS        PIC X.
        WORKING-STORAGE SECTION.
        01  WS-FILES.
            05  UT-SYS-COA-FILE              PIC X(43)
-                                       VALUE "J:\CS3530\COAFILE.DAT".
+               VALUE "J:\CS3530\COAFILE.DAT".
            05  UT-SYS-TRANS-FILE           PIC X(60)
-                                       VALUE "J:\CS3530\COATRANSFILE.DAT".
+               VALUE "J:\CS3530\COATRANSFILE.DAT".
            05  UT-SYS-NEW-MASTER-FILE      PIC X(43)
-                                       VALUE "J:\CS3530\COAFILEMASTER.DAT".
+               VALUE "J:\CS3530\COAFILEMASTER.DAT".
            05  UT-SYS-TRANS-LOG-FILE      PIC X(58)
-                                       VALUE "J:\CS3530\COATRANSLOGFILE.DAT".
+               VALUE "J:\CS3530\COATRANSLOGFILE.DAT".
+           05  UT-SYS-ERROR-LOG-FILE      PIC X(58)
+               VALUE "J:\CS3530\COAERRORLOGFILE.DAT".
+           05  UT-SYS-CHECKPOINT-FILE     PIC X(58)
+               VALUE "J:\CS3530\COACHECKPOINT.DAT".
+       01  WS-CTL-TOTALS.
+           05  WS-CTL-EXPECTED-COUNT       PIC 9(7).
+           05  WS-CTL-EXPECTED-HASH        PIC 9(9).
+           05  WS-CTL-ACTUAL-COUNT         PIC 9(7)   VALUE ZERO.
+           05  WS-CTL-ACTUAL-HASH          PIC 9(9)   VALUE ZERO.
+           05  WS-CTL-EOF                  PIC X      VALUE "N".
+               88  CTL-EOF                 VALUE "Y".
+       01  WS-CHECKPOINT-AREA.
+           05  WS-RESTART-FLAG              PIC X      VALUE "N".
+               88  RESTART-RUN              VALUE "Y" "y".
+      *    CHECKPOINT EVERY ACCOUNT - SEE THE FD COMMENT ABOVE FOR WHY
+      *    THIS CANNOT SAFELY BE RAISED.
+           05  WS-CHECKPOINT-INTERVAL       PIC 9(4)   VALUE 1.
+           05  WS-ACCOUNTS-PROCESSED        PIC 9(7)   VALUE ZERO.
+           05  WS-CKPT-COA-NO               PIC 9(4)   VALUE ZERO.
+           05  WS-CKPT-TRANS-NO             PIC 9(4)   VALUE ZERO.
+           05  WS-CKPT-COUNT                PIC 9(7)   VALUE ZERO.
+           05  WS-CKPT-EOF                  PIC X      VALUE "N".
+               88  CKPT-EOF                 VALUE "Y".
+           05  WS-CKPT-FOUND                PIC X      VALUE "N".
+               88  CKPT-FOUND                VALUE "Y".
+       01  WS-UPDATE-SWITCHES.
+           05  WS-ACCOUNT-DELETED           PIC X      VALUE "N".
+               88  ACCOUNT-WAS-DELETED      VALUE "Y".
+      *    ACCOUNT NUMBER LAST WRITTEN BY 400-ADD-ACCOUNT THIS RUN, SO
+      *    A SECOND ADD FOR THE SAME NEW NUMBER CAN BE CAUGHT BEFORE IT
+      *    WRITES A DUPLICATE MASTER RECORD.  SEE REQUEST 037.
+       01  WS-LAST-ADDED-NO                 PIC 9(4)   VALUE ZERO.
+      *    OPERATOR RUNNING THIS BATCH, STAMPED ONTO EVERY TRANS/ERROR
+      *    LOG ROW THE RUN WRITES.  SEE REQUEST 033.
+       01  WS-OPERATOR-AREA.
+           05  WS-OPERATOR-ID               PIC X(8).
+           05  WS-RUN-TIMESTAMP             PIC X(21).
+      *    TODAY'S DATE (YYYYMMDD), USED TO DECIDE WHETHER A SCHEDULED
+      *    CLOSE/REOPEN ON AN ACCOUNT HAS COME DUE YET.  SEE REQUEST 034.
+       01  WS-TODAY-DATE                    PIC 9(8).
+      *    END-OF-RUN DOLLAR TIE-OUT - THE TOTAL CHANGE THE TRANSACTION
+      *    FILE IMPLIES IS ACCUMULATED AS EACH ADD/UPDATE/DELETE IS
+      *    APPLIED; THE TOTAL CHANGE ACTUALLY ON THE MASTER IS THE NEW
+      *    MASTER'S BALANCE TOTAL LESS THE OLD MASTER'S.  THE TWO ARE
+      *    DISPLAYED SIDE BY SIDE AT STOP RUN.  SEE REQUEST 038.
+       01  WS-TIE-OUT-TOTALS.
+           05  WS-OLD-MSTR-TOTAL            PIC S9(9)V99 VALUE ZERO.
+           05  WS-NEW-MSTR-TOTAL            PIC S9(9)V99 VALUE ZERO.
+           05  WS-MSTR-CHANGE-TOTAL         PIC S9(9)V99 VALUE ZERO.
+           05  WS-TRANS-CHANGE-TOTAL        PIC S9(9)V99 VALUE ZERO.
        PROCEDURE DIVISION.
       *****************************************************************
-      * 
+      *
       *****************************************************************
        100-MAIN.
+           DISPLAY "RESTART FROM LAST CHECKPOINT? (Y/N): "
+           ACCEPT WS-RESTART-FLAG
+           DISPLAY "ENTER OPERATOR ID: "
+           ACCEPT WS-OPERATOR-ID
+           MOVE FUNCTION CURRENT-DATE TO WS-RUN-TIMESTAMP
+           MOVE WS-RUN-TIMESTAMP (1:8) TO WS-TODAY-DATE
            PERFORM 200-SORT-COA THRU 200-SORT-COA-EXIT
+           PERFORM 050-VALIDATE-TRANS-CONTROL THRU 050-EXIT
            OPEN INPUT CGL-COA-FILE
                       CGL-COA-TRANS-FILE
-           OPEN OUTPUT CGL-NEW-COA-MASTER-FILE
-                       CGLC-TRANS-LOG-FILE
-           PERFORM 900-READ-COA THRU 900-READ-COA-EXIT
-           PERFORM 1000-READ-TRANS THRU 1000-READ-TRANS-EXIT
+      *    SKIP THE CONTROL RECORD WE ALREADY VALIDATED.
+           READ CGL-COA-TRANS-FILE
+           IF RESTART-RUN
+               OPEN EXTEND CGL-NEW-COA-MASTER-FILE
+                           CGLC-TRANS-LOG-FILE
+                           CGLC-ERROR-LOG-FILE
+                           CGLC-CHECKPOINT-FILE
+               PERFORM 060-RESTART-POSITION THRU 060-EXIT
+           ELSE
+               OPEN OUTPUT CGL-NEW-COA-MASTER-FILE
+                           CGLC-TRANS-LOG-FILE
+                           CGLC-ERROR-LOG-FILE
+                           CGLC-CHECKPOINT-FILE
+               PERFORM 900-READ-COA THRU 900-READ-COA-EXIT
+               PERFORM 1000-READ-TRANS THRU 1000-READ-TRANS-EXIT
+           END-IF
            PERFORM 300-PROCESS-TRANS THRU 300-PROCESS-TRANS-EXIT
                UNTIL CGLC-NO = 9999
                AND CGLC-TRANS-NO = 9999
-           STOP RUN.
+           COMPUTE WS-MSTR-CHANGE-TOTAL =
+               WS-NEW-MSTR-TOTAL - WS-OLD-MSTR-TOTAL
+           DISPLAY "MASTER BALANCE CHANGE. . . " WS-MSTR-CHANGE-TOTAL
+           DISPLAY "TRANSACTION IMPLIED CHANGE " WS-TRANS-CHANGE-TOTAL
+           GOBACK.
+
+      *****************************************************************
+      * READ THE CHECKPOINT FILE LEFT BY A PRIOR RUN FOR ITS LAST
+      * SAVED CGLC-NO/CGLC-TRANS-NO POSITION, THEN FAST-FORWARD BOTH
+      * THE OLD MASTER AND THE TRANSACTION FILE TO THAT POINT SO WE
+      * DO NOT REPROCESS (AND POSSIBLY DOUBLE-POST) ACCOUNTS THAT
+      * ALREADY MADE IT INTO THE NEW MASTER BEFORE THE ABEND.
+      * SEE REQUEST 001.
+      *****************************************************************
+       060-RESTART-POSITION.
+           MOVE "N" TO WS-CKPT-EOF
+           MOVE "N" TO WS-CKPT-FOUND
+           OPEN INPUT CGLC-CHECKPOINT-FILE
+           PERFORM UNTIL CKPT-EOF
+               READ CGLC-CHECKPOINT-FILE
+                   AT END MOVE "Y" TO WS-CKPT-EOF
+                   NOT AT END
+                       MOVE "Y" TO WS-CKPT-FOUND
+                       MOVE CGLC-CKPT-COA-NO TO WS-CKPT-COA-NO
+                       MOVE CGLC-CKPT-TRANS-NO TO WS-CKPT-TRANS-NO
+                       MOVE CGLC-CKPT-COUNT TO WS-CKPT-COUNT
+               END-READ
+           END-PERFORM
+           CLOSE CGLC-CHECKPOINT-FILE
+           IF NOT CKPT-FOUND
+               DISPLAY "CGLFILEPROCESSING: NO CHECKPOINT ON FILE - "
+                   "STARTING FROM THE BEGINNING"
+               PERFORM 900-READ-COA THRU 900-READ-COA-EXIT
+               PERFORM 1000-READ-TRANS THRU 1000-READ-TRANS-EXIT
+           ELSE
+               PERFORM 900-READ-COA THRU 900-READ-COA-EXIT
+               PERFORM UNTIL CGLC-NO NOT LESS THAN WS-CKPT-COA-NO
+                          OR CGLC-NO = 99999
+                   PERFORM 900-READ-COA THRU 900-READ-COA-EXIT
+               END-PERFORM
+      *        900-READ-COA BUMPS WS-ACCOUNTS-PROCESSED ON EVERY CALL
+      *        ABOVE, SO THE SAVED COUNT IS APPLIED ONLY NOW THAT THE
+      *        CATCH-UP LOOP IS DONE - APPLYING IT BEFORE THE LOOP
+      *        WOULD DOUBLE-COUNT EVERY SKIPPED ACCOUNT AND THROW OFF
+      *        THE CHECKPOINT-INTERVAL CADENCE FOR THE REST OF THE RUN.
+               MOVE WS-CKPT-COUNT TO WS-ACCOUNTS-PROCESSED
+      *        900-READ-COA ALSO ADDS EVERY SKIPPED RECORD'S BALANCE TO
+      *        WS-OLD-MSTR-TOTAL ABOVE, BUT THOSE SKIPPED ACCOUNTS ARE
+      *        NOT REWRITTEN THIS RUN (THEY ALREADY MADE IT INTO THE
+      *        NEW MASTER BEFORE THE ABEND) SO WS-NEW-MSTR-TOTAL NEVER
+      *        PICKS THEM UP.  RESET THE OLD TOTAL HERE SO THE REQUEST
+      *        038 TIE-OUT AT STOP RUN COMPARES OLD VS. NEW OVER THE
+      *        SAME SET OF ACCOUNTS - THE ONES ACTUALLY PROCESSED AFTER
+      *        THE RESTART POINT.  SEE REQUEST 038.
+               MOVE ZERO TO WS-OLD-MSTR-TOTAL
+               PERFORM 1000-READ-TRANS THRU 1000-READ-TRANS-EXIT
+               PERFORM UNTIL CGLC-TRANS-NO NOT LESS THAN
+                          WS-CKPT-TRANS-NO OR CGLC-TRANS-NO = 99999
+                   PERFORM 1000-READ-TRANS THRU 1000-READ-TRANS-EXIT
+               END-PERFORM
+               DISPLAY "CGLFILEPROCESSING: RESTARTING AT COA NO "
+                   WS-CKPT-COA-NO " / TRANS NO " WS-CKPT-TRANS-NO
+           END-IF.
+       060-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * READ THE HEADER CONTROL RECORD ON COATRANSFILE.DAT AND PROVE
+      * THAT THE COUNT AND HASH TOTAL IT PROMISES MATCH WHAT IS
+      * ACTUALLY ON THE FILE.  ABORT THE RUN RATHER THAN POST A
+      * PARTIAL/TRUNCATED TRANSMIT FILE.  SEE REQUEST 000.
+      *****************************************************************
+       050-VALIDATE-TRANS-CONTROL.
+           MOVE "N" TO WS-CTL-EOF
+           MOVE ZERO TO WS-CTL-ACTUAL-COUNT WS-CTL-ACTUAL-HASH
+           OPEN INPUT CGL-COA-TRANS-FILE
+           READ CGL-COA-TRANS-FILE
+               AT END MOVE "Y" TO WS-CTL-EOF
+           END-READ
+           IF CTL-EOF OR NOT CGLC-CTL-ID-VALID
+               DISPLAY "CGLFILEPROCESSING: MISSING OR INVALID CONTROL "
+                   "RECORD ON COATRANSFILE.DAT - RUN ABORTED"
+               CLOSE CGL-COA-TRANS-FILE
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+           MOVE CGLC-CTL-REC-COUNT TO WS-CTL-EXPECTED-COUNT
+           MOVE CGLC-CTL-HASH-TOTAL TO WS-CTL-EXPECTED-HASH
+           PERFORM UNTIL CTL-EOF
+               READ CGL-COA-TRANS-FILE
+                   AT END MOVE "Y" TO WS-CTL-EOF
+                   NOT AT END
+                       ADD 1 TO WS-CTL-ACTUAL-COUNT
+                       ADD CGLC-TRANS-NO TO WS-CTL-ACTUAL-HASH
+               END-READ
+           END-PERFORM
+           CLOSE CGL-COA-TRANS-FILE
+           IF WS-CTL-ACTUAL-COUNT NOT = WS-CTL-EXPECTED-COUNT
+              OR WS-CTL-ACTUAL-HASH NOT = WS-CTL-EXPECTED-HASH
+               DISPLAY "CGLFILEPROCESSING: CONTROL TOTAL MISMATCH ON "
+                   "COATRANSFILE.DAT - RUN ABORTED"
+               DISPLAY "  EXPECTED COUNT=" WS-CTL-EXPECTED-COUNT
+                   " HASH=" WS-CTL-EXPECTED-HASH
+               DISPLAY "  ACTUAL   COUNT=" WS-CTL-ACTUAL-COUNT
+                   " HASH=" WS-CTL-ACTUAL-HASH
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF.
+       050-EXIT.
+           EXIT.
 
       *****************************************************************
       * 
@@ -145,19 +404,26 @@
       * 
       *****************************************************************
        400-ADD-ACCOUNT.
-           IF COA-ADD
+           IF COA-ADD AND CGLC-TRANS-ACTIVE-VALID
+                       AND CGLC-TRANS-TYPE-VALID
+                       AND CGLC-TRANS-NO NOT = WS-LAST-ADDED-NO
                MOVE CGLC-TRANS-NO TO CGLC-MSTR-NO
                MOVE CGLC-TRANS-BEG-BALANCE TO CGLC-MSTR-BEG-BALANCE
-	           MOVE CGLC-TRANS-CUR-BALANCE TO CGLC-MSTR-CUR-BALANCE 
+	           MOVE CGLC-TRANS-CUR-BALANCE TO CGLC-MSTR-CUR-BALANCE
                MOVE CGLC-TRANS-ACCT-ACTIVE TO CGLC-MSTR-ACCT-ACTIVE
  	           MOVE CGLC-TRANS-ACCT-TYPE TO CGLC-MSTR-ACCT-TYPE
                MOVE CGLC-TRANS-DESCRIPTION TO CGLC-MSTR-DESCRIPTION
+               MOVE ZERO TO CGLC-MSTR-EFF-DATE
+               MOVE SPACE TO CGLC-MSTR-PEND-STATUS
                WRITE CGL-COA-MSTR-REC
+               MOVE CGLC-TRANS-NO TO WS-LAST-ADDED-NO
+               ADD CGLC-MSTR-CUR-BALANCE TO WS-NEW-MSTR-TOTAL
+               ADD CGLC-TRANS-CUR-BALANCE TO WS-TRANS-CHANGE-TOTAL
                PERFORM 1100-WRITE-TRANS-TL THRU 1100-WRITE-TRANS-TL-EXIT
            ELSE
                PERFORM 700-ERROR-RTN THRU 700-ERROR-RTN-EXIT
            END-IF
-               
+
            PERFORM 1000-READ-TRANS THRU 1000-READ-TRANS-EXIT.
        400-ADD-CUST-EXIT.
            EXIT.
@@ -166,20 +432,43 @@
       * 
       *****************************************************************
        500-UPDATE-TEST.
-           EVALUATE TRUE
-               WHEN COA-DELETE
-                   PERFORM 1100-WRITE-TRANS-TL
-                   PERFORM 900-READ-COA THRU 900-READ-COA-EXIT
-                   PERFORM 1000-READ-TRANS THRU 1000-READ-TRANS-EXIT
-                   CONTINUE
-               WHEN COA-ADD
-                   PERFORM 700-ERROR-RTN
-                   PERFORM 1000-READ-TRANS THRU 1000-READ-TRANS-EXIT
-               WHEN COA-UPDATE
-                   PERFORM 800-UPDATE-RECORD
-                   PERFORM 900-READ-COA THRU 900-READ-COA-EXIT
-                   PERFORM 1000-READ-TRANS THRU 1000-READ-TRANS-EXIT
-            END-EVALUATE.
+           MOVE "N" TO WS-ACCOUNT-DELETED
+           MOVE CGLC-NO TO CGLC-MSTR-NO
+           MOVE CGLC-BEG-BALANCE TO CGLC-MSTR-BEG-BALANCE
+           MOVE CGLC-CUR-BALANCE TO CGLC-MSTR-CUR-BALANCE
+           MOVE CGLC-ACCT-ACTIVE TO CGLC-MSTR-ACCT-ACTIVE
+           MOVE CGLC-ACCT-TYPE TO CGLC-MSTR-ACCT-TYPE
+           MOVE CGLC-DESCRIPTION TO CGLC-MSTR-DESCRIPTION
+           MOVE CGLC-EFF-DATE TO CGLC-MSTR-EFF-DATE
+           MOVE CGLC-PEND-STATUS TO CGLC-MSTR-PEND-STATUS
+           PERFORM 850-APPLY-PENDING-STATUS THRU 850-EXIT
+           PERFORM UNTIL CGLC-TRANS-NO NOT = CGLC-NO
+               EVALUATE TRUE
+                   WHEN COA-DELETE
+                       PERFORM 1100-WRITE-TRANS-TL
+                       SUBTRACT CGLC-MSTR-CUR-BALANCE
+                           FROM WS-TRANS-CHANGE-TOTAL
+                       MOVE "Y" TO WS-ACCOUNT-DELETED
+                   WHEN COA-ADD
+                       PERFORM 700-ERROR-RTN
+                   WHEN COA-UPDATE AND CGLC-TRANS-ACTIVE-VALID
+                               AND CGLC-TRANS-TYPE-VALID
+                       PERFORM 800-UPDATE-RECORD
+                   WHEN COA-UPDATE
+                       PERFORM 700-ERROR-RTN
+                   WHEN COA-REOPEN AND MSTR-STATUS-CLOSED
+                               AND CGLC-TRANS-REASON-CODE NOT = SPACES
+                       PERFORM 825-REOPEN-ACCOUNT
+                   WHEN COA-REOPEN
+                       PERFORM 700-ERROR-RTN
+               END-EVALUATE
+               PERFORM 1000-READ-TRANS THRU 1000-READ-TRANS-EXIT
+           END-PERFORM.
+           IF NOT ACCOUNT-WAS-DELETED
+               WRITE CGL-COA-MSTR-REC
+               ADD CGLC-MSTR-CUR-BALANCE TO WS-NEW-MSTR-TOTAL
+           END-IF.
+           PERFORM 900-READ-COA THRU 900-READ-COA-EXIT.
        500-UPDATE-EXIT.
            EXIT.
 
@@ -189,11 +478,15 @@
        600-WRITE-ACCOUNT.
             MOVE CGLC-NO TO CGLC-MSTR-NO
             MOVE CGLC-BEG-BALANCE TO CGLC-MSTR-BEG-BALANCE
-	        MOVE CGLC-CUR-BALANCE TO CGLC-MSTR-CUR-BALANCE 
+	        MOVE CGLC-CUR-BALANCE TO CGLC-MSTR-CUR-BALANCE
             MOVE CGLC-ACCT-ACTIVE TO CGLC-MSTR-ACCT-ACTIVE
  	        MOVE CGLC-ACCT-TYPE TO CGLC-MSTR-ACCT-TYPE
             MOVE CGLC-DESCRIPTION TO CGLC-MSTR-DESCRIPTION
+            MOVE CGLC-EFF-DATE TO CGLC-MSTR-EFF-DATE
+            MOVE CGLC-PEND-STATUS TO CGLC-MSTR-PEND-STATUS
+            PERFORM 850-APPLY-PENDING-STATUS THRU 850-EXIT
             WRITE CGL-COA-MSTR-REC
+            ADD CGLC-MSTR-CUR-BALANCE TO WS-NEW-MSTR-TOTAL
             PERFORM 1200-WRITE-COA-TL THRU 1200-WRITE-COA-TL-EXIT
             PERFORM 900-READ-COA THRU 900-READ-COA-EXIT.
        600-WRITE-ACCOUNT-EXIT.
@@ -209,15 +502,32 @@
                 MOVE "DELETE ERROR" TO CGLC-TL-TRANS-DESC
             ELSE IF COA-UPDATE
                 MOVE "UPDATE ERROR" TO CGLC-TL-TRANS-DESC
+            ELSE IF COA-REOPEN
+                MOVE "REOPEN ERROR" TO CGLC-TL-TRANS-DESC
             END-IF
             MOVE CGLC-TRANS-NO TO CGLC-TL-NO
             MOVE CGLC-TRANS-BEG-BALANCE TO CGLC-TL-BEG-BALANCE
-	        MOVE CGLC-TRANS-CUR-BALANCE TO CGLC-TL-CUR-BALANCE 
+	        MOVE CGLC-TRANS-CUR-BALANCE TO CGLC-TL-CUR-BALANCE
             MOVE CGLC-TRANS-ACCT-ACTIVE TO CGLC-TL-ACCT-ACTIVE
  	        MOVE CGLC-TRANS-ACCT-TYPE TO CGLC-TL-ACCT-TYPE
             MOVE CGLC-TRANS-DESCRIPTION TO CGLC-TL-DESCRIPTION
             MOVE CGLC-TRANS-TYPE TO CGLC-TL-TRANS-TYPE
-            WRITE CGLC-TRANS-LOG-REC.
+            MOVE WS-OPERATOR-ID TO CGLC-TL-OPERATOR-ID
+            MOVE WS-RUN-TIMESTAMP TO CGLC-TL-TIMESTAMP
+            MOVE CGLC-TRANS-REASON-CODE TO CGLC-TL-REASON-CODE
+            WRITE CGLC-TRANS-LOG-REC
+            MOVE CGLC-TL-NO TO CGLC-EL-NO
+            MOVE CGLC-TL-BEG-BALANCE TO CGLC-EL-BEG-BALANCE
+            MOVE CGLC-TL-CUR-BALANCE TO CGLC-EL-CUR-BALANCE
+            MOVE CGLC-TL-ACCT-ACTIVE TO CGLC-EL-ACCT-ACTIVE
+            MOVE CGLC-TL-ACCT-TYPE TO CGLC-EL-ACCT-TYPE
+            MOVE CGLC-TL-DESCRIPTION TO CGLC-EL-DESCRIPTION
+            MOVE CGLC-TL-TRANS-TYPE TO CGLC-EL-TRANS-TYPE
+            MOVE CGLC-TL-TRANS-DESC TO CGLC-EL-TRANS-DESC
+            MOVE CGLC-TL-OPERATOR-ID TO CGLC-EL-OPERATOR-ID
+            MOVE CGLC-TL-TIMESTAMP TO CGLC-EL-TIMESTAMP
+            MOVE CGLC-TL-REASON-CODE TO CGLC-EL-REASON-CODE
+            WRITE CGLC-ERROR-LOG-REC.
 
        700-ERROR-RTN-EXIT.
            EXIT.
@@ -228,14 +538,53 @@
        800-UPDATE-RECORD.
             MOVE CGLC-NO TO CGLC-MSTR-NO
             MOVE CGLC-TRANS-BEG-BALANCE TO CGLC-MSTR-BEG-BALANCE
-	        MOVE CGLC-TRANS-CUR-BALANCE TO CGLC-MSTR-CUR-BALANCE 
-            MOVE CGLC-TRANS-ACCT-ACTIVE TO CGLC-MSTR-ACCT-ACTIVE
+            ADD CGLC-TRANS-CUR-BALANCE TO WS-TRANS-CHANGE-TOTAL
+            SUBTRACT CGLC-MSTR-CUR-BALANCE FROM WS-TRANS-CHANGE-TOTAL
+	        MOVE CGLC-TRANS-CUR-BALANCE TO CGLC-MSTR-CUR-BALANCE
  	        MOVE CGLC-TRANS-ACCT-TYPE TO CGLC-MSTR-ACCT-TYPE
             MOVE CGLC-TRANS-DESCRIPTION TO CGLC-MSTR-DESCRIPTION
-            WRITE CGL-COA-MSTR-REC.
+            IF CGLC-TRANS-EFF-DATE = ZERO
+                  OR CGLC-TRANS-EFF-DATE NOT > WS-TODAY-DATE
+                MOVE CGLC-TRANS-ACCT-ACTIVE TO CGLC-MSTR-ACCT-ACTIVE
+                MOVE ZERO TO CGLC-MSTR-EFF-DATE
+                MOVE SPACE TO CGLC-MSTR-PEND-STATUS
+            ELSE
+                MOVE CGLC-TRANS-EFF-DATE TO CGLC-MSTR-EFF-DATE
+                MOVE CGLC-TRANS-ACCT-ACTIVE TO CGLC-MSTR-PEND-STATUS
+            END-IF.
             PERFORM 1100-WRITE-TRANS-TL THRU 1100-WRITE-TRANS-TL-EXIT.
        800-UPDATE-RECORD-EXIT.
            EXIT.
+      *****************************************************************
+      * REACTIVATES A CLOSED ACCOUNT.  SEPARATE FROM 800-UPDATE-RECORD
+      * SO REOPENING A CLOSED ACCOUNT ALWAYS GOES THROUGH ITS OWN
+      * CGLC-TRANS-TYPE AND CARRIES A REASON CODE, INSTEAD OF BEING AN
+      * INCIDENTAL SIDE EFFECT OF AN ORDINARY BALANCE/DESCRIPTION
+      * UPDATE TRANSACTION.  SEE REQUEST 039.
+      *****************************************************************
+       825-REOPEN-ACCOUNT.
+           MOVE "A" TO CGLC-MSTR-ACCT-ACTIVE
+           MOVE ZERO TO CGLC-MSTR-EFF-DATE
+           MOVE SPACE TO CGLC-MSTR-PEND-STATUS
+           PERFORM 1100-WRITE-TRANS-TL THRU 1100-WRITE-TRANS-TL-EXIT.
+       825-EXIT.
+           EXIT.
+      *****************************************************************
+      * A CLOSE/REOPEN SCHEDULED FOR TODAY OR EARLIER IS APPLIED TO
+      * CGLC-MSTR-ACCT-ACTIVE AND THE SCHEDULE IS CLEARED.  CALLED ON
+      * EVERY ACCOUNT EACH RUN SO AN ACCOUNT WITH NO TRANSACTION
+      * TONIGHT STILL GETS ITS SCHEDULED STATUS CHANGE.  SEE REQUEST
+      * 034.
+      *****************************************************************
+       850-APPLY-PENDING-STATUS.
+           IF CGLC-MSTR-EFF-DATE NOT = ZERO
+                 AND CGLC-MSTR-EFF-DATE NOT > WS-TODAY-DATE
+               MOVE CGLC-MSTR-PEND-STATUS TO CGLC-MSTR-ACCT-ACTIVE
+               MOVE ZERO TO CGLC-MSTR-EFF-DATE
+               MOVE SPACE TO CGLC-MSTR-PEND-STATUS
+           END-IF.
+       850-EXIT.
+           EXIT.
 
       *****************************************************************
       * 
@@ -243,10 +592,34 @@
        900-READ-COA.
            READ CGL-COA-FILE
                AT END MOVE 99999 TO CGLC-NO
-           END-READ.
+           END-READ
+      *    CGLC-NO IS PIC 9(4), SO THE AT END MOVE ABOVE TRUNCATES
+      *    99999 DOWN TO 9999 - COMPARE AGAINST THE TRUNCATED VALUE
+      *    HERE, NOT THE FULL LITERAL, OR THIS GUARD IS ALWAYS TRUE.
+           IF CGLC-NO NOT = 9999
+               ADD 1 TO WS-ACCOUNTS-PROCESSED
+               ADD CGLC-CUR-BALANCE TO WS-OLD-MSTR-TOTAL
+               IF FUNCTION MOD(WS-ACCOUNTS-PROCESSED,
+                       WS-CHECKPOINT-INTERVAL) = 0
+                   PERFORM 075-WRITE-CHECKPOINT THRU 075-EXIT
+               END-IF
+           END-IF.
        900-READ-COA-EXIT.
            EXIT.
 
+      *****************************************************************
+      * SAVE THE CURRENT CGLC-NO/CGLC-TRANS-NO POSITION EVERY
+      * WS-CHECKPOINT-INTERVAL ACCOUNTS SO A RERUN CAN RESTART HERE.
+      * SEE REQUEST 001.
+      *****************************************************************
+       075-WRITE-CHECKPOINT.
+           MOVE CGLC-NO TO CGLC-CKPT-COA-NO
+           MOVE CGLC-TRANS-NO TO CGLC-CKPT-TRANS-NO
+           MOVE WS-ACCOUNTS-PROCESSED TO CGLC-CKPT-COUNT
+           WRITE CGLC-CHECKPOINT-REC.
+       075-EXIT.
+           EXIT.
+
       *****************************************************************
       * 
       *****************************************************************
@@ -274,7 +647,12 @@
                 MOVE "RECORD DELETED" TO CGLC-TL-TRANS-DESC
             ELSE IF COA-UPDATE
                 MOVE "RECORD UPDATED" TO CGLC-TL-TRANS-DESC
+            ELSE IF COA-REOPEN
+                MOVE "ACCT REOPENED" TO CGLC-TL-TRANS-DESC
             END-IF
+            MOVE WS-OPERATOR-ID TO CGLC-TL-OPERATOR-ID
+            MOVE WS-RUN-TIMESTAMP TO CGLC-TL-TIMESTAMP
+            MOVE CGLC-TRANS-REASON-CODE TO CGLC-TL-REASON-CODE
             WRITE CGLC-TRANS-LOG-REC.
        1100-WRITE-TRANS-TL-EXIT.
            EXIT.
@@ -291,6 +669,9 @@
             MOVE CGLC-DESCRIPTION TO CGLC-TL-DESCRIPTION
             MOVE " " TO CGLC-TL-TRANS-TYPE
             MOVE "NO CHANGE" TO CGLC-TL-TRANS-DESC
+            MOVE WS-OPERATOR-ID TO CGLC-TL-OPERATOR-ID
+            MOVE WS-RUN-TIMESTAMP TO CGLC-TL-TIMESTAMP
+            MOVE SPACES TO CGLC-TL-REASON-CODE
             WRITE CGLC-TRANS-LOG-REC.
        1200-WRITE-COA-TL-EXIT.
-           EXIT.
\ No newline at end of file
+           EXIT.
