@@ -0,0 +1,183 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  DELBOOK.
+       AUTHOR.  LISA LANDGRAF.
+      *****************************************************************
+      * ADDBOOK can only add a book and BOOKUPDT can only rewrite one -
+      * there is no program in this system that can remove a BOOK-REC
+      * for a title we need to pull from the catalog.  This program
+      * allows records in the book file to be deleted interactively,
+      * built the same way DELEMP deletes from the employee master.
+      * SEE REQUEST 028.
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BOOK-FILE
+                 ASSIGN TO UT-SYS-BOOKFILE
+                 ORGANIZATION IS INDEXED
+                 ACCESS IS DYNAMIC
+                 RECORD KEY IS BR-BOOK-ISBN
+                 ALTERNATE RECORD KEY IS BR-BOOK-TITLE
+                     WITH DUPLICATES.
+           SELECT BOOK-DEL-HISTORY-FILE
+                 ASSIGN TO UT-SYS-DEL-HISTORY-FILE
+                 ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD BOOK-FILE
+          LABEL RECORDS ARE STANDARD
+          RECORD CONTAINS 79 CHARACTERS.
+       01 BOOK-REC.
+          05  BR-BOOK-ISBN                          PIC 9(13).
+          05  BR-BOOK-TITLE                         PIC X(30).
+          05  BR-AUTHOR-ID                          PIC 9(5).
+          05  BR-BOOK-PUBLISHER                     PIC X(20).
+          05  BR-BOOK-PRICE                         PIC 9(5)V99.
+          05  BR-QTY-ON-HAND                        PIC 9(4).
+
+       FD BOOK-DEL-HISTORY-FILE
+          RECORD CONTAINS 108 CHARACTERS.
+       01 BOOK-DEL-HISTORY-REC.
+          05  BDH-BOOK-ISBN                         PIC 9(13).
+          05  BDH-BOOK-TITLE                        PIC X(30).
+          05  BDH-AUTHOR-ID                         PIC 9(5).
+          05  BDH-BOOK-PUBLISHER                    PIC X(20).
+          05  BDH-BOOK-PRICE                        PIC 9(5)V99.
+          05  BDH-QTY-ON-HAND                       PIC 9(4).
+          05  BDH-TIMESTAMP                         PIC X(21).
+      *    WHO DELETED THIS BOOK.  SEE REQUEST 033.
+          05  BDH-OPERATOR-ID                       PIC X(8).
+
+       WORKING-STORAGE SECTION.
+       01  WS-SWITCHES.
+           05  WS-STOP-PROGRAM                      PIC X
+                                            VALUE 'N'.
+               88  OK-TO-STOP               VALUE 'Y'.
+           05  WS-RECORD-NOT-FOUND                  PIC X
+                                            VALUE 'F'.
+               88  BOOK-FOUND                VALUE 'T'.
+           05  WS-OK-TO-DELETE                      PIC X
+                                            VALUE 'N'.
+               88  OK-TO-DELETE              VALUE 'Y'.
+       01 WS-FILES.
+          05  UT-SYS-BOOKFILE                       PIC X(50)
+                                   VALUE "C:\COBOL\BOOKCATALOG.DAT".
+          05  UT-SYS-DEL-HISTORY-FILE               PIC X(50)
+                                   VALUE "C:\COBOL\BOOKDELHIST.DAT".
+       01  WS-OPERATOR-ID                           PIC X(8).
+
+       PROCEDURE DIVISION.
+      *************************************************************
+      *  Do startup tasks.
+      *  Loop until the user decides to stop the program.
+      *  Do ending tasks.
+      *************************************************************
+       100-MAIN.
+           PERFORM 900-INITIALIZATION THRU 900-EXIT.
+           DISPLAY "STOP NOW?(Y to stop)"
+           ACCEPT WS-STOP-PROGRAM.
+           PERFORM 200-PROCESS-FILE THRU 200-EXIT
+                    UNTIL OK-TO-STOP.
+           PERFORM 910-END-PROGRAM-RTN.
+           STOP RUN.
+      ***************************************************************
+      *     Prompt for ISBN, display the current book data.
+      *     Prompt once more for delete.  If yes, delete the record.
+      *     Ask if it is ok to continue.
+      ***************************************************************
+       200-PROCESS-FILE.
+           DISPLAY "ENTER ISBN: "
+           ACCEPT BR-BOOK-ISBN
+           PERFORM 700-READ-BOOK-MASTER THRU 700-EXIT.
+           IF BOOK-FOUND
+               PERFORM 300-GET-DATA THRU 300-EXIT
+               DISPLAY "Ok to delete this record? (Y to delete)"
+               ACCEPT WS-OK-TO-DELETE
+               IF OK-TO-DELETE
+                   DELETE BOOK-FILE RECORD
+                       INVALID KEY
+                           PERFORM 610-NOT-FOUND THRU 610-EXIT
+                       NOT INVALID KEY
+                           PERFORM 620-WRITE-DEL-HISTORY THRU 620-EXIT
+                   END-DELETE
+               END-IF
+           END-IF.
+           DISPLAY "STOP NOW? (Y TO STOP)"
+           ACCEPT WS-STOP-PROGRAM.
+       200-EXIT.
+           EXIT.
+      ***************************************************************
+      *   Display record
+      ***************************************************************
+       300-GET-DATA.
+           DISPLAY BR-BOOK-ISBN
+           DISPLAY BR-BOOK-TITLE
+           DISPLAY BR-AUTHOR-ID
+           DISPLAY BR-BOOK-PUBLISHER
+           DISPLAY BR-BOOK-PRICE
+           DISPLAY BR-QTY-ON-HAND.
+       300-EXIT.
+           EXIT.
+      ***************************************************************
+      *   Display error message when record not found in file.
+      ***************************************************************
+       600-NOT-FOUND.
+           DISPLAY "ERROR IN READING RECORD - ", BR-BOOK-ISBN.
+           DISPLAY "RECORD NOT ON FILE".
+           MOVE 'F' TO WS-RECORD-NOT-FOUND.
+       600-EXIT.
+           EXIT.
+      ***************************************************************
+      *   Display error message and the record in error.
+      ***************************************************************
+       610-NOT-FOUND.
+           DISPLAY "ERROR IN DELETING RECORD - ", BOOK-REC.
+       610-EXIT.
+           EXIT.
+      ***************************************************************
+      *   Log the book just deleted to the deletion history file.
+      *   SEE REQUEST 033 for BDH-OPERATOR-ID.
+      ***************************************************************
+       620-WRITE-DEL-HISTORY.
+           MOVE BR-BOOK-ISBN      TO BDH-BOOK-ISBN
+           MOVE BR-BOOK-TITLE     TO BDH-BOOK-TITLE
+           MOVE BR-AUTHOR-ID      TO BDH-AUTHOR-ID
+           MOVE BR-BOOK-PUBLISHER TO BDH-BOOK-PUBLISHER
+           MOVE BR-BOOK-PRICE     TO BDH-BOOK-PRICE
+           MOVE BR-QTY-ON-HAND    TO BDH-QTY-ON-HAND
+           MOVE FUNCTION CURRENT-DATE TO BDH-TIMESTAMP
+           MOVE WS-OPERATOR-ID    TO BDH-OPERATOR-ID
+           WRITE BOOK-DEL-HISTORY-REC.
+       620-EXIT.
+           EXIT.
+      ***************************************************************
+      *   Read a record from the book file.
+      ***************************************************************
+       700-READ-BOOK-MASTER.
+           READ BOOK-FILE
+              INVALID KEY PERFORM 600-NOT-FOUND THRU 600-EXIT
+              NOT INVALID KEY MOVE 'T' TO WS-RECORD-NOT-FOUND
+           END-READ.
+       700-EXIT.
+           EXIT.
+      ***************************************************************
+      *   Open the file.
+      ***************************************************************
+       900-INITIALIZATION.
+           OPEN I-O  BOOK-FILE.
+           OPEN EXTEND BOOK-DEL-HISTORY-FILE.
+           DISPLAY "ENTER OPERATOR ID: "
+           ACCEPT WS-OPERATOR-ID.
+       900-EXIT.
+           EXIT.
+      *****************************************************************
+      *   Close the file.
+      *****************************************************************
+       910-END-PROGRAM-RTN.
+            CLOSE BOOK-FILE.
+            CLOSE BOOK-DEL-HISTORY-FILE.
+       910-EXIT.
+           EXIT.
