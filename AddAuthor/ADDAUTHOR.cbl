@@ -0,0 +1,130 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  ADDAUTHOR.
+       AUTHOR.  THOMAS LAMBERT.
+      *****************************************************************
+      * Req029 added a BR-AUTHOR-ID lookup against AUTHOR-FILE to
+      * ADDBOOK but never shipped anything that writes to AUTHOR-FILE,
+      * so the lookup could never find anyone and every ADDBOOK call
+      * failed "AUTHOR ID NOT ON FILE".  This is that missing add
+      * program, screen-driven the same way ADDBOOK is.
+      *
+      *   File  :  C:\COBOL\AUTHOR.DAT
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUTHOR-FILE
+                 ASSIGN TO UT-SYS-AUTHORFILE
+                 ORGANIZATION IS INDEXED
+                 ACCESS IS DYNAMIC
+                 RECORD KEY IS AR-AUTHOR-ID.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD AUTHOR-FILE
+          LABEL RECORDS ARE STANDARD
+          RECORD CONTAINS 35 CHARACTERS.
+       01 AUTHOR-REC.
+          05  AR-AUTHOR-ID                          PIC 9(5).
+          05  AR-AUTHOR-NAME                        PIC X(30).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILENAMES.
+           05  UT-SYS-AUTHORFILE                    PIC X(50)
+                                    VALUE "C:\COBOL\AUTHOR.DAT".
+       01  WS-SWITCHES.
+           05  WS-STOP-PROGRAM                      PIC X
+                                            VALUE 'F'.
+               88  OK-TO-STOP               VALUE 'Y'.
+           05  WS-CONTINUE                          PIC X.
+       01 WS-DATE.
+          05 WS-YEAR                                PIC 9(4).
+          05 WS-MONTH                               PIC 99.
+          05 WS-DAY                                 PIC 99.
+          05                                        PIC X(10).
+
+       SCREEN SECTION.
+       01 SCR01                BLANK SCREEN
+                               PROMPT
+                               AUTO
+                               REQUIRED
+                               BACKGROUND-COLOR 0
+                               FOREGROUND-COLOR 2.
+           05 SCR1-R1.
+              10         COL 1          VALUE "Thomas Lambert".
+              10         COL 32         VALUE "Author Maintenance".
+              10         COL 71     PIC 99 FROM WS-MONTH.
+              10         COL 73         VALUE "/".
+              10         COL 74     PIC 99 FROM WS-DAY.
+              10         COL 76         VALUE "/".
+              10         COL 77     PIC 9(4) FROM WS-YEAR.
+           05 SCR1-R5.
+              10 LINE 5  COL 10     VALUE "ENTER AUTHOR ID:".
+              10         COL 27   PIC 9(5) TO AR-AUTHOR-ID.
+           05 SCR1-R6.
+              10 LINE 6  COL 10     VALUE "ENTER AUTHOR NAME:".
+              10         COL 27   PIC X(30) TO AR-AUTHOR-NAME.
+       01 SCR02.
+           05 SCR2-R18.
+              10 LINE 18 COL 16    VALUE "PRESS ENTER TO CONTINUE".
+       01 SCRAERR.
+           05 SCRAERR-R18.
+              10 LINE 18 COL 16    VALUE "AUTHOR ID ALREADY EXISTS".
+       01 SCRADDSUC.
+           05 SCRADDSUC-R18.
+              10 LINE 18 COL 16    VALUE "AUTHOR ADDED            ".
+
+       PROCEDURE DIVISION.
+      ***************************************************************
+      *   Do startup tasks.
+      *   Loop until the user chooses to stop.
+      *   Do ending tasks.
+      ***************************************************************
+       100-MAIN.
+           PERFORM 900-INITIALIZATION THRU 900-EXIT.
+           PERFORM 200-PROCESS-FILE THRU 200-EXIT
+                   UNTIL OK-TO-STOP.
+           PERFORM 910-END-PROGRAM-RTN.
+           STOP RUN.
+      ***************************************************************
+      *   Add one author and ask whether to continue.
+      ***************************************************************
+       200-PROCESS-FILE.
+           PERFORM 300-ADD-AUTHOR THRU 300-EXIT.
+           DISPLAY "STOP NOW? (Y TO STOP)"
+           ACCEPT WS-STOP-PROGRAM.
+       200-EXIT.
+           EXIT.
+      ***************************************************************
+      *   Collect the author's ID and name and write the new record.
+      *   A second author under an ID that is already on file is the
+      *   only way this add can fail.
+      ***************************************************************
+       300-ADD-AUTHOR.
+           DISPLAY SCR01
+           ACCEPT SCR01
+           WRITE AUTHOR-REC
+               INVALID KEY DISPLAY SCRAERR
+               NOT INVALID KEY DISPLAY SCRADDSUC
+           END-WRITE
+           DISPLAY SCR02
+           ACCEPT WS-CONTINUE.
+       300-EXIT.
+           EXIT.
+      ***************************************************************
+      *   Open the file and get the current date.
+      ***************************************************************
+       900-INITIALIZATION.
+           OPEN I-O AUTHOR-FILE.
+           MOVE FUNCTION CURRENT-DATE TO WS-DATE.
+       900-EXIT.
+           EXIT.
+      *****************************************************************
+      *   Close the file.
+      *****************************************************************
+       910-END-PROGRAM-RTN.
+           CLOSE AUTHOR-FILE.
+       910-EXIT.
+           EXIT.
