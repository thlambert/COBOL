@@ -0,0 +1,352 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COARECONCILE.
+       AUTHOR. COLE SQUIRE.
+      *******************************************************************
+      * Reconciles the four chart-of-accounts master copies that are
+      * supposed to agree but can drift apart: COAFILEMASTER.DAT (the
+      * CGLFILEPROCESSING master, used here as the source of truth),
+      * NEWCOAMASTER.DAT (VSAMPT3TL), ALTCOAMASTER.DAT (LISTEMPA/VSAM5),
+      * and CorrectConvertedFile.DAT (VSAM4).  For every account on the
+      * source master, the other three are looked up by account number
+      * and every balance/status/type/description mismatch - or a
+      * missing account - is written to the exception report.
+      * SEE REQUEST 007.
+      *
+      * Input:  J:\CS3530\COAFILEMASTER.DAT
+      *         J:\CS3530\NEWCOAMASTER.DAT
+      *         J:\CS3530\ALTCOAMASTER.DAT
+      *         J:\CS3530\CorrectConvertedFile.DAT
+      * Output: J:\CS3530\COARECONCILERPT.DAT
+      *******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CGL-COA-MASTER-FILE
+               ASSIGN TO UT-SYS-COA-MASTER-FILE
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT VSAM3-MASTER-FILE
+               ASSIGN TO UT-SYS-VSAM3-FILE
+               ORGANIZATION IS INDEXED
+               ACCESS IS DYNAMIC
+               RECORD KEY IS V3-ACCTNUM.
+           SELECT VSAM5-MASTER-FILE
+               ASSIGN TO UT-SYS-VSAM5-FILE
+               ORGANIZATION IS INDEXED
+               ACCESS IS DYNAMIC
+               RECORD KEY IS V5-ACCTNUM.
+           SELECT VSAM4-MASTER-FILE
+               ASSIGN TO UT-SYS-VSAM4-FILE
+               ORGANIZATION IS INDEXED
+               ACCESS IS DYNAMIC
+               RECORD KEY IS V4-ACCTNUM.
+           SELECT CGLC-RECON-REPORT-FILE
+               ASSIGN TO UT-SYS-RECON-REPORT-FILE
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CGL-COA-MASTER-FILE
+           RECORD CONTAINS 59 CHARACTERS.
+       01  CGL-COA-MSTR-REC.
+           05  CGLC-MSTR-NO                PIC 9(4).
+           05  CGLC-MSTR-BEG-BALANCE       PIC S9(5)V99.
+           05  CGLC-MSTR-CUR-BALANCE       PIC S9(5)V99.
+           05  CGLC-MSTR-ACCT-ACTIVE       PIC X.
+           05  CGLC-MSTR-ACCT-TYPE         PIC X.
+           05  CGLC-MSTR-DESCRIPTION       PIC X(30).
+           05  CGLC-MSTR-EFF-DATE          PIC 9(8).
+           05  CGLC-MSTR-PEND-STATUS       PIC X.
+       FD  VSAM3-MASTER-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 58 CHARACTERS.
+       01  V3-INDEXED-REC.
+           05  V3-ACCTNUM                  PIC 9(4).
+           05  V3-BEGBAL                   PIC S9(5)V99.
+           05  V3-CURBAL                   PIC S9(5)V99.
+           05  V3-ACTSTATUS                PIC X.
+           05  V3-ACTTYPE                  PIC X.
+           05  V3-ACTDESC                  PIC X(30).
+           05  V3-EFF-DATE                 PIC 9(8).
+       FD  VSAM5-MASTER-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 58 CHARACTERS.
+       01  V5-INDEXED-REC.
+           05  V5-ACCTNUM                  PIC 9(4).
+           05  V5-BEGBAL                   PIC S9(5)V99.
+           05  V5-CURBAL                   PIC S9(5)V99.
+           05  V5-ACTSTATUS                PIC X.
+           05  V5-ACTTYPE                  PIC X.
+           05  V5-ACTDESC                  PIC X(30).
+           05  V5-EFF-DATE                 PIC 9(8).
+       FD  VSAM4-MASTER-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 58 CHARACTERS.
+       01  V4-INDEXED-REC.
+           05  V4-ACCTNUM                  PIC 9(4).
+           05  V4-BEGBAL                   PIC S9(5)V99.
+           05  V4-CURBAL                   PIC S9(5)V99.
+           05  V4-ACTSTATUS                PIC X.
+           05  V4-ACTTYPE                  PIC X.
+           05  V4-ACTDESC                  PIC X(30).
+           05  V4-EFF-DATE                 PIC 9(8).
+       FD  CGLC-RECON-REPORT-FILE
+           RECORD CONTAINS 86 CHARACTERS.
+       01  CGLC-RECON-REC.
+           05  CGLC-RC-ACCTNUM             PIC 9(4).
+           05  CGLC-RC-SOURCE              PIC X(10).
+           05  CGLC-RC-FIELD               PIC X(12).
+           05  CGLC-RC-MASTER-VALUE        PIC X(30).
+           05  CGLC-RC-OTHER-VALUE         PIC X(30).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILES.
+           05  UT-SYS-COA-MASTER-FILE      PIC X(50)
+               VALUE "J:\CS3530\COAFILEMASTER.DAT".
+           05  UT-SYS-VSAM3-FILE           PIC X(50)
+               VALUE "J:\CS3530\NEWCOAMASTER.DAT".
+           05  UT-SYS-VSAM5-FILE           PIC X(50)
+               VALUE "J:\CS3530\ALTCOAMASTER.DAT".
+           05  UT-SYS-VSAM4-FILE           PIC X(50)
+               VALUE "J:\CS3530\CorrectConvertedFile.DAT".
+           05  UT-SYS-RECON-REPORT-FILE    PIC X(50)
+               VALUE "J:\CS3530\COARECONCILERPT.DAT".
+       01  WS-SWITCHES.
+           05  WS-END-OF-FILE              PIC X      VALUE "N".
+               88  EOF                     VALUE "Y".
+       01  WS-COUNTS.
+           05  WS-MISMATCH-COUNT           PIC 9(7)   VALUE ZERO.
+      *    EDIT PICTURE USED TO CARRY A BALANCE'S SIGN AND DECIMAL
+      *    POINT INTO THE X(30) REPORT COLUMNS - A DIRECT MOVE OF A
+      *    SIGNED NUMERIC FIELD INTO ALPHANUMERIC DROPS BOTH.
+       01  WS-RC-EDIT-VALUE                PIC -(5)9.99.
+
+       PROCEDURE DIVISION.
+      *****************************************************************
+      *  Do startup tasks.
+      *  For every account on the source master, compare it against
+      *  the other three master copies.
+      *  Do ending tasks.
+      *****************************************************************
+       100-MAIN.
+           PERFORM 900-INITIALIZATION THRU 900-EXIT.
+           PERFORM 200-READ-MASTER THRU 200-EXIT.
+           PERFORM 300-RECONCILE-ACCOUNT THRU 300-EXIT
+                   UNTIL EOF.
+           PERFORM 910-END-PROGRAM-RTN THRU 910-EXIT.
+           DISPLAY "RECONCILIATION COMPLETE - " WS-MISMATCH-COUNT
+               " DIFFERENCES FOUND".
+           STOP RUN.
+      *****************************************************************
+      *  Read the next account off the source master.
+      *****************************************************************
+       200-READ-MASTER.
+           READ CGL-COA-MASTER-FILE
+               AT END MOVE "Y" TO WS-END-OF-FILE
+           END-READ.
+       200-EXIT.
+           EXIT.
+      *****************************************************************
+      *  Compare the source master's account against each of the
+      *  other three copies.
+      *****************************************************************
+       300-RECONCILE-ACCOUNT.
+           PERFORM 400-CHECK-VSAM3 THRU 400-EXIT
+           PERFORM 500-CHECK-VSAM5 THRU 500-EXIT
+           PERFORM 600-CHECK-VSAM4 THRU 600-EXIT
+           PERFORM 200-READ-MASTER THRU 200-EXIT.
+       300-EXIT.
+           EXIT.
+      *****************************************************************
+      *  Look the account up on NEWCOAMASTER.DAT and compare.
+      *****************************************************************
+       400-CHECK-VSAM3.
+           MOVE "NEWCOAMSTR" TO CGLC-RC-SOURCE
+           MOVE CGLC-MSTR-NO TO V3-ACCTNUM
+           READ VSAM3-MASTER-FILE
+               INVALID KEY
+                   PERFORM 700-WRITE-MISSING THRU 700-EXIT
+               NOT INVALID KEY
+                   IF CGLC-MSTR-BEG-BALANCE NOT = V3-BEGBAL
+                       MOVE "BEG BALANCE" TO CGLC-RC-FIELD
+                       MOVE CGLC-MSTR-BEG-BALANCE TO WS-RC-EDIT-VALUE
+                       MOVE WS-RC-EDIT-VALUE TO CGLC-RC-MASTER-VALUE
+                       MOVE V3-BEGBAL TO WS-RC-EDIT-VALUE
+                       MOVE WS-RC-EDIT-VALUE TO CGLC-RC-OTHER-VALUE
+                       PERFORM 800-WRITE-MISMATCH THRU 800-EXIT
+                   END-IF
+                   IF CGLC-MSTR-CUR-BALANCE NOT = V3-CURBAL
+                       MOVE "CUR BALANCE" TO CGLC-RC-FIELD
+                       MOVE CGLC-MSTR-CUR-BALANCE TO WS-RC-EDIT-VALUE
+                       MOVE WS-RC-EDIT-VALUE TO CGLC-RC-MASTER-VALUE
+                       MOVE V3-CURBAL TO WS-RC-EDIT-VALUE
+                       MOVE WS-RC-EDIT-VALUE TO CGLC-RC-OTHER-VALUE
+                       PERFORM 800-WRITE-MISMATCH THRU 800-EXIT
+                   END-IF
+                   IF CGLC-MSTR-ACCT-ACTIVE NOT = V3-ACTSTATUS
+                       MOVE "STATUS" TO CGLC-RC-FIELD
+                       MOVE CGLC-MSTR-ACCT-ACTIVE TO
+                           CGLC-RC-MASTER-VALUE
+                       MOVE V3-ACTSTATUS TO CGLC-RC-OTHER-VALUE
+                       PERFORM 800-WRITE-MISMATCH THRU 800-EXIT
+                   END-IF
+                   IF CGLC-MSTR-ACCT-TYPE NOT = V3-ACTTYPE
+                       MOVE "TYPE" TO CGLC-RC-FIELD
+                       MOVE CGLC-MSTR-ACCT-TYPE TO
+                           CGLC-RC-MASTER-VALUE
+                       MOVE V3-ACTTYPE TO CGLC-RC-OTHER-VALUE
+                       PERFORM 800-WRITE-MISMATCH THRU 800-EXIT
+                   END-IF
+                   IF CGLC-MSTR-DESCRIPTION NOT = V3-ACTDESC
+                       MOVE "DESCRIPTION" TO CGLC-RC-FIELD
+                       MOVE CGLC-MSTR-DESCRIPTION TO
+                           CGLC-RC-MASTER-VALUE
+                       MOVE V3-ACTDESC TO CGLC-RC-OTHER-VALUE
+                       PERFORM 800-WRITE-MISMATCH THRU 800-EXIT
+                   END-IF
+           END-READ.
+       400-EXIT.
+           EXIT.
+      *****************************************************************
+      *  Look the account up on ALTCOAMASTER.DAT and compare.
+      *****************************************************************
+       500-CHECK-VSAM5.
+           MOVE "ALTCOAMSTR" TO CGLC-RC-SOURCE
+           MOVE CGLC-MSTR-NO TO V5-ACCTNUM
+           READ VSAM5-MASTER-FILE
+               INVALID KEY
+                   PERFORM 700-WRITE-MISSING THRU 700-EXIT
+               NOT INVALID KEY
+                   IF CGLC-MSTR-BEG-BALANCE NOT = V5-BEGBAL
+                       MOVE "BEG BALANCE" TO CGLC-RC-FIELD
+                       MOVE CGLC-MSTR-BEG-BALANCE TO WS-RC-EDIT-VALUE
+                       MOVE WS-RC-EDIT-VALUE TO CGLC-RC-MASTER-VALUE
+                       MOVE V5-BEGBAL TO WS-RC-EDIT-VALUE
+                       MOVE WS-RC-EDIT-VALUE TO CGLC-RC-OTHER-VALUE
+                       PERFORM 800-WRITE-MISMATCH THRU 800-EXIT
+                   END-IF
+                   IF CGLC-MSTR-CUR-BALANCE NOT = V5-CURBAL
+                       MOVE "CUR BALANCE" TO CGLC-RC-FIELD
+                       MOVE CGLC-MSTR-CUR-BALANCE TO WS-RC-EDIT-VALUE
+                       MOVE WS-RC-EDIT-VALUE TO CGLC-RC-MASTER-VALUE
+                       MOVE V5-CURBAL TO WS-RC-EDIT-VALUE
+                       MOVE WS-RC-EDIT-VALUE TO CGLC-RC-OTHER-VALUE
+                       PERFORM 800-WRITE-MISMATCH THRU 800-EXIT
+                   END-IF
+                   IF CGLC-MSTR-ACCT-ACTIVE NOT = V5-ACTSTATUS
+                       MOVE "STATUS" TO CGLC-RC-FIELD
+                       MOVE CGLC-MSTR-ACCT-ACTIVE TO
+                           CGLC-RC-MASTER-VALUE
+                       MOVE V5-ACTSTATUS TO CGLC-RC-OTHER-VALUE
+                       PERFORM 800-WRITE-MISMATCH THRU 800-EXIT
+                   END-IF
+                   IF CGLC-MSTR-ACCT-TYPE NOT = V5-ACTTYPE
+                       MOVE "TYPE" TO CGLC-RC-FIELD
+                       MOVE CGLC-MSTR-ACCT-TYPE TO
+                           CGLC-RC-MASTER-VALUE
+                       MOVE V5-ACTTYPE TO CGLC-RC-OTHER-VALUE
+                       PERFORM 800-WRITE-MISMATCH THRU 800-EXIT
+                   END-IF
+                   IF CGLC-MSTR-DESCRIPTION NOT = V5-ACTDESC
+                       MOVE "DESCRIPTION" TO CGLC-RC-FIELD
+                       MOVE CGLC-MSTR-DESCRIPTION TO
+                           CGLC-RC-MASTER-VALUE
+                       MOVE V5-ACTDESC TO CGLC-RC-OTHER-VALUE
+                       PERFORM 800-WRITE-MISMATCH THRU 800-EXIT
+                   END-IF
+           END-READ.
+       500-EXIT.
+           EXIT.
+      *****************************************************************
+      *  Look the account up on CorrectConvertedFile.DAT and compare.
+      *****************************************************************
+       600-CHECK-VSAM4.
+           MOVE "CORRECTCNV" TO CGLC-RC-SOURCE
+           MOVE CGLC-MSTR-NO TO V4-ACCTNUM
+           READ VSAM4-MASTER-FILE
+               INVALID KEY
+                   PERFORM 700-WRITE-MISSING THRU 700-EXIT
+               NOT INVALID KEY
+                   IF CGLC-MSTR-BEG-BALANCE NOT = V4-BEGBAL
+                       MOVE "BEG BALANCE" TO CGLC-RC-FIELD
+                       MOVE CGLC-MSTR-BEG-BALANCE TO WS-RC-EDIT-VALUE
+                       MOVE WS-RC-EDIT-VALUE TO CGLC-RC-MASTER-VALUE
+                       MOVE V4-BEGBAL TO WS-RC-EDIT-VALUE
+                       MOVE WS-RC-EDIT-VALUE TO CGLC-RC-OTHER-VALUE
+                       PERFORM 800-WRITE-MISMATCH THRU 800-EXIT
+                   END-IF
+                   IF CGLC-MSTR-CUR-BALANCE NOT = V4-CURBAL
+                       MOVE "CUR BALANCE" TO CGLC-RC-FIELD
+                       MOVE CGLC-MSTR-CUR-BALANCE TO WS-RC-EDIT-VALUE
+                       MOVE WS-RC-EDIT-VALUE TO CGLC-RC-MASTER-VALUE
+                       MOVE V4-CURBAL TO WS-RC-EDIT-VALUE
+                       MOVE WS-RC-EDIT-VALUE TO CGLC-RC-OTHER-VALUE
+                       PERFORM 800-WRITE-MISMATCH THRU 800-EXIT
+                   END-IF
+                   IF CGLC-MSTR-ACCT-ACTIVE NOT = V4-ACTSTATUS
+                       MOVE "STATUS" TO CGLC-RC-FIELD
+                       MOVE CGLC-MSTR-ACCT-ACTIVE TO
+                           CGLC-RC-MASTER-VALUE
+                       MOVE V4-ACTSTATUS TO CGLC-RC-OTHER-VALUE
+                       PERFORM 800-WRITE-MISMATCH THRU 800-EXIT
+                   END-IF
+                   IF CGLC-MSTR-ACCT-TYPE NOT = V4-ACTTYPE
+                       MOVE "TYPE" TO CGLC-RC-FIELD
+                       MOVE CGLC-MSTR-ACCT-TYPE TO
+                           CGLC-RC-MASTER-VALUE
+                       MOVE V4-ACTTYPE TO CGLC-RC-OTHER-VALUE
+                       PERFORM 800-WRITE-MISMATCH THRU 800-EXIT
+                   END-IF
+                   IF CGLC-MSTR-DESCRIPTION NOT = V4-ACTDESC
+                       MOVE "DESCRIPTION" TO CGLC-RC-FIELD
+                       MOVE CGLC-MSTR-DESCRIPTION TO
+                           CGLC-RC-MASTER-VALUE
+                       MOVE V4-ACTDESC TO CGLC-RC-OTHER-VALUE
+                       PERFORM 800-WRITE-MISMATCH THRU 800-EXIT
+                   END-IF
+           END-READ.
+       600-EXIT.
+           EXIT.
+      *****************************************************************
+      *  Write one "account missing from this copy" exception line.
+      *  The calling paragraph has already moved the copy's name into
+      *  CGLC-RC-SOURCE before the READ that landed us here.
+      *****************************************************************
+       700-WRITE-MISSING.
+           MOVE CGLC-MSTR-NO TO CGLC-RC-ACCTNUM
+           MOVE "MISSING" TO CGLC-RC-FIELD
+           MOVE CGLC-MSTR-DESCRIPTION TO CGLC-RC-MASTER-VALUE
+           MOVE SPACES TO CGLC-RC-OTHER-VALUE
+           WRITE CGLC-RECON-REC
+           ADD 1 TO WS-MISMATCH-COUNT.
+       700-EXIT.
+           EXIT.
+      *****************************************************************
+      *  Write one field-level mismatch line.
+      *****************************************************************
+       800-WRITE-MISMATCH.
+           MOVE CGLC-MSTR-NO TO CGLC-RC-ACCTNUM
+           WRITE CGLC-RECON-REC
+           ADD 1 TO WS-MISMATCH-COUNT.
+       800-EXIT.
+           EXIT.
+      *****************************************************************
+      *   Open the files.
+      *****************************************************************
+       900-INITIALIZATION.
+           OPEN INPUT CGL-COA-MASTER-FILE.
+           OPEN INPUT VSAM3-MASTER-FILE.
+           OPEN INPUT VSAM5-MASTER-FILE.
+           OPEN INPUT VSAM4-MASTER-FILE.
+           OPEN OUTPUT CGLC-RECON-REPORT-FILE.
+       900-EXIT.
+           EXIT.
+      *****************************************************************
+      *   Close files.
+      *****************************************************************
+       910-END-PROGRAM-RTN.
+           CLOSE CGL-COA-MASTER-FILE.
+           CLOSE VSAM3-MASTER-FILE.
+           CLOSE VSAM5-MASTER-FILE.
+           CLOSE VSAM4-MASTER-FILE.
+           CLOSE CGLC-RECON-REPORT-FILE.
+       910-EXIT.
+           EXIT.
