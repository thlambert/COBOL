@@ -26,13 +26,16 @@
                  RECORD KEY IS ALT-ACCTNUM
                  ALTERNATE RECORD KEY IS ALT-ACTTYPE
                      WITH DUPLICATES.
+           SELECT CGLC-TYPE-LISTING-FILE
+                 ASSIGN TO UT-SYS-TYPE-LISTING-FILE
+                 ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
 
        FD ALT-INDEXED-FILE
            LABEL RECORDS ARE STANDARD
-           RECORD CONTAINS 50 CHARACTERS.
+           RECORD CONTAINS 58 CHARACTERS.
        01 ALT-INDEXED-REC.
            05 ALT-ACCTNUM          PIC 9(4).
            05 ALT-BEGBAL           PIC S9(5)V99.
@@ -40,12 +43,28 @@
            05 ALT-ACTSTATUS        PIC X.
            05 ALT-ACTTYPE          PIC X.
            05 ALT-ACTDESC          PIC X(30).
+      *    DATE A SCHEDULED CLOSE/REOPEN TAKES EFFECT.  SEE REQUEST
+      *    034 - ONLY CGLFILEPROCESSING'S NIGHTLY RUN APPLIES THESE
+      *    AUTOMATICALLY; THIS PROGRAM ONLY READS THE MASTER.
+           05 ALT-EFF-DATE         PIC 9(8).
+       FD CGLC-TYPE-LISTING-FILE
+           RECORD CONTAINS 58 CHARACTERS.
+       01 CGLC-TYPE-LISTING-REC.
+           05 CGLC-TL-ACCTNUM      PIC 9(4).
+           05 CGLC-TL-BEGBAL       PIC S9(5)V99.
+           05 CGLC-TL-CURBAL       PIC S9(5)V99.
+           05 CGLC-TL-ACTSTATUS    PIC X.
+           05 CGLC-TL-ACTTYPE      PIC X.
+           05 CGLC-TL-ACTDESC      PIC X(30).
+           05 CGLC-TL-EFF-DATE     PIC 9(8).
 
        WORKING-STORAGE SECTION.
        01  WS-FILENAMES.
            05  UT-SYS-ALT-INDEX                    PIC X(50)
            VALUE "C:\COBOL\ALTCOAMASTER.DAT".
-                   
+           05  UT-SYS-TYPE-LISTING-FILE             PIC X(50)
+           VALUE "C:\COBOL\ALTCOATYPELISTING.DAT".
+
        01  WS-SWITCHES.
            05  WS-STOP-PROGRAM                     PIC X
                                             VALUE 'F'.
@@ -53,9 +72,15 @@
            05  WS-END-OF-FILE                      PIC X.
                88 EOF                       VALUE 'Y'.
            05 WS-CONTINUE                          PIC X.
+           05  WS-PRINT-LISTING                    PIC X
+                                            VALUE 'N'.
+               88  PRINT-LISTING            VALUE 'Y' 'y'.
        01 WS-ACCT-CHOICE                           PIC X.
        
        01 WS-LN-CT                                 PIC 99 VALUE 7.
+       01 WS-ACT-TOTAL                             PIC S9(7)V99
+                                            VALUE ZERO.
+       01 WS-ACCT-COUNT                            PIC 9(5) VALUE ZERO.
        01 WS-DATE.
           05 WS-YEAR                               PIC 9(4).
           05 WS-MONTH                              PIC 99.
@@ -89,6 +114,13 @@
               10 LINE 7 COL 35 VALUE "I: INCOME".
            05 SCRMM-R8.
               10 LINE 8 COL 35 VALUE "C: CASH".
+           05 SCRMM-R9.
+              10 LINE 9 COL 35 VALUE "A: ASSET".
+           05 SCRMM-R10.
+              10 LINE 10 COL 35 VALUE "L: LIABILITY".
+           05 SCRMM-R12.
+              10 LINE 12 COL 20 VALUE "PRINT LISTING TO A FILE? (Y/N):".
+              10        COL 52 PIC X TO WS-PRINT-LISTING.
        01 SCR-REC.
            05 SCR-REC-R5.
               10 LINE 5           ERASE EOL.
@@ -114,6 +146,14 @@
               10        COL 36 PIC X FROM ALT-ACTSTATUS.
               10        COL 44 PIC X FROM ALT-ACTTYPE.
               10        COL 49 PIC X(30) FROM ALT-ACTDESC.
+       01 SCR-TOTAL.
+           05 SCR-TOTAL-LN.
+              10 LINE WS-LN-CT    ERASE EOL.
+              10        COL 3  VALUE "TOTAL FOR TYPE".
+              10        COL 18 PIC X FROM WS-ACCT-CHOICE.
+              10        COL 22 PIC $$$$$$$9.99 FROM WS-ACT-TOTAL.
+              10        COL 34 PIC ZZZZ9 FROM WS-ACCT-COUNT.
+              10        COL 40 VALUE "ACCOUNTS FOUND".
        01 SCR02            FOREGROUND-COLOR 4.
            05 SCR2-R6.
               10 LINE 6 COL 25
@@ -148,6 +188,8 @@
       ***************************************************************
        200-PROCESS-FILE.
            MOVE 7 TO WS-LN-CT
+           MOVE ZERO TO WS-ACT-TOTAL
+           MOVE ZERO TO WS-ACCT-COUNT
            DISPLAY SCRMM
            ACCEPT SCRMM
            MOVE 'N' TO WS-END-OF-FILE
@@ -159,6 +201,8 @@
                   PERFORM 300-LIST-EMPS THRU 300-EXIT
                       UNTIL ALT-ACTTYPE NOT EQUAL WS-ACCT-CHOICE
                             OR  EOF
+                  DISPLAY SCR-TOTAL
+                  COMPUTE WS-LN-CT = WS-LN-CT + 1
            END-READ
            IF WS-LN-CT LESS THAN 09
                DISPLAY SCR04
@@ -176,6 +220,11 @@
       ***************************************************************
        300-LIST-EMPS.
            DISPLAY SCR-REC
+           ADD ALT-CURBAL TO WS-ACT-TOTAL
+           ADD 1 TO WS-ACCT-COUNT
+           IF PRINT-LISTING
+               PERFORM 350-WRITE-LISTING THRU 350-EXIT
+           END-IF
            READ ALT-INDEXED-FILE NEXT RECORD
               AT END MOVE 'Y' TO WS-END-OF-FILE
                      PERFORM 400-END-RTN THRU 400-EXIT
@@ -183,7 +232,22 @@
            COMPUTE WS-LN-CT = WS-LN-CT + 1.
        300-EXIT.
            EXIT.
-      *************************************************************** 
+      ***************************************************************
+      *  Write the current account to the type-listing report file
+      *  so it can be handed to the auditors.
+      ***************************************************************
+       350-WRITE-LISTING.
+           MOVE ALT-ACCTNUM TO CGLC-TL-ACCTNUM
+           MOVE ALT-BEGBAL TO CGLC-TL-BEGBAL
+           MOVE ALT-CURBAL TO CGLC-TL-CURBAL
+           MOVE ALT-ACTSTATUS TO CGLC-TL-ACTSTATUS
+           MOVE ALT-ACTTYPE TO CGLC-TL-ACTTYPE
+           MOVE ALT-ACTDESC TO CGLC-TL-ACTDESC
+           MOVE ALT-EFF-DATE TO CGLC-TL-EFF-DATE
+           WRITE CGLC-TYPE-LISTING-REC.
+       350-EXIT.
+           EXIT.
+      ***************************************************************
       *   Set up line count for asking if program should continue.
       ***************************************************************
        400-END-RTN.
@@ -197,6 +261,7 @@
       ***************************************************************
        900-INITIALIZATION.
            OPEN INPUT ALT-INDEXED-FILE.
+           OPEN OUTPUT CGLC-TYPE-LISTING-FILE.
            MOVE FUNCTION CURRENT-DATE TO WS-DATE.
        900-EXIT.
            EXIT.
@@ -206,5 +271,6 @@
       *****************************************************************
        910-END-PROGRAM-RTN.
             CLOSE ALT-INDEXED-FILE.
+            CLOSE CGLC-TYPE-LISTING-FILE.
        910-EXIT.
            EXIT.
