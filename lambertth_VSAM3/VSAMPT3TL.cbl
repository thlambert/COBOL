@@ -19,13 +19,16 @@
                ACCESS IS DYNAMIC
                RECORD KEY IS NEW-ACCTNUM.
       *        ALTERNATE KEY IS NEW-ACTDESC.
+           SELECT CGLC-DEL-HISTORY-FILE
+               ASSIGN TO UT-SYS-DEL-HISTORY-FILE
+               ORGANIZATION IS LINE SEQUENTIAL.
 
        data division.
        FILE SECTION.
 
        FD INDEXED-FILE
            LABEL RECORDS ARE STANDARD
-           RECORD CONTAINS 50 CHARACTERS.
+           RECORD CONTAINS 58 CHARACTERS.
        01 NEW-INDEXED-REC.
            05 NEW-ACCTNUM          PIC 9(4).
            05 NEW-BEGBAL           PIC S9(5)V99.
@@ -33,11 +36,30 @@
            05 NEW-ACTSTATUS        PIC X.
            05 NEW-ACTTYPE          PIC X.
            05 NEW-ACTDESC          PIC X(30).
+      *    DATE A SCHEDULED CLOSE/REOPEN TAKES EFFECT.  SEE REQUEST
+      *    034 - ONLY CGLFILEPROCESSING'S NIGHTLY RUN APPLIES THESE
+      *    AUTOMATICALLY, SO A RECORD PULLED UP HERE JUST DISPLAYS
+      *    WHATEVER IS ALREADY ON FILE.
+           05 NEW-EFF-DATE         PIC 9(8).
+       FD CGLC-DEL-HISTORY-FILE
+           RECORD CONTAINS 79 CHARACTERS.
+       01 CGLC-DEL-HISTORY-REC.
+           05 CGLC-DH-ACCTNUM      PIC 9(4).
+           05 CGLC-DH-BEGBAL       PIC S9(5)V99.
+           05 CGLC-DH-CURBAL       PIC S9(5)V99.
+           05 CGLC-DH-ACTSTATUS    PIC X.
+           05 CGLC-DH-ACTTYPE      PIC X.
+           05 CGLC-DH-ACTDESC      PIC X(30).
+           05 CGLC-DH-TIMESTAMP    PIC X(21).
+      *    WHO DELETED THIS ACCOUNT.  SEE REQUEST 033.
+           05 CGLC-DH-OPERATOR-ID  PIC X(8).
 
        working-storage section.
        01  WS-FILENAMES.
            05  UT-SYS-INDFILE                  PIC X(50)
                                    VALUE "C:\COBOL\NEWCOAMASTER.DAT".
+           05  UT-SYS-DEL-HISTORY-FILE         PIC X(50)
+                         VALUE "C:\COBOL\NEWCOAMASTERDELHIST.DAT".
        01  WS-SWITCHES.
            05  WS-STOP-PROGRAM                     PIC X
                                             VALUE 'F'.
@@ -54,6 +76,7 @@
           05 WS-MONTH                              PIC 99.
           05 WS-DAY                                PIC 99.
           05                                       PIC X(10).
+       01 WS-OPERATOR-ID                           PIC X(8).
        SCREEN SECTION.
        01 SCR01            BLANK SCREEN
                            PROMPT
@@ -71,7 +94,8 @@
            05 SCR1-R2.
               10 LINE 2 COL 33     VALUE "GENERAL LEDGER".
            05 SCR1-R3.
-              10 LINE 3 COL 20     VALUE "ERIC STERWALD & COLE SQUIRE & TOM LAMBERT".
+              10 LINE 3 COL 20
+                 VALUE "ERIC STERWALD & COLE SQUIRE & TOM LAMBERT".
            05 SCR1-R5.
               10 LINE 5 COL 20     VALUE "ENTER ACCOUNT NUMBER:".
               10        COL 42   PIC 9(4) TO NEW-ACCTNUM.
@@ -96,7 +120,8 @@
                            BACKGROUND-COLOR 7
                            FOREGROUND-COLOR 0.
            05 SCR4-R5.
-              10 LINE 5 COL 20     VALUE "ACCOUNT NUMBER:               ".
+              10 LINE 5 COL 20
+                 VALUE "ACCOUNT NUMBER:               ".
               10 LINE 5 COL 36     PIC 9999 FROM NEW-ACCTNUM.
            05 SCR4-R6.
               10 LINE 6 COL 17     VALUE "BEGINNING BALANCE:".
@@ -113,8 +138,21 @@
            05 SCR4-R10.
               10 LINE 10 COL 15     VALUE "ACCOUNT DESCRIPTION:".
               10 LINE 10 COL 36    PIC X(30) FROM NEW-ACTDESC.
-           05 SCR4-R12.
-              10 LINE 12 COL 17       VALUE "OK TO DELETE THIS RECORD? (Y TO DELTE):".
+       01 SCR08            FOREGROUND-COLOR 4.
+           05 SCR8-R12.
+              10 LINE 12 COL 10    ERASE EOL.
+              10 LINE 12 COL 10
+                 VALUE "THIS WILL PERMANENTLY DELETE ACCOUNT".
+              10                PIC 9999 FROM NEW-ACCTNUM.
+              10                VALUE ", BALANCE".
+              10                PIC $ZZZZ9.99- FROM NEW-CURBAL.
+              10 LINE 13 COL 10    ERASE EOL.
+              10 LINE 13 COL 10    VALUE "DESCRIPTION".
+              10                PIC X(30) FROM NEW-ACTDESC.
+              10                VALUE "- ARE YOU SURE?".
+           05 SCR8-R15.
+              10 LINE 15 COL 10    ERASE EOL.
+              10 LINE 15 COL 10    VALUE "(Y TO DELETE):".
        01 SCR05            FOREGROUND-COLOR 4.
            05 SCR5-R6.
               10 LINE 6 COL 23    VALUE "RECORD NOT FOUND -".
@@ -143,9 +181,10 @@
            PERFORM 800-READ-ACT-MASTER THRU 800-EXIT
            IF ACCOUNT-FOUND
                DISPLAY SCR04
-      *        DISPLAY "OK TO DELETE THIS RECORD? (Y TO DELETE)"
+               DISPLAY SCR08
                ACCEPT WS-OK-TO-DELETE
                IF OK-TO-DELETE
+                   PERFORM 870-WRITE-DEL-HISTORY THRU 870-EXIT
                    DELETE INDEXED-FILE record
                        INVALID KEY PERFORM 850-NOT-FOUND THRU 850-EXIT
                    END-DELETE
@@ -178,12 +217,32 @@
            DISPLAY "ERROR IN DELETING RECORD - ", NEW-INDEXED-REC.
        860-EXIT.
            exit.
+
+      ***************************************************************
+      *   Write the account being deleted to the deletion history
+      *   file before it is removed from the indexed file.
+      ***************************************************************
+       870-WRITE-DEL-HISTORY.
+           MOVE NEW-ACCTNUM   TO CGLC-DH-ACCTNUM
+           MOVE NEW-BEGBAL    TO CGLC-DH-BEGBAL
+           MOVE NEW-CURBAL    TO CGLC-DH-CURBAL
+           MOVE NEW-ACTSTATUS TO CGLC-DH-ACTSTATUS
+           MOVE NEW-ACTTYPE   TO CGLC-DH-ACTTYPE
+           MOVE NEW-ACTDESC   TO CGLC-DH-ACTDESC
+           MOVE FUNCTION CURRENT-DATE TO CGLC-DH-TIMESTAMP
+           MOVE WS-OPERATOR-ID TO CGLC-DH-OPERATOR-ID
+           WRITE CGLC-DEL-HISTORY-REC.
+       870-EXIT.
+           exit.
       ***************************************************************
       *   Open the files and gets the current date.
       ***************************************************************
        900-INITIALIZATION.
            OPEN I-O INDEXED-FILE.
+           OPEN EXTEND CGLC-DEL-HISTORY-FILE.
            MOVE FUNCTION CURRENT-DATE TO WS-DATE.
+           DISPLAY "ENTER OPERATOR ID: "
+           ACCEPT WS-OPERATOR-ID.
        900-EXIT.
            exit.
       *****************************************************************
@@ -191,6 +250,7 @@
       *****************************************************************
        910-END-PROGRAM.
            CLOSE INDEXED-FILE.
+           CLOSE CGLC-DEL-HISTORY-FILE.
        910-EXIT.
            exit.
 
