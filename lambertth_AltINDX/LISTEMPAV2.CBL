@@ -20,22 +20,39 @@
                  RECORD KEY IS NEW-SSNO
                  ALTERNATE RECORD KEY IS NEW-NAME
                      WITH DUPLICATES.
+           SELECT NAME-MATCH-FILE
+                 ASSIGN TO UT-SYS-NAME-MATCH-FILE
+                 ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
 
        FD NEW-PAYROLL-FILE
           LABEL RECORDS ARE STANDARD
-          RECORD CONTAINS 34 CHARACTERS.
+          RECORD CONTAINS 50 CHARACTERS.
        01 NEW-PAYROLL-REC.
           05  NEW-SSNO                             PIC 9(9).
           05  NEW-NAME                             PIC X(20).
           05  NEW-SALARY                           PIC 9(5).
+          05  NEW-DEPT                             PIC X(4).
+          05  NEW-HIRE-DATE                        PIC 9(8).
+          05  NEW-EXP-ACCT                         PIC 9(4).
+
+       FD NAME-MATCH-FILE
+          RECORD CONTAINS 36 CHARACTERS.
+       01 NAME-MATCH-REC.
+          05  NM-SSNO                              PIC 9(9).
+          05  FILLER                               PIC X.
+          05  NM-NAME                               PIC X(20).
+          05  FILLER                               PIC X.
+          05  NM-SALARY                            PIC 9(5).
 
        WORKING-STORAGE SECTION.
        01  WS-FILENAMES.
            05  UT-SYS-EMPFILE                      PIC X(50)
                                    VALUE "C:\COBOL\NEWEMP3.DAT".
+           05  UT-SYS-NAME-MATCH-FILE               PIC X(50)
+                                   VALUE "C:\COBOL\NAMEMATCH.DAT".
        01  WS-SWITCHES.
            05  WS-STOP-PROGRAM                     PIC X
                                             VALUE 'F'.
@@ -43,6 +60,7 @@
            05  WS-END-OF-FILE                      PIC X.
                88 EOF                       VALUE 'Y'.
        01 WS-NAME                                  PIC X(20).
+       01 WS-NAME-LEN                              PIC 99.
 
        PROCEDURE DIVISION.
       *************************************************************
@@ -63,21 +81,28 @@
       ***************************************************************
        200-PROCESS-FILE.
 
-           DISPLAY "Enter the name of an employee"
+           DISPLAY "Enter the name (or the start of it) of an employee"
            ACCEPT WS-NAME
            MOVE 'N' TO WS-END-OF-FILE
-           MOVE WS-NAME TO NEW-NAME
-           START NEW-PAYROLL-FILE KEY = NEW-NAME
-               INVALID KEY
-                    DISPLAY "NO EMPLOYEE WITH THAT NAME"
-               NOT INVALID KEY
-                  READ NEW-PAYROLL-FILE NEXT RECORD
-                     AT END MOVE 'Y' TO WS-END-OF-FILE
-                  END-READ
-                  PERFORM 300-LIST-EMPS THRU 300-EXIT
-                      UNTIL NEW-NAME NOT EQUAL WS-NAME
-                            OR  EOF
-           END-START.
+           COMPUTE WS-NAME-LEN =
+                   FUNCTION LENGTH(FUNCTION TRIM(WS-NAME))
+           IF WS-NAME-LEN = ZERO
+               DISPLAY "NAME CANNOT BE BLANK"
+           ELSE
+               MOVE WS-NAME TO NEW-NAME
+               START NEW-PAYROLL-FILE KEY IS NOT LESS THAN NEW-NAME
+                   INVALID KEY
+                        DISPLAY "NO EMPLOYEE WITH THAT NAME"
+                   NOT INVALID KEY
+                      READ NEW-PAYROLL-FILE NEXT RECORD
+                         AT END MOVE 'Y' TO WS-END-OF-FILE
+                      END-READ
+                      PERFORM 300-LIST-EMPS THRU 300-EXIT
+                          UNTIL NEW-NAME (1:WS-NAME-LEN) NOT EQUAL
+                                WS-NAME (1:WS-NAME-LEN)
+                                OR  EOF
+               END-START
+           END-IF.
            DISPLAY "TYPE Y TO STOP PROGRAM"
            ACCEPT WS-STOP-PROGRAM.
        200-EXIT.
@@ -88,10 +113,14 @@
       ***************************************************************
        300-LIST-EMPS.
            DISPLAY NEW-SSNO, " ", NEW-NAME, " ", NEW-SALARY
+           MOVE NEW-SSNO TO NM-SSNO
+           MOVE NEW-NAME TO NM-NAME
+           MOVE NEW-SALARY TO NM-SALARY
+           WRITE NAME-MATCH-REC
            READ NEW-PAYROLL-FILE NEXT RECORD
                AT END MOVE 'Y' TO WS-END-OF-FILE
            END-READ.
-           
+
        300-EXIT.
            EXIT.
       ***************************************************************
@@ -99,6 +128,7 @@
       ***************************************************************
        900-INITIALIZATION.
            OPEN INPUT NEW-PAYROLL-FILE.
+           OPEN OUTPUT NAME-MATCH-FILE.
        900-EXIT.
            EXIT.
 
@@ -107,5 +137,6 @@
       *****************************************************************
        910-END-PROGRAM-RTN.
             CLOSE NEW-PAYROLL-FILE.
+            CLOSE NAME-MATCH-FILE.
        910-EXIT.
            EXIT.
