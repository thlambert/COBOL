@@ -0,0 +1,124 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CGLBATCHDRIVER.
+       AUTHOR. COLE SQUIRE.
+      *******************************************************************
+      * Runs the nightly COA transaction update, the trial balance, and
+      * the payroll posting as one batch instead of three programs
+      * someone has to remember to kick off by hand in the right order.
+      * Each step is CALLed in sequence; if a step's RETURN-CODE comes
+      * back non-zero the chain stops right there - CGLFILEPROCESSING,
+      * CGLNEGBALANCERPT, CGLTRIALBALANCE, and PAYROLL all now GOBACK
+      * instead of STOP RUN so control returns here instead of ending
+      * the whole run unit. Every step's outcome is written to a status
+      * report so whoever reads it next knows whether the master file
+      * they are about to open is current.  SEE REQUEST 035.
+      *
+      * The negative-balance exception scan runs right after the COA
+      * update, against the master the update just wrote, so a bad
+      * balance shows up on the same run it was introduced instead of
+      * waiting for someone to notice at month-end.  SEE REQUEST 036.
+      *
+      * Output: C:\COBOL\BATCHRUNSTATUS.DAT
+      *******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CGLC-BATCH-STATUS-FILE
+               ASSIGN TO UT-SYS-BATCH-STATUS-FILE
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  CGLC-BATCH-STATUS-FILE
+           RECORD CONTAINS 60 CHARACTERS.
+       01  CGLC-BATCH-STATUS-REC.
+           05  CGLC-BS-STEP-NAME          PIC X(20).
+           05  CGLC-BS-RESULT             PIC X(10).
+           05  CGLC-BS-TIMESTAMP          PIC X(21).
+           05  FILLER                     PIC X(9).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILES.
+           05  UT-SYS-BATCH-STATUS-FILE   PIC X(50)
+               VALUE "C:\COBOL\BATCHRUNSTATUS.DAT".
+       01  WS-TIMESTAMP                   PIC X(21).
+       01  WS-SUB                         PIC 9.
+       01  WS-RUN-FAILED                  PIC X VALUE "N".
+           88  RUN-FAILED                 VALUE "Y".
+
+       PROCEDURE DIVISION.
+      *****************************************************************
+      *  Do startup tasks.
+      *  Run the COA update, then the trial balance, then payroll,
+      *  stopping as soon as one step fails.
+      *  Do ending tasks.
+      *****************************************************************
+       100-MAIN.
+           PERFORM 900-INITIALIZATION THRU 900-EXIT.
+           PERFORM 200-RUN-STEP THRU 200-EXIT
+               WITH TEST AFTER
+               VARYING WS-SUB FROM 1 BY 1
+               UNTIL WS-SUB = 4 OR RUN-FAILED.
+           PERFORM 910-END-PROGRAM-RTN THRU 910-EXIT.
+           IF RUN-FAILED
+               DISPLAY "CGLBATCHDRIVER: RUN ABORTED - SEE "
+                   "BATCHRUNSTATUS.DAT FOR THE FAILED STEP"
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               DISPLAY "CGLBATCHDRIVER: ALL STEPS COMPLETED "
+                   "SUCCESSFULLY"
+           END-IF.
+           STOP RUN.
+      *****************************************************************
+      *  Run the one step for the current WS-SUB value and log it.
+      *****************************************************************
+       200-RUN-STEP.
+           EVALUATE WS-SUB
+               WHEN 1
+                   MOVE "COA UPDATE" TO CGLC-BS-STEP-NAME
+                   CALL "VSAM PT1"
+               WHEN 2
+                   MOVE "NEG BALANCE RPT" TO CGLC-BS-STEP-NAME
+                   CALL "CGLNEGBALANCERPT"
+               WHEN 3
+                   MOVE "TRIAL BALANCE" TO CGLC-BS-STEP-NAME
+                   CALL "CGLTRIALBALANCE"
+               WHEN 4
+                   MOVE "PAYROLL" TO CGLC-BS-STEP-NAME
+                   CALL "PAYROLL"
+           END-EVALUATE
+           PERFORM 300-LOG-STEP-RESULT THRU 300-EXIT.
+       200-EXIT.
+           EXIT.
+      *****************************************************************
+      *  Write the outcome of the step just run to the status report.
+      *****************************************************************
+       300-LOG-STEP-RESULT.
+           MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
+           MOVE WS-TIMESTAMP TO CGLC-BS-TIMESTAMP
+           IF RETURN-CODE = ZERO
+               MOVE "OK" TO CGLC-BS-RESULT
+           ELSE
+               MOVE "FAILED" TO CGLC-BS-RESULT
+               MOVE "Y" TO WS-RUN-FAILED
+               DISPLAY "CGLBATCHDRIVER: " CGLC-BS-STEP-NAME
+                   " FAILED - RETURN-CODE " RETURN-CODE
+           END-IF
+           WRITE CGLC-BATCH-STATUS-REC.
+       300-EXIT.
+           EXIT.
+      *****************************************************************
+      *   Open the status report file.
+      *****************************************************************
+       900-INITIALIZATION.
+           OPEN OUTPUT CGLC-BATCH-STATUS-FILE.
+       900-EXIT.
+           EXIT.
+      *****************************************************************
+      *   Close files.
+      *****************************************************************
+       910-END-PROGRAM-RTN.
+           CLOSE CGLC-BATCH-STATUS-FILE.
+       910-EXIT.
+           EXIT.
