@@ -0,0 +1,262 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  ADDBOOK.
+       AUTHOR.  THOMAS LAMBERT.
+      *****************************************************************
+      * Add a book to the library catalog file.  Screen-driven add
+      * against an indexed file, built the same way EMPMAINT's add
+      * screen is built against the employee master.
+      *
+      *   File  :  C:\COBOL\BOOKCATALOG.DAT
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BOOK-FILE
+                 ASSIGN TO UT-SYS-BOOKFILE
+                 ORGANIZATION IS INDEXED
+                 ACCESS IS DYNAMIC
+                 RECORD KEY IS BR-BOOK-ISBN
+                 ALTERNATE RECORD KEY IS BR-BOOK-TITLE
+                     WITH DUPLICATES.
+           SELECT AUTHOR-FILE
+                 ASSIGN TO UT-SYS-AUTHORFILE
+                 ORGANIZATION IS INDEXED
+                 ACCESS IS DYNAMIC
+                 RECORD KEY IS AR-AUTHOR-ID.
+           SELECT BOOK-ADD-HISTORY-FILE
+                 ASSIGN TO UT-SYS-ADD-HISTORY-FILE
+                 ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD BOOK-FILE
+          LABEL RECORDS ARE STANDARD
+          RECORD CONTAINS 79 CHARACTERS.
+       01 BOOK-REC.
+          05  BR-BOOK-ISBN                          PIC 9(13).
+          05  BR-BOOK-TITLE                         PIC X(30).
+          05  BR-AUTHOR-ID                          PIC 9(5).
+          05  BR-BOOK-PUBLISHER                     PIC X(20).
+          05  BR-BOOK-PRICE                         PIC 9(5)V99.
+          05  BR-QTY-ON-HAND                        PIC 9(4).
+
+       FD AUTHOR-FILE
+          LABEL RECORDS ARE STANDARD
+          RECORD CONTAINS 35 CHARACTERS.
+       01 AUTHOR-REC.
+          05  AR-AUTHOR-ID                          PIC 9(5).
+          05  AR-AUTHOR-NAME                        PIC X(30).
+
+       FD BOOK-ADD-HISTORY-FILE
+          RECORD CONTAINS 108 CHARACTERS.
+       01 BOOK-ADD-HISTORY-REC.
+          05  BAH-BOOK-ISBN                         PIC 9(13).
+          05  BAH-BOOK-TITLE                        PIC X(30).
+          05  BAH-AUTHOR-ID                         PIC 9(5).
+          05  BAH-BOOK-PUBLISHER                    PIC X(20).
+          05  BAH-BOOK-PRICE                        PIC 9(5)V99.
+          05  BAH-QTY-ON-HAND                       PIC 9(4).
+          05  BAH-TIMESTAMP                         PIC X(21).
+      *    WHO ADDED THIS BOOK.  SEE REQUEST 033.
+          05  BAH-OPERATOR-ID                       PIC X(8).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILENAMES.
+           05  UT-SYS-BOOKFILE                      PIC X(50)
+                                    VALUE "C:\COBOL\BOOKCATALOG.DAT".
+           05  UT-SYS-AUTHORFILE                    PIC X(50)
+                                    VALUE "C:\COBOL\AUTHOR.DAT".
+           05  UT-SYS-ADD-HISTORY-FILE              PIC X(50)
+                                    VALUE "C:\COBOL\BOOKADDHIST.DAT".
+       01  WS-OPERATOR-ID                           PIC X(8).
+       01  WS-SWITCHES.
+           05  WS-STOP-PROGRAM                      PIC X
+                                            VALUE 'F'.
+               88  OK-TO-STOP               VALUE 'Y'.
+           05  WS-CONTINUE                          PIC X.
+           05  WS-OK-TO-ADD                         PIC X
+                                            VALUE 'Y'.
+               88  OK-TO-ADD                 VALUE 'Y'.
+       01  WS-PRICE-LIMITS.
+           05  WS-MIN-PRICE                         PIC 9(5)V99
+                                            VALUE .01.
+           05  WS-MAX-PRICE                         PIC 9(5)V99
+                                            VALUE 999.99.
+       01 WS-DATE.
+          05 WS-YEAR                                PIC 9(4).
+          05 WS-MONTH                               PIC 99.
+          05 WS-DAY                                 PIC 99.
+          05                                        PIC X(10).
+
+       SCREEN SECTION.
+       01 SCR01                BLANK SCREEN
+                               PROMPT
+                               AUTO
+                               REQUIRED
+                               BACKGROUND-COLOR 0
+                               FOREGROUND-COLOR 2.
+           05 SCR1-R1.
+              10         COL 1          VALUE "Thomas Lambert".
+              10         COL 33         VALUE "Book Catalog".
+              10         COL 71     PIC 99 FROM WS-MONTH.
+              10         COL 73         VALUE "/".
+              10         COL 74     PIC 99 FROM WS-DAY.
+              10         COL 76         VALUE "/".
+              10         COL 77     PIC 9(4) FROM WS-YEAR.
+           05 SCR1-R5.
+              10 LINE 5  COL 10     VALUE "ENTER ISBN:".
+              10         COL 27   PIC 9(13) TO BR-BOOK-ISBN.
+       01 SCR02.
+           05 SCR2-R6.
+              10 LINE 6  COL 16    VALUE "TITLE:" ERASE EOL.
+              10 LINE 6  COL 27    PIC X(30) TO BR-BOOK-TITLE.
+           05 SCR2-R7.
+              10 LINE 7  COL 16    VALUE "AUTHOR ID:".
+              10 LINE 7  COL 27    PIC 9(5) TO BR-AUTHOR-ID.
+           05 SCR2-R8.
+              10 LINE 8  COL 16    VALUE "PRICE:".
+              10 LINE 8  COL 27    PIC 99999V99 TO BR-BOOK-PRICE.
+           05 SCR2-R9.
+              10 LINE 9  COL 16    VALUE "PUBLISHER:".
+              10 LINE 9  COL 27    PIC X(20) TO BR-BOOK-PUBLISHER.
+           05 SCR2-R10.
+              10 LINE 10 COL 16    VALUE "QTY ON HAND:".
+              10 LINE 10 COL 29    PIC 9(4) TO BR-QTY-ON-HAND.
+       01 SCR03.
+           05 SCR3-R18.
+              10 LINE 18 COL 16    VALUE "PRESS ENTER TO CONTINUE".
+       01 SCRFERR.
+           05 SCRFERR-R18.
+              10 LINE 18 COL 16    VALUE "BOOK ALREADY EXISTS    ".
+       01 SCRAERR.
+           05 SCRAERR-R18.
+              10 LINE 18 COL 16    VALUE "AUTHOR ID NOT ON FILE  ".
+       01 SCRPERR.
+           05 SCRPERR-R18.
+              10 LINE 19 COL 16    VALUE "PRICE OUT OF RANGE      ".
+       01 SCRADDSUC.
+           05 SCRADDSUC-R18.
+              10 LINE 18 COL 16    VALUE "BOOK ADDED              ".
+
+       PROCEDURE DIVISION.
+      ***************************************************************
+      *   Do startup tasks.
+      *   Loop until the user chooses to stop.
+      *   Do ending tasks.
+      ***************************************************************
+       100-MAIN.
+           PERFORM 900-INITIALIZATION THRU 900-EXIT.
+           PERFORM 200-PROCESS-FILE THRU 200-EXIT
+                   UNTIL OK-TO-STOP.
+           PERFORM 910-END-PROGRAM-RTN.
+           STOP RUN.
+      ***************************************************************
+      *   Add one book and ask whether to continue.
+      ***************************************************************
+       200-PROCESS-FILE.
+           PERFORM 300-ADD-BOOK THRU 300-EXIT.
+           DISPLAY "STOP NOW? (Y TO STOP)"
+           ACCEPT WS-STOP-PROGRAM.
+       200-EXIT.
+           EXIT.
+      ***************************************************************
+      *   Collect the book's ISBN and data and write the new record.
+      *   A second book under an ISBN that is already on file is the
+      *   only way this add can fail.
+      ***************************************************************
+       300-ADD-BOOK.
+           DISPLAY SCR01
+           ACCEPT SCR01
+           PERFORM 400-ENTER-BOOK-DATA THRU 400-EXIT
+           IF OK-TO-ADD
+               WRITE BOOK-REC
+                   INVALID KEY DISPLAY SCRFERR
+                   NOT INVALID KEY
+                       DISPLAY SCRADDSUC
+                       PERFORM 470-WRITE-ADD-HISTORY THRU 470-EXIT
+               END-WRITE
+           END-IF
+           DISPLAY SCR03
+           ACCEPT WS-CONTINUE.
+       300-EXIT.
+           EXIT.
+      ***************************************************************
+      *   Collect the rest of the book's data for the add and check
+      *   it before OK-TO-ADD is allowed to stay 'Y'.  Both checks
+      *   always run (rather than short-circuiting on the first
+      *   failure) so an author error and a price error on the same
+      *   attempt are both shown instead of hiding the second one.
+      ***************************************************************
+       400-ENTER-BOOK-DATA.
+           MOVE 'Y' TO WS-OK-TO-ADD
+           DISPLAY SCR02
+           ACCEPT SCR02
+           PERFORM 450-VALIDATE-AUTHOR THRU 450-EXIT
+           PERFORM 460-VALIDATE-PRICE THRU 460-EXIT.
+       400-EXIT.
+           EXIT.
+      ***************************************************************
+      *   Reject the add if BR-AUTHOR-ID doesn't match anyone on the
+      *   author file.
+      ***************************************************************
+       450-VALIDATE-AUTHOR.
+           MOVE BR-AUTHOR-ID TO AR-AUTHOR-ID
+           READ AUTHOR-FILE
+               INVALID KEY
+                   DISPLAY SCRAERR
+                   MOVE 'N' TO WS-OK-TO-ADD
+           END-READ.
+       450-EXIT.
+           EXIT.
+      ***************************************************************
+      *   Reject the add if BR-BOOK-PRICE is outside a sane range -
+      *   an accidental $0.00 or $99999.99 bounces back to the entry
+      *   screen instead of getting saved.
+      ***************************************************************
+       460-VALIDATE-PRICE.
+           IF BR-BOOK-PRICE < WS-MIN-PRICE
+                 OR BR-BOOK-PRICE > WS-MAX-PRICE
+               DISPLAY SCRPERR
+               MOVE 'N' TO WS-OK-TO-ADD
+           END-IF.
+       460-EXIT.
+           EXIT.
+      ***************************************************************
+      *   Log the book just added to the add-history file.  SEE
+      *   REQUEST 033 for BAH-OPERATOR-ID.
+      ***************************************************************
+       470-WRITE-ADD-HISTORY.
+           MOVE BR-BOOK-ISBN      TO BAH-BOOK-ISBN
+           MOVE BR-BOOK-TITLE     TO BAH-BOOK-TITLE
+           MOVE BR-AUTHOR-ID      TO BAH-AUTHOR-ID
+           MOVE BR-BOOK-PUBLISHER TO BAH-BOOK-PUBLISHER
+           MOVE BR-BOOK-PRICE     TO BAH-BOOK-PRICE
+           MOVE BR-QTY-ON-HAND    TO BAH-QTY-ON-HAND
+           MOVE FUNCTION CURRENT-DATE TO BAH-TIMESTAMP
+           MOVE WS-OPERATOR-ID    TO BAH-OPERATOR-ID
+           WRITE BOOK-ADD-HISTORY-REC.
+       470-EXIT.
+           EXIT.
+      ***************************************************************
+      *   Open the files and get the current date.
+      ***************************************************************
+       900-INITIALIZATION.
+           OPEN I-O BOOK-FILE.
+           OPEN INPUT AUTHOR-FILE.
+           OPEN EXTEND BOOK-ADD-HISTORY-FILE.
+           MOVE FUNCTION CURRENT-DATE TO WS-DATE.
+           DISPLAY "ENTER OPERATOR ID: "
+           ACCEPT WS-OPERATOR-ID.
+       900-EXIT.
+           EXIT.
+      *****************************************************************
+      *   Close the files.
+      *****************************************************************
+       910-END-PROGRAM-RTN.
+           CLOSE BOOK-FILE.
+           CLOSE AUTHOR-FILE.
+           CLOSE BOOK-ADD-HISTORY-FILE.
+       910-EXIT.
+           EXIT.
