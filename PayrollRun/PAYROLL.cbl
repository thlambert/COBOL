@@ -0,0 +1,519 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PAYROLL.
+       AUTHOR. THOMAS LAMBERT.
+      *****************************************************************
+      * Gross-to-net payroll run against the employee master.  Reads
+      * NEWEMP2.DAT in SSN order, treats NEW-SALARY as each employee's
+      * gross pay for the run, applies a standard flat withholding
+      * rate, and writes a pay register report of gross/withholding/
+      * net for every employee plus a grand total line.  SEE REQUEST
+      * 025.
+      *
+      * Also totals each employee's gross pay by the GL expense
+      * account tagged on NEW-EXP-ACCT and posts one CGLC-TRANS-REC
+      * "U" transaction per account directly into COATRANSFILE.DAT -
+      * recomputing its CGLC-CTL-REC count/hash to match - so
+      * CGLFILEPROCESSING's normal 500-UPDATE-TEST/800-UPDATE-RECORD
+      * path carries payroll cost into the ledger automatically on the
+      * NEXT time the COA transaction file is processed (this run's
+      * own COA update step has already completed by the time payroll
+      * runs - SEE CGLBATCHDRIVER step order).  SEE REQUEST 027.
+      *
+      *   Input  :  C:\COBOL\NEWEMP2.DAT
+      *             C:\COBOL\COAFILEMASTER.DAT
+      *   Output :  C:\COBOL\PAYREGISTER.DAT
+      *             J:\CS3530\COATRANSFILE.DAT (merged in, not
+      *             replaced - SEE 600-POST-TO-COATRANSFILE)
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NEW-PAYROLL-FILE
+                 ASSIGN TO UT-SYS-EMPFILE
+                 ORGANIZATION IS INDEXED
+                 ACCESS IS SEQUENTIAL
+                 RECORD KEY IS NEW-SSNO.
+           SELECT PAY-REGISTER-FILE
+                 ASSIGN TO UT-SYS-PAY-REGISTER-FILE
+                 ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CGL-COA-MASTER-FILE
+                 ASSIGN TO UT-SYS-COA-MASTER-FILE
+                 ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CGL-COA-TRANS-FILE
+                 ASSIGN TO UT-SYS-TRANS-FILE
+                 ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CGLC-TRANS-WORK-FILE
+                 ASSIGN TO UT-SYS-TRANS-WORK-FILE
+                 ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD NEW-PAYROLL-FILE
+          LABEL RECORDS ARE STANDARD
+          RECORD CONTAINS 50 CHARACTERS.
+       01 NEW-PAYROLL-REC.
+          05  NEW-SSNO                             PIC 9(9).
+          05  NEW-NAME                             PIC X(20).
+          05  NEW-SALARY                           PIC 9(5).
+          05  NEW-DEPT                             PIC X(4).
+          05  NEW-HIRE-DATE                        PIC 9(8).
+          05  NEW-EXP-ACCT                         PIC 9(4).
+
+       FD CGL-COA-MASTER-FILE
+          RECORD CONTAINS 59 CHARACTERS.
+       01 CGL-COA-MSTR-REC.
+          05  CGLC-MSTR-NO                PIC 9(4).
+          05  CGLC-MSTR-BEG-BALANCE       PIC S9(5)V99.
+          05  CGLC-MSTR-CUR-BALANCE       PIC S9(5)V99.
+          05  CGLC-MSTR-ACCT-ACTIVE       PIC X.
+          05  CGLC-MSTR-ACCT-TYPE         PIC X.
+          05  CGLC-MSTR-DESCRIPTION       PIC X(30).
+          05  CGLC-MSTR-EFF-DATE          PIC 9(8).
+          05  CGLC-MSTR-PEND-STATUS       PIC X.
+
+      *    SAME 69-BYTE LAYOUT CGLFILEPROCESSING USES FOR
+      *    COATRANSFILE.DAT, INCLUDING THE CTL-REC REDEFINITION THAT
+      *    GIVES ITS CONTROL RECORD COUNT/HASH.  SEE REQUEST 027/000.
+       FD CGL-COA-TRANS-FILE
+          RECORD CONTAINS 69 CHARACTERS.
+       01  CGLC-TRANS-REC.
+           05  CGLC-TRANS-NO               PIC 9(4).
+           05  CGLC-TRANS-BEG-BALANCE      PIC S9(5)V99.
+           05  CGLC-TRANS-CUR-BALANCE      PIC S9(5)V99.
+           05  CGLC-TRANS-ACCT-ACTIVE      PIC X.
+           05  CGLC-TRANS-ACCT-TYPE        PIC X.
+           05  CGLC-TRANS-DESCRIPTION      PIC X(30).
+           05  CGLC-TRANS-TYPE             PIC X.
+               88  COA-UPDATE               VALUE "U".
+           05  CGLC-TRANS-EFF-DATE         PIC 9(8).
+           05  CGLC-TRANS-REASON-CODE      PIC X(10).
+       01  CGLC-CTL-REC.
+           05  CGLC-CTL-ID                 PIC X(4).
+               88  CGLC-CTL-ID-VALID       VALUE "CTL1".
+           05  CGLC-CTL-REC-COUNT          PIC 9(7).
+           05  CGLC-CTL-HASH-TOTAL         PIC 9(9).
+           05  FILLER                      PIC X(49).
+
+      *    HOLDS A COPY OF COATRANSFILE.DAT'S EXISTING TRANSACTION
+      *    RECORDS WHILE THE CONTROL RECORD IS BEING REBUILT - LINE
+      *    SEQUENTIAL FILES CAN'T BE READ AND WRITTEN IN ONE OPEN.
+       FD CGLC-TRANS-WORK-FILE
+          RECORD CONTAINS 69 CHARACTERS.
+       01  CGLC-TRANS-WORK-REC             PIC X(69).
+
+       FD PAY-REGISTER-FILE
+          RECORD CONTAINS 58 CHARACTERS.
+       01 PAY-REGISTER-REC.
+          05  PR-SSNO                              PIC 9(9).
+          05  FILLER                               PIC X.
+          05  PR-NAME                              PIC X(20).
+          05  FILLER                               PIC X.
+          05  PR-GROSS-PAY                         PIC S9(5)V99.
+          05  FILLER                               PIC X.
+          05  PR-WITHHOLDING                       PIC S9(5)V99.
+          05  FILLER                               PIC X.
+          05  PR-NET-PAY                           PIC S9(5)V99.
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILES.
+           05  UT-SYS-EMPFILE                      PIC X(50)
+                                   VALUE "C:\COBOL\NEWEMP2.DAT".
+           05  UT-SYS-PAY-REGISTER-FILE            PIC X(50)
+                                   VALUE "C:\COBOL\PAYREGISTER.DAT".
+           05  UT-SYS-COA-MASTER-FILE               PIC X(50)
+                                VALUE "J:\CS3530\COAFILEMASTER.DAT".
+           05  UT-SYS-TRANS-FILE                    PIC X(50)
+                                VALUE "J:\CS3530\COATRANSFILE.DAT".
+           05  UT-SYS-TRANS-WORK-FILE               PIC X(50)
+                                VALUE "J:\CS3530\COATRANSWORK.DAT".
+       01  WS-SWITCHES.
+           05  WS-END-OF-FILE                      PIC X
+                                            VALUE 'N'.
+               88  EOF                      VALUE 'Y'.
+           05  WS-MASTER-EOF                       PIC X
+                                            VALUE 'N'.
+               88  MASTER-EOF                VALUE 'Y'.
+           05  WS-EXP-ACCT-FOUND                    PIC X
+                                            VALUE 'N'.
+               88  EXP-ACCT-FOUND            VALUE 'Y'.
+       01  WS-WITHHOLD-RATE                        PIC V999
+                                            VALUE .200.
+       01  WS-PAY-AMOUNTS.
+           05  WS-GROSS-PAY                        PIC S9(5)V99.
+           05  WS-WITHHOLDING                      PIC S9(5)V99.
+           05  WS-NET-PAY                          PIC S9(5)V99.
+       01  WS-REGISTER-TOTALS.
+           05  WS-EMP-COUNT                        PIC 9(5)
+                                            VALUE ZERO.
+           05  WS-TOTAL-GROSS                      PIC S9(7)V99
+                                            VALUE ZERO.
+           05  WS-TOTAL-WITHHOLDING                PIC S9(7)V99
+                                            VALUE ZERO.
+           05  WS-TOTAL-NET                        PIC S9(7)V99
+                                            VALUE ZERO.
+      *    One entry per distinct expense account tagged on an
+      *    employee record - accumulates that account's share of the
+      *    period's payroll cost so a single GL "U" transaction can
+      *    be posted for it.  SEE REQUEST 027.
+       01  WS-ACCT-TOTALS-TABLE.
+           05  WS-ACCT-COUNT                       PIC 9(3)
+                                            VALUE ZERO.
+           05  WS-ACCT-ENTRY OCCURS 50 TIMES.
+               10  WS-ACCT-NO                      PIC 9(4).
+               10  WS-ACCT-PAY-TOTAL               PIC S9(7)V99.
+       01  WS-SUB                                  PIC 9(3).
+       01  WS-FOUND-SUB                            PIC 9(3).
+      *    One entry per "U" transaction built by 510-LOOKUP-AND-POST
+      *    this run, held here until 600-POST-TO-COATRANSFILE merges
+      *    them into COATRANSFILE.DAT.  SEE REQUEST 027.
+       01  WS-PENDING-TRANS-TABLE.
+           05  WS-PENDING-COUNT                    PIC 9(3)
+                                            VALUE ZERO.
+           05  WS-PENDING-ENTRY OCCURS 50 TIMES.
+               10  WS-PT-NO                        PIC 9(4).
+               10  WS-PT-BEG-BALANCE               PIC S9(5)V99.
+               10  WS-PT-CUR-BALANCE               PIC S9(5)V99.
+               10  WS-PT-ACCT-ACTIVE               PIC X.
+               10  WS-PT-ACCT-TYPE                 PIC X.
+               10  WS-PT-DESCRIPTION                PIC X(30).
+      *    Work fields for the insertion sort in 520-SORT-PENDING-
+      *    ENTRIES, which puts WS-PENDING-ENTRY into ascending
+      *    WS-PT-NO order before 620-REWRITE-TRANS-FILE writes it -
+      *    COATRANSFILE.DAT must stay in ascending key order for
+      *    CGLFILEPROCESSING's 300-PROCESS-TRANS match/merge to work.
+       01  WS-SORT-WORK.
+           05  WS-SORT-I                          PIC 9(3).
+           05  WS-SORT-J                          PIC 9(3).
+           05  WS-SORT-TEMP.
+               10  WS-SORT-TEMP-NO                PIC 9(4).
+               10  WS-SORT-TEMP-BEG-BALANCE        PIC S9(5)V99.
+               10  WS-SORT-TEMP-CUR-BALANCE        PIC S9(5)V99.
+               10  WS-SORT-TEMP-ACCT-ACTIVE        PIC X.
+               10  WS-SORT-TEMP-ACCT-TYPE          PIC X.
+               10  WS-SORT-TEMP-DESCRIPTION        PIC X(30).
+       01  WS-MERGE-SWITCHES.
+           05  WS-MERGE-EOF                        PIC X
+                                            VALUE 'N'.
+               88  MERGE-EOF                 VALUE 'Y'.
+           05  WS-CTL-RECORD-OK                    PIC X
+                                            VALUE 'N'.
+               88  CTL-RECORD-OK             VALUE 'Y'.
+       01  WS-NEW-CTL-TOTALS.
+           05  WS-NEW-CTL-COUNT                    PIC 9(7)
+                                            VALUE ZERO.
+           05  WS-NEW-CTL-HASH                     PIC 9(9)
+                                            VALUE ZERO.
+
+       PROCEDURE DIVISION.
+      *****************************************************************
+      *  Do startup tasks.
+      *  Compute and write one pay register line per employee.
+      *  Write the grand-total line.
+      *  Do ending tasks.
+      *****************************************************************
+       100-MAIN.
+           PERFORM 900-INITIALIZATION THRU 900-EXIT.
+           PERFORM 200-READ-EMPLOYEE THRU 200-EXIT.
+           PERFORM 300-COMPUTE-PAY THRU 300-EXIT
+                   UNTIL EOF.
+           PERFORM 400-WRITE-TOTALS THRU 400-EXIT.
+           PERFORM 500-POST-PAYROLL-EXPENSE THRU 500-EXIT.
+           IF WS-PENDING-COUNT > ZERO
+               PERFORM 600-POST-TO-COATRANSFILE THRU 600-EXIT
+           END-IF.
+           PERFORM 910-END-PROGRAM-RTN THRU 910-EXIT.
+           DISPLAY "PAYROLL RUN COMPLETE - ", WS-EMP-COUNT,
+                   " EMPLOYEES PAID".
+           GOBACK.
+      *****************************************************************
+      *  Read the next employee off the master file.
+      *****************************************************************
+       200-READ-EMPLOYEE.
+           READ NEW-PAYROLL-FILE
+               AT END MOVE 'Y' TO WS-END-OF-FILE
+           END-READ.
+       200-EXIT.
+           EXIT.
+      *****************************************************************
+      *  Work out gross, withholding, and net pay for one employee,
+      *  write the register line, and accumulate the run totals.
+      *****************************************************************
+       300-COMPUTE-PAY.
+           MOVE NEW-SALARY TO WS-GROSS-PAY
+           COMPUTE WS-WITHHOLDING ROUNDED =
+                   WS-GROSS-PAY * WS-WITHHOLD-RATE
+           COMPUTE WS-NET-PAY = WS-GROSS-PAY - WS-WITHHOLDING
+
+           MOVE NEW-SSNO       TO PR-SSNO
+           MOVE NEW-NAME       TO PR-NAME
+           MOVE WS-GROSS-PAY   TO PR-GROSS-PAY
+           MOVE WS-WITHHOLDING TO PR-WITHHOLDING
+           MOVE WS-NET-PAY     TO PR-NET-PAY
+           WRITE PAY-REGISTER-REC
+
+           ADD 1               TO WS-EMP-COUNT
+           ADD WS-GROSS-PAY    TO WS-TOTAL-GROSS
+           ADD WS-WITHHOLDING  TO WS-TOTAL-WITHHOLDING
+           ADD WS-NET-PAY      TO WS-TOTAL-NET
+
+           PERFORM 320-ACCUMULATE-EXPENSE THRU 320-EXIT
+
+           PERFORM 200-READ-EMPLOYEE THRU 200-EXIT.
+       300-EXIT.
+           EXIT.
+      *****************************************************************
+      *  Add this employee's gross pay to the running total for the
+      *  GL expense account tagged on the employee record, adding a
+      *  new table entry the first time that account number is seen.
+      *****************************************************************
+       320-ACCUMULATE-EXPENSE.
+           MOVE ZERO TO WS-FOUND-SUB
+           PERFORM VARYING WS-SUB FROM 1 BY 1
+                   UNTIL WS-SUB > WS-ACCT-COUNT
+               IF WS-ACCT-NO (WS-SUB) = NEW-EXP-ACCT
+                   MOVE WS-SUB TO WS-FOUND-SUB
+               END-IF
+           END-PERFORM
+           IF WS-FOUND-SUB = ZERO
+               ADD 1 TO WS-ACCT-COUNT
+               MOVE WS-ACCT-COUNT TO WS-FOUND-SUB
+               MOVE NEW-EXP-ACCT TO WS-ACCT-NO (WS-FOUND-SUB)
+               MOVE ZERO TO WS-ACCT-PAY-TOTAL (WS-FOUND-SUB)
+           END-IF
+           ADD WS-GROSS-PAY TO WS-ACCT-PAY-TOTAL (WS-FOUND-SUB).
+       320-EXIT.
+           EXIT.
+      *****************************************************************
+      *  Write the grand-total line for the run.
+      *****************************************************************
+       400-WRITE-TOTALS.
+           MOVE ZERO           TO PR-SSNO
+           MOVE "RUN TOTAL"    TO PR-NAME
+           MOVE WS-TOTAL-GROSS       TO PR-GROSS-PAY
+           MOVE WS-TOTAL-WITHHOLDING TO PR-WITHHOLDING
+           MOVE WS-TOTAL-NET         TO PR-NET-PAY
+           WRITE PAY-REGISTER-REC.
+       400-EXIT.
+           EXIT.
+      *****************************************************************
+      *  Post one GL "U" transaction per expense account that picked
+      *  up payroll cost this run, so CGLFILEPROCESSING's normal
+      *  500-UPDATE-TEST/800-UPDATE-RECORD path posts it to the ledger
+      *  the next time the COA transaction file is processed.
+      *  SEE REQUEST 027.
+      *****************************************************************
+       500-POST-PAYROLL-EXPENSE.
+           PERFORM VARYING WS-SUB FROM 1 BY 1
+                   UNTIL WS-SUB > WS-ACCT-COUNT
+               PERFORM 510-LOOKUP-AND-POST THRU 510-EXIT
+           END-PERFORM.
+           PERFORM 520-SORT-PENDING-ENTRIES THRU 520-EXIT.
+       500-EXIT.
+           EXIT.
+      *****************************************************************
+      *  Look up one expense account's current balance on the COA
+      *  master and write a "U" transaction posting this run's
+      *  payroll cost as an increase to that balance.
+      *****************************************************************
+       510-LOOKUP-AND-POST.
+           MOVE 'N' TO WS-MASTER-EOF
+           MOVE 'N' TO WS-EXP-ACCT-FOUND
+           OPEN INPUT CGL-COA-MASTER-FILE
+           PERFORM UNTIL MASTER-EOF OR EXP-ACCT-FOUND
+               READ CGL-COA-MASTER-FILE
+                   AT END MOVE 'Y' TO WS-MASTER-EOF
+                   NOT AT END
+                       IF CGLC-MSTR-NO = WS-ACCT-NO (WS-SUB)
+                           MOVE 'Y' TO WS-EXP-ACCT-FOUND
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE CGL-COA-MASTER-FILE
+           IF EXP-ACCT-FOUND
+               ADD 1 TO WS-PENDING-COUNT
+               MOVE WS-ACCT-NO (WS-SUB)
+                              TO WS-PT-NO (WS-PENDING-COUNT)
+               MOVE CGLC-MSTR-BEG-BALANCE
+                              TO WS-PT-BEG-BALANCE (WS-PENDING-COUNT)
+               COMPUTE WS-PT-CUR-BALANCE (WS-PENDING-COUNT) =
+                       CGLC-MSTR-CUR-BALANCE +
+                       WS-ACCT-PAY-TOTAL (WS-SUB)
+               MOVE CGLC-MSTR-ACCT-ACTIVE
+                              TO WS-PT-ACCT-ACTIVE (WS-PENDING-COUNT)
+               MOVE CGLC-MSTR-ACCT-TYPE
+                              TO WS-PT-ACCT-TYPE (WS-PENDING-COUNT)
+               MOVE CGLC-MSTR-DESCRIPTION
+                              TO WS-PT-DESCRIPTION (WS-PENDING-COUNT)
+           ELSE
+               DISPLAY "EXPENSE ACCOUNT NOT ON FILE - ",
+                       WS-ACCT-NO (WS-SUB)
+               MOVE 16 TO RETURN-CODE
+           END-IF.
+       510-EXIT.
+           EXIT.
+      *****************************************************************
+      *  Put WS-PENDING-ENTRY into ascending WS-PT-NO order.  The
+      *  entries are built in 510-LOOKUP-AND-POST in the order
+      *  accounts were discovered while scanning the payroll file,
+      *  not account-number order, but 620-REWRITE-TRANS-FILE writes
+      *  them straight into COATRANSFILE.DAT, which must stay in
+      *  ascending key order.  SEE REQUEST 027.
+      *****************************************************************
+       520-SORT-PENDING-ENTRIES.
+           PERFORM VARYING WS-SORT-I FROM 2 BY 1
+                   UNTIL WS-SORT-I > WS-PENDING-COUNT
+               MOVE WS-PT-NO (WS-SORT-I)   TO WS-SORT-TEMP-NO
+               MOVE WS-PT-BEG-BALANCE (WS-SORT-I)
+                                   TO WS-SORT-TEMP-BEG-BALANCE
+               MOVE WS-PT-CUR-BALANCE (WS-SORT-I)
+                                   TO WS-SORT-TEMP-CUR-BALANCE
+               MOVE WS-PT-ACCT-ACTIVE (WS-SORT-I)
+                                   TO WS-SORT-TEMP-ACCT-ACTIVE
+               MOVE WS-PT-ACCT-TYPE (WS-SORT-I)
+                                   TO WS-SORT-TEMP-ACCT-TYPE
+               MOVE WS-PT-DESCRIPTION (WS-SORT-I)
+                                   TO WS-SORT-TEMP-DESCRIPTION
+               MOVE WS-SORT-I TO WS-SORT-J
+               PERFORM UNTIL WS-SORT-J < 2
+                       OR WS-PT-NO (WS-SORT-J - 1) NOT > WS-SORT-TEMP-NO
+                   MOVE WS-PT-NO (WS-SORT-J - 1)
+                                   TO WS-PT-NO (WS-SORT-J)
+                   MOVE WS-PT-BEG-BALANCE (WS-SORT-J - 1)
+                                   TO WS-PT-BEG-BALANCE (WS-SORT-J)
+                   MOVE WS-PT-CUR-BALANCE (WS-SORT-J - 1)
+                                   TO WS-PT-CUR-BALANCE (WS-SORT-J)
+                   MOVE WS-PT-ACCT-ACTIVE (WS-SORT-J - 1)
+                                   TO WS-PT-ACCT-ACTIVE (WS-SORT-J)
+                   MOVE WS-PT-ACCT-TYPE (WS-SORT-J - 1)
+                                   TO WS-PT-ACCT-TYPE (WS-SORT-J)
+                   MOVE WS-PT-DESCRIPTION (WS-SORT-J - 1)
+                                   TO WS-PT-DESCRIPTION (WS-SORT-J)
+                   SUBTRACT 1 FROM WS-SORT-J
+               END-PERFORM
+               MOVE WS-SORT-TEMP-NO        TO WS-PT-NO (WS-SORT-J)
+               MOVE WS-SORT-TEMP-BEG-BALANCE
+                                   TO WS-PT-BEG-BALANCE (WS-SORT-J)
+               MOVE WS-SORT-TEMP-CUR-BALANCE
+                                   TO WS-PT-CUR-BALANCE (WS-SORT-J)
+               MOVE WS-SORT-TEMP-ACCT-ACTIVE
+                                   TO WS-PT-ACCT-ACTIVE (WS-SORT-J)
+               MOVE WS-SORT-TEMP-ACCT-TYPE
+                                   TO WS-PT-ACCT-TYPE (WS-SORT-J)
+               MOVE WS-SORT-TEMP-DESCRIPTION
+                                   TO WS-PT-DESCRIPTION (WS-SORT-J)
+           END-PERFORM.
+       520-EXIT.
+           EXIT.
+      *****************************************************************
+      *  Merge this run's pending "U" transactions into COATRANSFILE
+      *  .DAT, rebuilding its CGLC-CTL-REC control record so the
+      *  count/hash CGLFILEPROCESSING checks on its next run still
+      *  matches.  SEE REQUEST 027/000.
+      *****************************************************************
+       600-POST-TO-COATRANSFILE.
+           PERFORM 610-COPY-BODY-TO-WORK THRU 610-EXIT
+           IF CTL-RECORD-OK
+               PERFORM 620-REWRITE-TRANS-FILE THRU 620-EXIT
+           END-IF.
+       600-EXIT.
+           EXIT.
+      *****************************************************************
+      *  Read COATRANSFILE.DAT's existing control record and copy its
+      *  existing transaction records off to a work file, since a
+      *  LINE SEQUENTIAL file can't be read and written in one OPEN.
+      *****************************************************************
+       610-COPY-BODY-TO-WORK.
+           MOVE 'N' TO WS-MERGE-EOF
+           MOVE 'N' TO WS-CTL-RECORD-OK
+           MOVE ZERO TO WS-NEW-CTL-COUNT WS-NEW-CTL-HASH
+           OPEN INPUT CGL-COA-TRANS-FILE
+           OPEN OUTPUT CGLC-TRANS-WORK-FILE
+           READ CGL-COA-TRANS-FILE
+               AT END MOVE 'Y' TO WS-MERGE-EOF
+           END-READ
+           IF MERGE-EOF OR NOT CGLC-CTL-ID-VALID
+               DISPLAY "MISSING OR INVALID CTL1 CONTROL RECORD ON ",
+                       "COATRANSFILE.DAT - PAYROLL POSTING SKIPPED"
+           ELSE
+               MOVE 'Y' TO WS-CTL-RECORD-OK
+               MOVE CGLC-CTL-REC-COUNT TO WS-NEW-CTL-COUNT
+               MOVE CGLC-CTL-HASH-TOTAL TO WS-NEW-CTL-HASH
+               PERFORM UNTIL MERGE-EOF
+                   READ CGL-COA-TRANS-FILE
+                       AT END MOVE 'Y' TO WS-MERGE-EOF
+                       NOT AT END
+                           WRITE CGLC-TRANS-WORK-REC FROM CGLC-TRANS-REC
+                   END-READ
+               END-PERFORM
+           END-IF
+           CLOSE CGL-COA-TRANS-FILE.
+           CLOSE CGLC-TRANS-WORK-FILE.
+       610-EXIT.
+           EXIT.
+      *****************************************************************
+      *  Rewrite COATRANSFILE.DAT: a control record with the count and
+      *  hash updated for the pending transactions, followed by every
+      *  transaction record copied off in 610, followed by this run's
+      *  pending "U" transactions.
+      *****************************************************************
+       620-REWRITE-TRANS-FILE.
+           ADD WS-PENDING-COUNT TO WS-NEW-CTL-COUNT
+           PERFORM VARYING WS-SUB FROM 1 BY 1
+                   UNTIL WS-SUB > WS-PENDING-COUNT
+               ADD WS-PT-NO (WS-SUB) TO WS-NEW-CTL-HASH
+           END-PERFORM
+           OPEN OUTPUT CGL-COA-TRANS-FILE
+           MOVE SPACES TO CGLC-CTL-REC
+           MOVE "CTL1" TO CGLC-CTL-ID
+           MOVE WS-NEW-CTL-COUNT TO CGLC-CTL-REC-COUNT
+           MOVE WS-NEW-CTL-HASH TO CGLC-CTL-HASH-TOTAL
+           WRITE CGLC-CTL-REC
+           OPEN INPUT CGLC-TRANS-WORK-FILE
+           MOVE 'N' TO WS-MERGE-EOF
+           PERFORM UNTIL MERGE-EOF
+               READ CGLC-TRANS-WORK-FILE
+                   AT END MOVE 'Y' TO WS-MERGE-EOF
+                   NOT AT END
+                       MOVE CGLC-TRANS-WORK-REC TO CGLC-TRANS-REC
+                       WRITE CGLC-TRANS-REC
+               END-READ
+           END-PERFORM
+           CLOSE CGLC-TRANS-WORK-FILE
+           PERFORM VARYING WS-SUB FROM 1 BY 1
+                   UNTIL WS-SUB > WS-PENDING-COUNT
+               MOVE WS-PT-NO (WS-SUB)          TO CGLC-TRANS-NO
+               MOVE WS-PT-BEG-BALANCE (WS-SUB) TO CGLC-TRANS-BEG-BALANCE
+               MOVE WS-PT-CUR-BALANCE (WS-SUB) TO CGLC-TRANS-CUR-BALANCE
+               MOVE WS-PT-ACCT-ACTIVE (WS-SUB) TO CGLC-TRANS-ACCT-ACTIVE
+               MOVE WS-PT-ACCT-TYPE (WS-SUB)   TO CGLC-TRANS-ACCT-TYPE
+               MOVE WS-PT-DESCRIPTION (WS-SUB) TO CGLC-TRANS-DESCRIPTION
+               MOVE "U"                        TO CGLC-TRANS-TYPE
+               MOVE ZERO                       TO CGLC-TRANS-EFF-DATE
+               MOVE SPACES                     TO CGLC-TRANS-REASON-CODE
+               WRITE CGLC-TRANS-REC
+           END-PERFORM.
+           CLOSE CGL-COA-TRANS-FILE.
+       620-EXIT.
+           EXIT.
+      *****************************************************************
+      *   Open the files.
+      *****************************************************************
+       900-INITIALIZATION.
+      *    RETURN-CODE IS NOT RESET BETWEEN CALLS BY THE OPERATING
+      *    SYSTEM, AND CGLBATCHDRIVER'S 300-LOG-STEP-RESULT CHECKS IT
+      *    TO DECIDE WHETHER THIS STEP SUCCEEDED - START CLEAN.
+           MOVE ZERO TO RETURN-CODE.
+           OPEN INPUT NEW-PAYROLL-FILE.
+           OPEN OUTPUT PAY-REGISTER-FILE.
+       900-EXIT.
+           EXIT.
+      *****************************************************************
+      *   Close files.
+      *****************************************************************
+       910-END-PROGRAM-RTN.
+           CLOSE NEW-PAYROLL-FILE.
+           CLOSE PAY-REGISTER-FILE.
+       910-EXIT.
+           EXIT.
