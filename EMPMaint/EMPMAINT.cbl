@@ -0,0 +1,283 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  EMPMAINT.
+       AUTHOR.  THOMAS LAMBERT.
+      *****************************************************************
+      * Add/update maintenance for the employee payroll file.  LISTEMP
+      * only reads NEWEMP2.DAT and DELEMP only deletes from it - this
+      * is the companion program that can add a new employee or
+      * rewrite an existing one's name/salary.  SEE REQUEST 019.
+      *
+      *   File  :  C:\COBOL\NEWEMP2.DAT
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NEW-PAYROLL-FILE
+                 ASSIGN TO UT-SYS-EMPFILE
+                 ORGANIZATION IS INDEXED
+                 ACCESS IS DYNAMIC
+                 RECORD KEY IS NEW-SSNO.
+           SELECT EMP-MAINT-HISTORY-FILE
+                 ASSIGN TO UT-SYS-MAINT-HISTORY-FILE
+                 ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD NEW-PAYROLL-FILE
+          LABEL RECORDS ARE STANDARD
+          RECORD CONTAINS 50 CHARACTERS.
+       01 NEW-PAYROLL-REC.
+          05  NEW-SSNO                             PIC 9(9).
+          05  NEW-NAME                             PIC X(20).
+          05  NEW-SALARY                           PIC 9(5).
+          05  NEW-DEPT                             PIC X(4).
+          05  NEW-HIRE-DATE                        PIC 9(8).
+          05  NEW-EXP-ACCT                         PIC 9(4).
+
+       FD EMP-MAINT-HISTORY-FILE
+          RECORD CONTAINS 80 CHARACTERS.
+       01 EMP-MAINT-HISTORY-REC.
+          05  EMH-SSNO                             PIC 9(9).
+          05  EMH-NAME                             PIC X(20).
+          05  EMH-SALARY                           PIC 9(5).
+          05  EMH-DEPT                             PIC X(4).
+          05  EMH-HIRE-DATE                        PIC 9(8).
+          05  EMH-EXP-ACCT                         PIC 9(4).
+          05  EMH-TRANS-TYPE                       PIC X.
+              88  EMH-ADD                  VALUE "A".
+              88  EMH-UPDATE               VALUE "U".
+          05  EMH-TIMESTAMP                        PIC X(21).
+      *    WHO ADDED/UPDATED THIS EMPLOYEE.  SEE REQUEST 033.
+          05  EMH-OPERATOR-ID                      PIC X(8).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILENAMES.
+           05  UT-SYS-EMPFILE                      PIC X(50)
+                                   VALUE "C:\COBOL\NEWEMP2.DAT".
+           05  UT-SYS-MAINT-HISTORY-FILE           PIC X(50)
+                                   VALUE "C:\COBOL\EMPMAINTHIST.DAT".
+       01  WS-OPERATOR-ID                          PIC X(8).
+       01  WS-SWITCHES.
+           05  WS-STOP-PROGRAM                     PIC X
+                                            VALUE 'F'.
+               88  OK-TO-STOP               VALUE 'Y'.
+           05  WS-CONTINUE                         PIC X.
+           05  WS-MENU-CHOICE                      PIC X.
+           05  WS-EMP-NOT-FOUND                    PIC X
+                                            VALUE 'F'.
+               88  EMPLOYEE-FOUND           VALUE 'T'.
+       01 WS-DATE.
+          05 WS-YEAR                               PIC 9(4).
+          05 WS-MONTH                              PIC 99.
+          05 WS-DAY                                PIC 99.
+          05                                       PIC X(10).
+
+       SCREEN SECTION.
+       01 SCRMM            BLANK SCREEN
+                           PROMPT
+                           AUTO
+                           REQUIRED
+                           BACKGROUND-COLOR 0
+                           FOREGROUND-COLOR 2.
+           05 SCRMM-R1.
+              10         COL 1          VALUE "Thomas Lambert".
+              10         COL 30         VALUE "Staff Maintenance".
+              10         COL 71     PIC 99 FROM WS-MONTH.
+              10         COL 73         VALUE "/".
+              10         COL 74     PIC 99 FROM WS-DAY.
+              10         COL 76         VALUE "/".
+              10         COL 77     PIC 9(4) FROM WS-YEAR.
+           05 SCRMM-R5.
+              10 LINE 5  COL 10     VALUE "ENTER MENU OPTION:".
+              10        COL 30    PIC X TO WS-MENU-CHOICE.
+           05 SCRMM-R7.
+              10 LINE 7  COL 14    VALUE "1. ADD EMPLOYEE".
+           05 SCRMM-R8.
+              10 LINE 8  COL 14    VALUE "2. UPDATE EMPLOYEE".
+           05 SCRMM-R9.
+              10 LINE 9  COL 14    VALUE "3. EXIT".
+       01 SCR01.
+           05 SCR1-R5.
+              10 LINE 5           ERASE EOL.
+              10 LINE 5  COL 10     VALUE "ENTER STAFF ID:".
+              10         COL 27   PIC 9(9) TO NEW-SSNO.
+       01 SCR02.
+           05 SCR2-R12.
+              10 LINE 12 COL 16    VALUE "PRESS ENTER TO CONTINUE".
+       01 SCR05.
+           05 SCR5-R6.
+              10 LINE 6  COL 10    VALUE "EMPLOYEE IS NOT ON FILE  ".
+       01 SCRFERR.
+           05 SCRFERR-R6.
+              10 LINE 6  COL 10    VALUE "EMPLOYEE ALREADY EXISTS  ".
+       01 SCRADD1.
+           05 SCRADD-R6.
+              10 LINE 6  COL 16    VALUE "NAME:" ERASE EOL.
+              10 LINE 6  COL 27    PIC X(20) TO NEW-NAME.
+           05 SCRADD-R7.
+              10 LINE 7  COL 16    VALUE "SALARY:".
+              10 LINE 7  COL 27    PIC 9(5) TO NEW-SALARY.
+           05 SCRADD-R8.
+              10 LINE 8  COL 16    VALUE "DEPT:".
+              10 LINE 8  COL 27    PIC X(4) TO NEW-DEPT.
+           05 SCRADD-R9.
+              10 LINE 9  COL 16    VALUE "HIRE DATE (YYYYMMDD):".
+              10 LINE 9  COL 27    PIC 9(8) TO NEW-HIRE-DATE.
+           05 SCRADD-R10.
+              10 LINE 10 COL 16    VALUE "EXPENSE ACCT:".
+              10 LINE 10 COL 30    PIC 9(4) TO NEW-EXP-ACCT.
+       01 SCRADDSUC.
+           05 SCRADDSUC-R18.
+              10 LINE 18 COL 16    VALUE "EMPLOYEE ADDED".
+       01 SCRUPDSUC.
+           05 SCRUPDSUC-R18.
+              10 LINE 18 COL 16    VALUE "EMPLOYEE UPDATED".
+       01 SCRVIEW.
+           05 SCRVIEW-R6.
+              10 LINE 6  COL 16    VALUE "NAME:" ERASE EOL.
+              10 LINE 6  COL 27    PIC X(20) FROM NEW-NAME.
+           05 SCRVIEW-R7.
+              10 LINE 7  COL 16    VALUE "SALARY:".
+              10 LINE 7  COL 27    PIC 9(5) FROM NEW-SALARY.
+           05 SCRVIEW-R8.
+              10 LINE 8  COL 16    VALUE "DEPT:".
+              10 LINE 8  COL 27    PIC X(4) FROM NEW-DEPT.
+           05 SCRVIEW-R9.
+              10 LINE 9  COL 16    VALUE "HIRE DATE:".
+              10 LINE 9  COL 27    PIC 9(8) FROM NEW-HIRE-DATE.
+           05 SCRVIEW-R10.
+              10 LINE 10 COL 16    VALUE "EXPENSE ACCT:".
+              10 LINE 10 COL 30    PIC 9(4) FROM NEW-EXP-ACCT.
+
+       PROCEDURE DIVISION.
+      ***************************************************************
+      *   Do startup tasks.
+      *   Loop until the user chooses to exit.
+      *   Do ending tasks.
+      ***************************************************************
+       100-MAIN.
+           PERFORM 900-INITIALIZATION THRU 900-EXIT.
+           PERFORM 200-PROCESS-FILE THRU 200-EXIT
+                   UNTIL OK-TO-STOP.
+           PERFORM 910-END-PROGRAM-RTN.
+           STOP RUN.
+      ***************************************************************
+      *   Display the menu and dispatch to add or update.
+      ***************************************************************
+       200-PROCESS-FILE.
+           DISPLAY SCRMM
+           ACCEPT SCRMM
+           IF WS-MENU-CHOICE = 1
+               PERFORM 300-ADD-EMPLOYEE THRU 300-EXIT
+           ELSE
+               IF WS-MENU-CHOICE = 2
+                   PERFORM 400-UPDATE-EMPLOYEE THRU 400-EXIT
+               ELSE
+                   IF WS-MENU-CHOICE = 3
+                       MOVE 'Y' TO WS-STOP-PROGRAM
+                   END-IF
+               END-IF
+           END-IF.
+       200-EXIT.
+           EXIT.
+      ***************************************************************
+      *   Add a new employee if the staff ID isn't already on file.
+      ***************************************************************
+       300-ADD-EMPLOYEE.
+           DISPLAY SCR01
+           ACCEPT SCR01
+           PERFORM 700-READ-EMP-MASTER THRU 700-EXIT
+           IF EMPLOYEE-FOUND
+               DISPLAY SCRFERR
+               DISPLAY SCR02
+               ACCEPT WS-CONTINUE
+           ELSE
+               DISPLAY SCRADD1
+               ACCEPT SCRADD1
+               WRITE NEW-PAYROLL-REC
+                   INVALID KEY DISPLAY SCRFERR
+                   NOT INVALID KEY
+                       DISPLAY SCRADDSUC
+                       MOVE "A" TO EMH-TRANS-TYPE
+                       PERFORM 450-WRITE-MAINT-HISTORY THRU 450-EXIT
+               END-WRITE
+               DISPLAY SCR02
+               ACCEPT WS-CONTINUE
+           END-IF.
+       300-EXIT.
+           EXIT.
+      ***************************************************************
+      *   Rewrite an existing employee's name and salary.
+      ***************************************************************
+       400-UPDATE-EMPLOYEE.
+           DISPLAY SCR01
+           ACCEPT SCR01
+           PERFORM 700-READ-EMP-MASTER THRU 700-EXIT
+           IF EMPLOYEE-FOUND
+               DISPLAY SCRVIEW
+               DISPLAY SCRADD1
+               ACCEPT SCRADD1
+               REWRITE NEW-PAYROLL-REC
+                   INVALID KEY DISPLAY SCR05
+                   NOT INVALID KEY
+                       DISPLAY SCRUPDSUC
+                       MOVE "U" TO EMH-TRANS-TYPE
+                       PERFORM 450-WRITE-MAINT-HISTORY THRU 450-EXIT
+               END-REWRITE
+               DISPLAY SCR02
+               ACCEPT WS-CONTINUE
+           ELSE
+               DISPLAY SCR05
+               DISPLAY SCR02
+               ACCEPT WS-CONTINUE
+           END-IF.
+       400-EXIT.
+           EXIT.
+      ***************************************************************
+      *   Read a record from the employee master file.
+      ***************************************************************
+       700-READ-EMP-MASTER.
+           READ NEW-PAYROLL-FILE
+              INVALID KEY MOVE 'F' TO WS-EMP-NOT-FOUND
+              NOT INVALID KEY MOVE 'T' TO WS-EMP-NOT-FOUND
+           END-READ.
+       700-EXIT.
+           EXIT.
+      ***************************************************************
+      *   Log the employee just added/updated to the maintenance
+      *   history file.  EMH-TRANS-TYPE must already be set by the
+      *   caller.  SEE REQUEST 033 for EMH-OPERATOR-ID.
+      ***************************************************************
+       450-WRITE-MAINT-HISTORY.
+           MOVE NEW-SSNO      TO EMH-SSNO
+           MOVE NEW-NAME      TO EMH-NAME
+           MOVE NEW-SALARY    TO EMH-SALARY
+           MOVE NEW-DEPT      TO EMH-DEPT
+           MOVE NEW-HIRE-DATE TO EMH-HIRE-DATE
+           MOVE NEW-EXP-ACCT  TO EMH-EXP-ACCT
+           MOVE FUNCTION CURRENT-DATE TO EMH-TIMESTAMP
+           MOVE WS-OPERATOR-ID TO EMH-OPERATOR-ID
+           WRITE EMP-MAINT-HISTORY-REC.
+       450-EXIT.
+           EXIT.
+      ***************************************************************
+      *   Open the files and get the current date.
+      ***************************************************************
+       900-INITIALIZATION.
+           OPEN I-O NEW-PAYROLL-FILE.
+           OPEN EXTEND EMP-MAINT-HISTORY-FILE.
+           MOVE FUNCTION CURRENT-DATE TO WS-DATE.
+           DISPLAY "ENTER OPERATOR ID: "
+           ACCEPT WS-OPERATOR-ID.
+       900-EXIT.
+           EXIT.
+      *****************************************************************
+      *   Close files.
+      *****************************************************************
+       910-END-PROGRAM-RTN.
+           CLOSE NEW-PAYROLL-FILE.
+           CLOSE EMP-MAINT-HISTORY-FILE.
+       910-EXIT.
+           EXIT.
