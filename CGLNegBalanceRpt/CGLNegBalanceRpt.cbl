@@ -0,0 +1,137 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CGLNEGBALANCERPT.
+       AUTHOR. COLE SQUIRE.
+      *******************************************************************
+      * Negative-balance exception report off the chart-of-accounts
+      * master.  CGLFILEPROCESSING will happily post an update that
+      * drives CGLC-MSTR-CUR-BALANCE negative on an account and nothing
+      * downstream notices, so this scans COAFILEMASTER.DAT and lists
+      * every account where the current balance is negative on an
+      * asset-type account.  This system only codes I/E/C account
+      * types (no separate "A" for asset) - "C" (cash) is the only
+      * balance-sheet/asset type on file, so that is what is checked
+      * here.  SEE REQUEST 036.
+      *
+      * Input:  J:\CS3530\COAFILEMASTER.DAT
+      * Output: J:\CS3530\NEGBALANCERPT.DAT
+      *******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CGL-COA-MASTER-FILE
+               ASSIGN TO UT-SYS-COA-MASTER-FILE
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CGLC-NEGBAL-REPORT-FILE
+               ASSIGN TO UT-SYS-NEGBAL-REPORT-FILE
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CGL-COA-MASTER-FILE
+           RECORD CONTAINS 59 CHARACTERS.
+       01  CGL-COA-MSTR-REC.
+           05  CGLC-MSTR-NO                PIC 9(4).
+           05  CGLC-MSTR-BEG-BALANCE       PIC S9(5)V99.
+           05  CGLC-MSTR-CUR-BALANCE       PIC S9(5)V99.
+           05  CGLC-MSTR-ACCT-ACTIVE       PIC X.
+           05  CGLC-MSTR-ACCT-TYPE         PIC X.
+               88  MSTR-TYPE-INCOME        VALUE "I".
+               88  MSTR-TYPE-EXPENSE       VALUE "E".
+               88  MSTR-TYPE-CASH          VALUE "C".
+           05  CGLC-MSTR-DESCRIPTION       PIC X(30).
+           05  CGLC-MSTR-EFF-DATE          PIC 9(8).
+           05  CGLC-MSTR-PEND-STATUS       PIC X.
+       FD  CGLC-NEGBAL-REPORT-FILE
+           RECORD CONTAINS 58 CHARACTERS.
+       01  CGLC-NB-REPORT-REC.
+           05  CGLC-NB-ACCTNUM             PIC 9(4).
+           05  FILLER                      PIC X.
+           05  CGLC-NB-CUR-BALANCE         PIC S9(5)V99.
+           05  FILLER                      PIC X.
+           05  CGLC-NB-DESCRIPTION         PIC X(30).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILES.
+           05  UT-SYS-COA-MASTER-FILE      PIC X(50)
+               VALUE "J:\CS3530\COAFILEMASTER.DAT".
+           05  UT-SYS-NEGBAL-REPORT-FILE   PIC X(50)
+               VALUE "J:\CS3530\NEGBALANCERPT.DAT".
+       01  WS-SWITCHES.
+           05  WS-END-OF-FILE              PIC X      VALUE "N".
+               88  EOF                     VALUE "Y".
+       01  WS-EXCEPTION-COUNT              PIC 9(5) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+      *****************************************************************
+      *  Do startup tasks.
+      *  List every asset-type account with a negative current balance.
+      *  Write the summary line.
+      *  Do ending tasks.
+      *****************************************************************
+       100-MAIN.
+           PERFORM 900-INITIALIZATION THRU 900-EXIT.
+           PERFORM 200-READ-MASTER THRU 200-EXIT.
+           PERFORM 300-CHECK-BALANCE THRU 300-EXIT
+                   UNTIL EOF.
+           PERFORM 400-WRITE-SUMMARY THRU 400-EXIT.
+           PERFORM 910-END-PROGRAM-RTN THRU 910-EXIT.
+           DISPLAY "NEGATIVE BALANCE REPORT COMPLETE - "
+               WS-EXCEPTION-COUNT " EXCEPTIONS FOUND".
+           GOBACK.
+      *****************************************************************
+      *  Read the next account off the master.
+      *****************************************************************
+       200-READ-MASTER.
+           READ CGL-COA-MASTER-FILE
+               AT END MOVE "Y" TO WS-END-OF-FILE
+           END-READ.
+       200-EXIT.
+           EXIT.
+      *****************************************************************
+      *  If this is an asset-type (cash) account with a negative
+      *  current balance, write it to the exception report.
+      *****************************************************************
+       300-CHECK-BALANCE.
+           IF MSTR-TYPE-CASH AND CGLC-MSTR-CUR-BALANCE < ZERO
+               MOVE CGLC-MSTR-NO TO CGLC-NB-ACCTNUM
+               MOVE CGLC-MSTR-CUR-BALANCE TO CGLC-NB-CUR-BALANCE
+               MOVE CGLC-MSTR-DESCRIPTION TO CGLC-NB-DESCRIPTION
+               WRITE CGLC-NB-REPORT-REC
+               ADD 1 TO WS-EXCEPTION-COUNT
+           END-IF
+           PERFORM 200-READ-MASTER THRU 200-EXIT.
+       300-EXIT.
+           EXIT.
+      *****************************************************************
+      *  Write the exception-count summary line.
+      *****************************************************************
+       400-WRITE-SUMMARY.
+           MOVE ZERO TO CGLC-NB-ACCTNUM
+           MOVE WS-EXCEPTION-COUNT TO CGLC-NB-CUR-BALANCE
+           MOVE "TOTAL EXCEPTIONS FOUND" TO CGLC-NB-DESCRIPTION
+           WRITE CGLC-NB-REPORT-REC.
+       400-EXIT.
+           EXIT.
+      *****************************************************************
+      *   Open the files.
+      *****************************************************************
+       900-INITIALIZATION.
+      *    RETURN-CODE IS NOT RESET BETWEEN CALLS BY THE OPERATING
+      *    SYSTEM, AND CGLBATCHDRIVER'S 300-LOG-STEP-RESULT CHECKS IT
+      *    TO DECIDE WHETHER THIS STEP SUCCEEDED - START CLEAN.  THIS
+      *    REPORT HAS NO FAILURE CONDITION OF ITS OWN (FINDING
+      *    NEGATIVE BALANCES IS THE EXPECTED PURPOSE OF THE REPORT,
+      *    NOT A RUN FAILURE), SO IT ALWAYS FINISHES WITH RETURN-CODE
+      *    ZERO.  SEE REQUEST 035.
+           MOVE ZERO TO RETURN-CODE.
+           OPEN INPUT CGL-COA-MASTER-FILE.
+           OPEN OUTPUT CGLC-NEGBAL-REPORT-FILE.
+       900-EXIT.
+           EXIT.
+      *****************************************************************
+      *   Close files.
+      *****************************************************************
+       910-END-PROGRAM-RTN.
+           CLOSE CGL-COA-MASTER-FILE.
+           CLOSE CGLC-NEGBAL-REPORT-FILE.
+       910-EXIT.
+           EXIT.
