@@ -0,0 +1,184 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  BOOKCIRC.
+       AUTHOR.  LISA LANDGRAF.
+      *****************************************************************
+      * Checkout/check-in transaction program for the book file.
+      * Checkout decrements BR-QTY-ON-HAND, check-in increments it, so
+      * the catalog also tracks whether any copies are available.
+      * SEE REQUEST 031.
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BOOK-FILE
+                 ASSIGN TO UT-SYS-BOOKFILE
+                 ORGANIZATION IS INDEXED
+                 ACCESS IS DYNAMIC
+                 RECORD KEY IS BR-BOOK-ISBN
+                 ALTERNATE RECORD KEY IS BR-BOOK-TITLE
+                     WITH DUPLICATES.
+           SELECT BOOK-CIRC-HISTORY-FILE
+                 ASSIGN TO UT-SYS-CIRC-HISTORY-FILE
+                 ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD BOOK-FILE
+          LABEL RECORDS ARE STANDARD
+          RECORD CONTAINS 79 CHARACTERS.
+       01 BOOK-REC.
+          05  BR-BOOK-ISBN                          PIC 9(13).
+          05  BR-BOOK-TITLE                         PIC X(30).
+          05  BR-AUTHOR-ID                          PIC 9(5).
+          05  BR-BOOK-PUBLISHER                     PIC X(20).
+          05  BR-BOOK-PRICE                         PIC 9(5)V99.
+          05  BR-QTY-ON-HAND                        PIC 9(4).
+
+       FD BOOK-CIRC-HISTORY-FILE
+          RECORD CONTAINS 43 CHARACTERS.
+       01 BOOK-CIRC-HISTORY-REC.
+          05  BCH-BOOK-ISBN                         PIC 9(13).
+          05  BCH-TRANS-TYPE                        PIC X.
+              88  BCH-CHECK-OUT              VALUE "O".
+              88  BCH-CHECK-IN               VALUE "I".
+          05  BCH-TIMESTAMP                         PIC X(21).
+      *    WHO CHECKED THIS BOOK IN/OUT.  SEE REQUEST 033.
+          05  BCH-OPERATOR-ID                       PIC X(8).
+
+       WORKING-STORAGE SECTION.
+       01 WS-FILES.
+          05  UT-SYS-BOOKFILE                       PIC X(50)
+                                   VALUE "C:\COBOL\BOOKCATALOG.DAT".
+          05  UT-SYS-CIRC-HISTORY-FILE              PIC X(50)
+                                   VALUE "C:\COBOL\BOOKCIRCHIST.DAT".
+       01  WS-OPERATOR-ID                           PIC X(8).
+       01  WS-SWITCHES.
+           05  WS-STOP-PROGRAM                      PIC X
+                                            VALUE 'N'.
+               88  OK-TO-STOP               VALUE 'Y'.
+           05  WS-RECORD-NOT-FOUND                  PIC X
+                                            VALUE 'F'.
+               88  BOOK-FOUND                VALUE 'T'.
+       01  WS-MENU-CHOICE                           PIC X.
+
+       PROCEDURE DIVISION.
+      *************************************************************
+      *  Do startup tasks.
+      *  Loop until the user decides to stop the program.
+      *  Do ending tasks.
+      *************************************************************
+       100-MAIN.
+           PERFORM 900-INITIALIZATION THRU 900-EXIT.
+           PERFORM 200-PROCESS-FILE THRU 200-EXIT
+                    UNTIL OK-TO-STOP.
+           PERFORM 910-END-PROGRAM-RTN.
+           STOP RUN.
+      ***************************************************************
+      *     Prompt for ISBN and a checkout/check-in choice, then
+      *     apply it to the book on file.
+      ***************************************************************
+       200-PROCESS-FILE.
+           DISPLAY "ENTER ISBN: "
+           ACCEPT BR-BOOK-ISBN
+           PERFORM 700-READ-BOOK-MASTER THRU 700-EXIT.
+           IF BOOK-FOUND
+               DISPLAY "1. CHECK OUT A COPY"
+               DISPLAY "2. CHECK IN A COPY"
+               DISPLAY "ENTER CHOICE: "
+               ACCEPT WS-MENU-CHOICE
+               IF WS-MENU-CHOICE = 1
+                   PERFORM 300-CHECK-OUT THRU 300-EXIT
+               ELSE
+                   IF WS-MENU-CHOICE = 2
+                       PERFORM 400-CHECK-IN THRU 400-EXIT
+                   END-IF
+               END-IF
+           END-IF.
+           DISPLAY "STOP NOW? (Y TO STOP)"
+           ACCEPT WS-STOP-PROGRAM.
+       200-EXIT.
+           EXIT.
+      ***************************************************************
+      *   Decrement the quantity on hand if a copy is available.
+      ***************************************************************
+       300-CHECK-OUT.
+           IF BR-QTY-ON-HAND > 0
+               SUBTRACT 1 FROM BR-QTY-ON-HAND
+               REWRITE BOOK-REC
+                   INVALID KEY DISPLAY "ERROR UPDATING BOOK RECORD"
+                   NOT INVALID KEY
+                       MOVE "O" TO BCH-TRANS-TYPE
+                       PERFORM 450-WRITE-CIRC-HISTORY THRU 450-EXIT
+               END-REWRITE
+               DISPLAY "BOOK CHECKED OUT - QTY ON HAND: ",
+                       BR-QTY-ON-HAND
+           ELSE
+               DISPLAY "NO COPIES AVAILABLE TO CHECK OUT"
+           END-IF.
+       300-EXIT.
+           EXIT.
+      ***************************************************************
+      *   Increment the quantity on hand for a returned copy.
+      ***************************************************************
+       400-CHECK-IN.
+           ADD 1 TO BR-QTY-ON-HAND
+           REWRITE BOOK-REC
+               INVALID KEY DISPLAY "ERROR UPDATING BOOK RECORD"
+               NOT INVALID KEY
+                   MOVE "I" TO BCH-TRANS-TYPE
+                   PERFORM 450-WRITE-CIRC-HISTORY THRU 450-EXIT
+           END-REWRITE
+           DISPLAY "BOOK CHECKED IN - QTY ON HAND: ", BR-QTY-ON-HAND.
+       400-EXIT.
+           EXIT.
+      ***************************************************************
+      *   Log the checkout/check-in to the circulation history file.
+      *   BCH-TRANS-TYPE must already be set by the caller.  SEE
+      *   REQUEST 033 for BCH-OPERATOR-ID.
+      ***************************************************************
+       450-WRITE-CIRC-HISTORY.
+           MOVE BR-BOOK-ISBN TO BCH-BOOK-ISBN
+           MOVE FUNCTION CURRENT-DATE TO BCH-TIMESTAMP
+           MOVE WS-OPERATOR-ID TO BCH-OPERATOR-ID
+           WRITE BOOK-CIRC-HISTORY-REC.
+       450-EXIT.
+           EXIT.
+      ***************************************************************
+      *   Display error message when record not found in file.
+      ***************************************************************
+       600-NOT-FOUND.
+           DISPLAY "ERROR IN READING RECORD - ", BR-BOOK-ISBN.
+           DISPLAY "RECORD NOT ON FILE".
+           MOVE 'F' TO WS-RECORD-NOT-FOUND.
+       600-EXIT.
+           EXIT.
+      ***************************************************************
+      *   Read a record from the book file.
+      ***************************************************************
+       700-READ-BOOK-MASTER.
+           READ BOOK-FILE
+              INVALID KEY PERFORM 600-NOT-FOUND THRU 600-EXIT
+              NOT INVALID KEY MOVE 'T' TO WS-RECORD-NOT-FOUND
+           END-READ.
+       700-EXIT.
+           EXIT.
+      ***************************************************************
+      *   Open the file.
+      ***************************************************************
+       900-INITIALIZATION.
+           OPEN I-O BOOK-FILE.
+           OPEN EXTEND BOOK-CIRC-HISTORY-FILE.
+           DISPLAY "ENTER OPERATOR ID: "
+           ACCEPT WS-OPERATOR-ID.
+       900-EXIT.
+           EXIT.
+      *****************************************************************
+      *   Close the file.
+      *****************************************************************
+       910-END-PROGRAM-RTN.
+            CLOSE BOOK-FILE.
+            CLOSE BOOK-CIRC-HISTORY-FILE.
+       910-EXIT.
+           EXIT.
