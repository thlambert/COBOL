@@ -18,25 +18,83 @@
                ORGANIZATION IS INDEXED
                ACCESS IS DYNAMIC
                RECORD KEY IS NEW-ACCTNUM.
+           SELECT CGLC-ALL-ACCT-FILE
+               ASSIGN TO UT-SYS-ALL-ACCT-FILE
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CGLC-UPD-HISTORY-FILE
+               ASSIGN TO UT-SYS-UPD-HISTORY-FILE
+               ORGANIZATION IS LINE SEQUENTIAL.
 
        data division.
        FILE SECTION.
 
        FD INDEXED-FILE
            LABEL RECORDS ARE STANDARD
-           RECORD CONTAINS 50 CHARACTERS.
+           RECORD CONTAINS 58 CHARACTERS.
        01 NEW-INDEXED-REC.
            05 NEW-ACCTNUM          PIC 9(4).
            05 NEW-BEGBAL           PIC S9(5)V99.
            05 NEW-CURBAL           PIC S9(5)V99.
            05 NEW-ACTSTATUS        PIC X.
+               88  NEW-ACTSTATUS-VALID VALUE "A" "D".
+               88  NEW-ACCOUNT-ACTIVE  VALUE "A".
            05 NEW-ACTTYPE          PIC X.
+               88  NEW-ACTTYPE-VALID    VALUE "I" "E" "C".
            05 NEW-ACTDESC          PIC X(30).
+      *    DATE A SCHEDULED CLOSE/REOPEN TAKES EFFECT.  SEE REQUEST
+      *    034 - ONLY CGLFILEPROCESSING'S NIGHTLY RUN APPLIES THESE
+      *    AUTOMATICALLY, SO THIS JUST CARRIES THE DATE ON FILE.
+           05 NEW-EFF-DATE         PIC 9(8).
+       FD CGLC-ALL-ACCT-FILE
+           RECORD CONTAINS 50 CHARACTERS.
+       01 CGLC-ALL-ACCT-REC.
+           05 CGLC-AA-ACCTNUM      PIC 9(4).
+           05 CGLC-AA-BEGBAL       PIC S9(5)V99.
+           05 CGLC-AA-CURBAL       PIC S9(5)V99.
+           05 CGLC-AA-ACTSTATUS    PIC X.
+           05 CGLC-AA-ACTTYPE      PIC X.
+           05 CGLC-AA-ACTDESC      PIC X(30).
+      *    REQUEST 033 MADE THIS THE HISTORY FILE FOR EVERY VSAM4
+      *    MAINTENANCE TRANSACTION, NOT JUST UPDATES, SO ADD/DELETE
+      *    STAMP A ROW HERE TOO - SAME SHAPE CGLC-TRANS-LOG-FILE USES
+      *    IN CGLFILEPROCESSING TO CARRY ALL THREE TRANS TYPES IN ONE
+      *    FILE.  ON AN ADD OR DELETE THE OLD/NEW PAIRS ARE EQUAL.
+       FD CGLC-UPD-HISTORY-FILE
+           RECORD CONTAINS 115 CHARACTERS.
+       01 CGLC-UPD-HISTORY-REC.
+           05 CGLC-UH-ACCTNUM      PIC 9(4).
+           05 CGLC-UH-OLD-BEGBAL   PIC S9(5)V99.
+           05 CGLC-UH-NEW-BEGBAL   PIC S9(5)V99.
+           05 CGLC-UH-OLD-CURBAL   PIC S9(5)V99.
+           05 CGLC-UH-NEW-CURBAL   PIC S9(5)V99.
+           05 CGLC-UH-OLD-ACTSTATUS PIC X.
+           05 CGLC-UH-NEW-ACTSTATUS PIC X.
+           05 CGLC-UH-OLD-ACTTYPE  PIC X.
+           05 CGLC-UH-NEW-ACTTYPE  PIC X.
+           05 CGLC-UH-OLD-ACTDESC  PIC X(30).
+           05 CGLC-UH-NEW-ACTDESC  PIC X(30).
+           05 CGLC-UH-TRANS-TYPE   PIC X.
+               88  UH-ADD              VALUE "A".
+               88  UH-UPDATE           VALUE "U".
+               88  UH-DELETE           VALUE "D".
+           05 CGLC-UH-OPERATOR-ID  PIC X(8).
+           05 CGLC-UH-TIMESTAMP    PIC X(21).
 
        working-storage section.
        01  WS-FILENAMES.
            05  UT-SYS-INDFILE                  PIC X(50)
-                                   VALUE "C:\COBOL\CorrectConvertedFile.DAT".
+                       VALUE "C:\COBOL\CorrectConvertedFile.DAT".
+           05  UT-SYS-ALL-ACCT-FILE            PIC X(50)
+                 VALUE "C:\COBOL\CorrectConvertedFileLISTING.DAT".
+           05  UT-SYS-UPD-HISTORY-FILE         PIC X(50)
+                 VALUE "C:\COBOL\CorrectConvertedFileUPDHIST.DAT".
+       01  WS-OPERATOR-ID                       PIC X(8).
+       01  WS-OLD-VALUES.
+           05  WS-OLD-BEGBAL                   PIC S9(5)V99.
+           05  WS-OLD-CURBAL                   PIC S9(5)V99.
+           05  WS-OLD-ACTSTATUS                PIC X.
+           05  WS-OLD-ACTTYPE                  PIC X.
+           05  WS-OLD-ACTDESC                  PIC X(30).
        01  WS-SWITCHES.
            05  WS-STOP-PROGRAM                     PIC X
                                             VALUE 'F'.
@@ -46,8 +104,15 @@
            05 WS-ACT-NOT-FOUND                     PIC X
                                             VALUE 'F'.
                88  ACCOUNT-FOUND            VALUE 'T'.
+           05 WS-END-OF-FILE                       PIC X
+                                            VALUE 'N'.
+               88  EOF                      VALUE 'Y'.
        01 WS-VARS.
            05  WS-ACCT-NUM                         PIC 9999.
+       01 WS-MENU-TOTALS.
+           05  WS-MENU-ACCT-COUNT                  PIC 9(5) VALUE ZERO.
+           05  WS-MENU-ACCT-TOTAL                  PIC S9(7)V99
+                                                     VALUE ZERO.
            05  WS-OK-TO-DELETE                     PIC X
                                             VALUE 'N'.
                88  OK-TO-DELETE             VALUE 'Y'.
@@ -87,7 +152,15 @@
            05 SCRMM-R10.
               10 LINE 10 COL 31 VALUE "4. VIEW ACCOUNT".
            05 SCRMM-R11.
-              10 LINE 11 COL 31 VALUE "5. EXIT".
+              10 LINE 11 COL 31 VALUE "5. PRINT ALL ACCOUNTS".
+           05 SCRMM-R12.
+              10 LINE 12 COL 31 VALUE "6. EXIT".
+           05 SCRMM-R14.
+              10 LINE 14 COL 25 VALUE "ACCOUNTS ON FILE:".
+              10        COL 44 PIC ZZZZ9 FROM WS-MENU-ACCT-COUNT.
+           05 SCRMM-R15.
+              10 LINE 15 COL 19 VALUE "TOTAL ACTIVE BALANCE:".
+              10        COL 44 PIC $ZZZZZZ9.99- FROM WS-MENU-ACCT-TOTAL.
        01 SCR01.
            05 SCR1-R5.
               10 LINE 5           ERASE EOL.
@@ -142,10 +215,12 @@
               10 LINE 6 COL 42    PIC X(4) FROM NEW-INDEXED-REC.
        01 SCR06.
            05 SCR6-R12.
-              10 LINE 12 COL 17        VALUE "RECORD DELETED" ERASE EOL.
+              10 LINE 12 COL 17
+                 VALUE "RECORD DELETED" ERASE EOL.
        01 SCR07.
            05 SCR7-R12.
-              10 LINE 12 COL 17       VALUE "OK TO DELETE THIS RECORD? (Y TO DELETE):".
+              10 LINE 12 COL 17
+                 VALUE "OK TO DELETE THIS RECORD? (Y TO DELETE):".
        01 SCR09            PROMPT
                            AUTO
                            REQUIRED
@@ -172,7 +247,8 @@
               10 LINE 10 COL 36    PIC X(30) TO NEW-ACTDESC.
        01 SCRADD1.
            05 SCRADD-R6.
-              10 LINE 6 COL 23     VALUE "BEGINNING BALANCE:" ERASE EOL.
+              10 LINE 6 COL 23
+                 VALUE "BEGINNING BALANCE:" ERASE EOL.
               10 LINE 6 COL 42     PIC $ZZZZ9.99- TO NEW-BEGBAL.
            05 SCRADD-R7.
               10 LINE 7 COL 25     VALUE "CURRENT BALANCE:".
@@ -192,6 +268,10 @@
        01 SCRADDFERR.
            05 SCRADDFERR-R6.
               10 LINE 6 COL 20     VALUE "ACCOUNT ALREADY EXISTS".
+       01 SCRADDCDERR    FOREGROUND-COLOR 4.
+           05 SCRADDCDERR-R11.
+              10 LINE 11 COL 15
+                 VALUE "INVALID STATUS OR TYPE CODE - RE-ENTER".
        01 SCRADDSUC.
            05 SCRADDSUC-R18.
               10 LINE 18 COL 30    VALUE "RECORD ADDED".
@@ -213,10 +293,40 @@
            STOP RUN.
 
       ***************************************************************
+      *   Count every account on file and total the current balance
+      *   of the active ones, for display on the main menu.
+      ***************************************************************
+       150-COMPUTE-MENU-TOTALS.
+           MOVE ZERO TO WS-MENU-ACCT-COUNT
+           MOVE ZERO TO WS-MENU-ACCT-TOTAL
+           MOVE 'N' TO WS-END-OF-FILE
+           MOVE LOW-VALUES TO NEW-ACCTNUM
+           START INDEXED-FILE KEY IS NOT LESS THAN NEW-ACCTNUM
+               INVALID KEY MOVE 'Y' TO WS-END-OF-FILE
+           END-START
+           PERFORM UNTIL EOF
+               READ INDEXED-FILE NEXT RECORD
+                   AT END MOVE 'Y' TO WS-END-OF-FILE
+               END-READ
+               IF NOT EOF
+                   ADD 1 TO WS-MENU-ACCT-COUNT
+                   IF NEW-ACCOUNT-ACTIVE
+                       ADD NEW-CURBAL TO WS-MENU-ACCT-TOTAL
+                   END-IF
+               END-IF
+           END-PERFORM.
+      *    THE SCAN ABOVE LEAVES NEW-ACCTNUM HOLDING THE LAST ACCOUNT
+      *    NUMBER READ - RESET IT SO 600-VIEW'S "BLANK = BROWSE" CHECK
+      *    (NEW-ACCTNUM = ZERO) STILL WORKS THE FIRST TIME THROUGH.
+           MOVE ZERO TO NEW-ACCTNUM.
+       150-EXIT.
+           exit.
+      ***************************************************************
       *   Displays appropriate screens and reads the file.
       *   Also waits for user input at end
       ***************************************************************
        200-PROCESS-FILE.
+           PERFORM 150-COMPUTE-MENU-TOTALS THRU 150-EXIT
            DISPLAY SCRMM
            ACCEPT SCRMM
            IF WS-MENU-CHOICE = 1
@@ -232,7 +342,11 @@
                        PERFORM 600-VIEW THRU 600-EXIT
                     ELSE
                        IF WS-MENU-CHOICE = 5
-                          MOVE 'Y' TO WS-STOP-PROGRAM
+                          PERFORM 700-PRINT-ALL-ACCOUNTS THRU 700-EXIT
+                       ELSE
+                          IF WS-MENU-CHOICE = 6
+                             MOVE 'Y' TO WS-STOP-PROGRAM
+                          END-IF
                        END-IF
                     END-IF
                  END-IF
@@ -252,8 +366,14 @@
                DISPLAY SCR02
                ACCEPT WS-CONTINUE
            else
-               DISPLAY SCRADD1
-               ACCEPT SCRADD1
+               PERFORM WITH TEST AFTER
+                       UNTIL NEW-ACTSTATUS-VALID AND NEW-ACTTYPE-VALID
+                   DISPLAY SCRADD1
+                   ACCEPT SCRADD1
+                   IF NOT NEW-ACTSTATUS-VALID OR NOT NEW-ACTTYPE-VALID
+                       DISPLAY SCRADDCDERR
+                   END-IF
+               END-PERFORM
                PERFORM 350-ADD-READ THRU 350-EXIT
            END-IF.
        300-EXIT.
@@ -262,11 +382,19 @@
       *   
       ***************************************************************** 
        350-ADD-READ.
-           WRITE NEW-INDEXED-REC 
+           MOVE ZERO TO NEW-EFF-DATE
+           WRITE NEW-INDEXED-REC
 		      INVALID KEY DISPLAY SCRADDERR
                           DISPLAY SCR02
                           ACCEPT WS-CONTINUE
-              NOT INVALID KEY DISPLAY SCRADDSUC
+              NOT INVALID KEY MOVE NEW-BEGBAL    TO WS-OLD-BEGBAL
+                          MOVE NEW-CURBAL    TO WS-OLD-CURBAL
+                          MOVE NEW-ACTSTATUS TO WS-OLD-ACTSTATUS
+                          MOVE NEW-ACTTYPE   TO WS-OLD-ACTTYPE
+                          MOVE NEW-ACTDESC   TO WS-OLD-ACTDESC
+                          MOVE "A" TO CGLC-UH-TRANS-TYPE
+                          PERFORM 450-WRITE-UPD-HISTORY THRU 450-EXIT
+                          DISPLAY SCRADDSUC
                           DISPLAY SCR02
                           ACCEPT WS-CONTINUE
            END-WRITE.
@@ -279,18 +407,55 @@
        400-UPDATE-RECORD.
             DISPLAY SCR01
             ACCEPT SCR01
-            DISPLAY SCR09
-            ACCEPT SCR09
-			REWRITE NEW-INDEXED-REC
-				INVALID KEY DISPLAY SCR05
-                            DISPLAY SCR02
-                NOT INVALID KEY DISPLAY SCRUPDSUC
-                            DISPLAY SCR02
-                            ACCEPT WS-CONTINUE
-			END-REWRITE.
+            PERFORM 550-READ-ACT-MASTER THRU 550-EXIT
+            IF ACCOUNT-FOUND
+                MOVE NEW-BEGBAL    TO WS-OLD-BEGBAL
+                MOVE NEW-CURBAL    TO WS-OLD-CURBAL
+                MOVE NEW-ACTSTATUS TO WS-OLD-ACTSTATUS
+                MOVE NEW-ACTTYPE   TO WS-OLD-ACTTYPE
+                MOVE NEW-ACTDESC   TO WS-OLD-ACTDESC
+                DISPLAY SCR09
+                ACCEPT SCR09
+                REWRITE NEW-INDEXED-REC
+                    INVALID KEY DISPLAY SCR05
+                                DISPLAY SCR02
+                    NOT INVALID KEY
+                                MOVE "U" TO CGLC-UH-TRANS-TYPE
+                                PERFORM 450-WRITE-UPD-HISTORY
+                                        THRU 450-EXIT
+                                DISPLAY SCRUPDSUC
+                                DISPLAY SCR02
+                                ACCEPT WS-CONTINUE
+                END-REWRITE
+            ELSE
+                DISPLAY SCR02
+                ACCEPT WS-CONTINUE
+            END-IF.
        400-EXIT.
            exit.
       *****************************************************************
+      *   Log the before and after values of an add/update/delete to
+      *   the change-history file.  CGLC-UH-TRANS-TYPE must already be
+      *   set by the caller.  SEE REQUEST 033 for CGLC-UH-OPERATOR-ID.
+      *****************************************************************
+       450-WRITE-UPD-HISTORY.
+           MOVE NEW-ACCTNUM      TO CGLC-UH-ACCTNUM
+           MOVE WS-OLD-BEGBAL    TO CGLC-UH-OLD-BEGBAL
+           MOVE NEW-BEGBAL       TO CGLC-UH-NEW-BEGBAL
+           MOVE WS-OLD-CURBAL    TO CGLC-UH-OLD-CURBAL
+           MOVE NEW-CURBAL       TO CGLC-UH-NEW-CURBAL
+           MOVE WS-OLD-ACTSTATUS TO CGLC-UH-OLD-ACTSTATUS
+           MOVE NEW-ACTSTATUS    TO CGLC-UH-NEW-ACTSTATUS
+           MOVE WS-OLD-ACTTYPE   TO CGLC-UH-OLD-ACTTYPE
+           MOVE NEW-ACTTYPE      TO CGLC-UH-NEW-ACTTYPE
+           MOVE WS-OLD-ACTDESC   TO CGLC-UH-OLD-ACTDESC
+           MOVE NEW-ACTDESC      TO CGLC-UH-NEW-ACTDESC
+           MOVE WS-OPERATOR-ID   TO CGLC-UH-OPERATOR-ID
+           MOVE FUNCTION CURRENT-DATE TO CGLC-UH-TIMESTAMP
+           WRITE CGLC-UPD-HISTORY-REC.
+       450-EXIT.
+           exit.
+      *****************************************************************
       *   
       *****************************************************************
        500-DELETE-RECORD.
@@ -303,8 +468,16 @@
                ACCEPT WS-OK-TO-DELETE
                IF OK-TO-DELETE
                    DISPLAY SCR06
+                   MOVE NEW-BEGBAL    TO WS-OLD-BEGBAL
+                   MOVE NEW-CURBAL    TO WS-OLD-CURBAL
+                   MOVE NEW-ACTSTATUS TO WS-OLD-ACTSTATUS
+                   MOVE NEW-ACTTYPE   TO WS-OLD-ACTTYPE
+                   MOVE NEW-ACTDESC   TO WS-OLD-ACTDESC
                    DELETE INDEXED-FILE record
                        INVALID KEY PERFORM 560-NOT-FOUND THRU 560-EXIT
+                       NOT INVALID KEY
+                           MOVE "D" TO CGLC-UH-TRANS-TYPE
+                           PERFORM 450-WRITE-UPD-HISTORY THRU 450-EXIT
                    END-DELETE
                END-IF
            END-IF
@@ -336,21 +509,86 @@
        600-VIEW.
            DISPLAY SCR01.
            ACCEPT SCR01.
-           PERFORM 550-READ-ACT-MASTER THRU 550-EXIT.
-           IF ACCOUNT-FOUND
-               DISPLAY SCR04
+           IF NEW-ACCTNUM = ZERO
+               PERFORM 650-BROWSE-ACCOUNTS THRU 650-EXIT
+           ELSE
+               PERFORM 550-READ-ACT-MASTER THRU 550-EXIT
+               IF ACCOUNT-FOUND
+                   DISPLAY SCR04
+               END-IF
+               DISPLAY SCR02
+               ACCEPT WS-CONTINUE
            END-IF.
-           DISPLAY SCR02.
-           ACCEPT WS-CONTINUE.
        600-EXIT.
            exit.
+      *****************************************************************
+      *   No account number was entered - browse every account in
+      *   the file in order, one screen at a time.
+      *****************************************************************
+       650-BROWSE-ACCOUNTS.
+           MOVE 'N' TO WS-END-OF-FILE
+           MOVE LOW-VALUES TO NEW-ACCTNUM
+           START INDEXED-FILE KEY IS NOT LESS THAN NEW-ACCTNUM
+               INVALID KEY MOVE 'Y' TO WS-END-OF-FILE
+           END-START
+           PERFORM UNTIL EOF
+               READ INDEXED-FILE NEXT RECORD
+                   AT END MOVE 'Y' TO WS-END-OF-FILE
+               END-READ
+               IF NOT EOF
+                   DISPLAY SCR04
+                   DISPLAY SCR02
+                   ACCEPT WS-CONTINUE
+               END-IF
+           END-PERFORM.
+       650-EXIT.
+           exit.
+      *****************************************************************
+      *   Read the indexed file from the beginning and write every
+      *   account to the all-accounts report file.
+      *****************************************************************
+       700-PRINT-ALL-ACCOUNTS.
+           MOVE 'N' TO WS-END-OF-FILE
+           MOVE LOW-VALUES TO NEW-ACCTNUM
+           OPEN OUTPUT CGLC-ALL-ACCT-FILE
+           START INDEXED-FILE KEY IS NOT LESS THAN NEW-ACCTNUM
+               INVALID KEY MOVE 'Y' TO WS-END-OF-FILE
+           END-START
+           PERFORM 750-PRINT-NEXT-ACCOUNT THRU 750-EXIT
+               UNTIL EOF
+           CLOSE CGLC-ALL-ACCT-FILE
+           DISPLAY SCR02
+           ACCEPT WS-CONTINUE.
+       700-EXIT.
+           exit.
+      *****************************************************************
+      *   Write one account to the report file and read the next.
+      *****************************************************************
+       750-PRINT-NEXT-ACCOUNT.
+           READ INDEXED-FILE NEXT RECORD
+               AT END MOVE 'Y' TO WS-END-OF-FILE
+           END-READ
+           IF NOT EOF
+               MOVE NEW-ACCTNUM   TO CGLC-AA-ACCTNUM
+               MOVE NEW-BEGBAL    TO CGLC-AA-BEGBAL
+               MOVE NEW-CURBAL    TO CGLC-AA-CURBAL
+               MOVE NEW-ACTSTATUS TO CGLC-AA-ACTSTATUS
+               MOVE NEW-ACTTYPE   TO CGLC-AA-ACTTYPE
+               MOVE NEW-ACTDESC   TO CGLC-AA-ACTDESC
+               WRITE CGLC-ALL-ACCT-REC
+           END-IF.
+       750-EXIT.
+           exit.
 
       ***************************************************************
       *   Open the files and gets the current date.
       ***************************************************************
        900-INITIALIZATION.
            OPEN I-O INDEXED-FILE.
+           OPEN EXTEND CGLC-UPD-HISTORY-FILE.
            MOVE FUNCTION CURRENT-DATE TO WS-DATE.
+           DISPLAY "ENTER OPERATOR ID: "
+           ACCEPT WS-OPERATOR-ID.
        900-EXIT.
            exit.
       *****************************************************************
@@ -358,6 +596,7 @@
       *****************************************************************
        910-END-PROGRAM.
            CLOSE INDEXED-FILE.
+           CLOSE CGLC-UPD-HISTORY-FILE.
        910-EXIT.
            exit.
 
