@@ -0,0 +1,140 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  BOOKSRCH.
+       AUTHOR.  LISA LANDGRAF.
+      *****************************************************************
+      * This program uses the alternate index for title to display
+      * records with the same or a matching title.  User will enter
+      * the title (or the start of it) of a book and every book that
+      * matches will be displayed.  Built the same way LISTEMPAV2 uses
+      * the employee name alternate index.  SEE REQUEST 030.
+      *
+      *   Input file  :  C:\COBOL\BOOKCATALOG.DAT
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BOOK-FILE
+                 ASSIGN TO UT-SYS-BOOKFILE
+                 ORGANIZATION IS INDEXED
+                 ACCESS IS DYNAMIC
+                 RECORD KEY IS BR-BOOK-ISBN
+                 ALTERNATE RECORD KEY IS BR-BOOK-TITLE
+                     WITH DUPLICATES.
+           SELECT TITLE-MATCH-FILE
+                 ASSIGN TO UT-SYS-TITLE-MATCH-FILE
+                 ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD BOOK-FILE
+          LABEL RECORDS ARE STANDARD
+          RECORD CONTAINS 79 CHARACTERS.
+       01 BOOK-REC.
+          05  BR-BOOK-ISBN                          PIC 9(13).
+          05  BR-BOOK-TITLE                         PIC X(30).
+          05  BR-AUTHOR-ID                          PIC 9(5).
+          05  BR-BOOK-PUBLISHER                     PIC X(20).
+          05  BR-BOOK-PRICE                         PIC 9(5)V99.
+          05  BR-QTY-ON-HAND                        PIC 9(4).
+
+       FD TITLE-MATCH-FILE
+          RECORD CONTAINS 49 CHARACTERS.
+       01 TITLE-MATCH-REC.
+          05  TM-BOOK-ISBN                          PIC 9(13).
+          05  FILLER                                PIC X.
+          05  TM-BOOK-TITLE                         PIC X(30).
+          05  FILLER                                PIC X.
+          05  TM-BOOK-PRICE                         PIC 9(5)V99.
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILENAMES.
+           05  UT-SYS-BOOKFILE                      PIC X(50)
+                                   VALUE "C:\COBOL\BOOKCATALOG.DAT".
+           05  UT-SYS-TITLE-MATCH-FILE              PIC X(50)
+                                   VALUE "C:\COBOL\TITLEMATCH.DAT".
+       01  WS-SWITCHES.
+           05  WS-STOP-PROGRAM                      PIC X
+                                            VALUE 'F'.
+               88  OK-TO-STOP               VALUE 'Y'.
+           05  WS-END-OF-FILE                       PIC X.
+               88 EOF                       VALUE 'Y'.
+       01 WS-TITLE                                  PIC X(30).
+       01 WS-TITLE-LEN                              PIC 99.
+
+       PROCEDURE DIVISION.
+      *************************************************************
+      *  Do startup tasks.
+      *  Loop until the user decides to stop the program.
+      *  Do ending tasks.
+      *************************************************************
+       100-MAIN.
+           PERFORM 900-INITIALIZATION THRU 900-EXIT.
+           PERFORM 200-PROCESS-FILE THRU 200-EXIT
+                    UNTIL OK-TO-STOP.
+           PERFORM 910-END-PROGRAM-RTN.
+           STOP RUN.
+      ***************************************************************
+      *     Read records from the indexed file by the alternate
+      *     title key and write each match out.
+      ***************************************************************
+       200-PROCESS-FILE.
+
+           DISPLAY "Enter the title (or the start of it) of a book"
+           ACCEPT WS-TITLE
+           MOVE 'N' TO WS-END-OF-FILE
+           COMPUTE WS-TITLE-LEN =
+                   FUNCTION LENGTH(FUNCTION TRIM(WS-TITLE))
+           IF WS-TITLE-LEN = ZERO
+               DISPLAY "TITLE CANNOT BE BLANK"
+           ELSE
+               MOVE WS-TITLE TO BR-BOOK-TITLE
+               START BOOK-FILE KEY IS NOT LESS THAN BR-BOOK-TITLE
+                   INVALID KEY
+                        DISPLAY "NO BOOK WITH THAT TITLE"
+                   NOT INVALID KEY
+                      READ BOOK-FILE NEXT RECORD
+                         AT END MOVE 'Y' TO WS-END-OF-FILE
+                      END-READ
+                      PERFORM 300-LIST-BOOKS THRU 300-EXIT
+                          UNTIL BR-BOOK-TITLE (1:WS-TITLE-LEN) NOT EQUAL
+                                WS-TITLE (1:WS-TITLE-LEN)
+                                OR  EOF
+               END-START
+           END-IF.
+           DISPLAY "TYPE Y TO STOP PROGRAM"
+           ACCEPT WS-STOP-PROGRAM.
+       200-EXIT.
+           EXIT.
+      ***************************************************************
+      *  If a match is found, then books with this same or matching
+      *  title are displayed.
+      ***************************************************************
+       300-LIST-BOOKS.
+           DISPLAY BR-BOOK-ISBN, " ", BR-BOOK-TITLE, " ", BR-BOOK-PRICE
+           MOVE BR-BOOK-ISBN  TO TM-BOOK-ISBN
+           MOVE BR-BOOK-TITLE TO TM-BOOK-TITLE
+           MOVE BR-BOOK-PRICE TO TM-BOOK-PRICE
+           WRITE TITLE-MATCH-REC
+           READ BOOK-FILE NEXT RECORD
+               AT END MOVE 'Y' TO WS-END-OF-FILE
+           END-READ.
+       300-EXIT.
+           EXIT.
+      ***************************************************************
+      *   Open the files.
+      ***************************************************************
+       900-INITIALIZATION.
+           OPEN INPUT BOOK-FILE.
+           OPEN OUTPUT TITLE-MATCH-FILE.
+       900-EXIT.
+           EXIT.
+      *****************************************************************
+      *   Close files.
+      *****************************************************************
+       910-END-PROGRAM-RTN.
+            CLOSE BOOK-FILE.
+            CLOSE TITLE-MATCH-FILE.
+       910-EXIT.
+           EXIT.
