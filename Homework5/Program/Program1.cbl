@@ -17,18 +17,23 @@
                  ASSIGN TO UT-SYS-EMPFILE
                  ORGANIZATION IS INDEXED
                  ACCESS IS DYNAMIC
-                 RECORD KEY IS NEW-SSNO.
+                 RECORD KEY IS NEW-SSNO
+                 ALTERNATE RECORD KEY IS NEW-NAME
+                     WITH DUPLICATES.
 
        DATA DIVISION.
        FILE SECTION.
 
        FD NEW-PAYROLL-FILE
           LABEL RECORDS ARE STANDARD
-          RECORD CONTAINS 34 CHARACTERS.
+          RECORD CONTAINS 50 CHARACTERS.
        01 NEW-PAYROLL-REC.
           05  NEW-SSNO                             PIC 9(9).
           05  NEW-NAME                             PIC X(20).
           05  NEW-SALARY                           PIC 9(5).
+          05  NEW-DEPT                             PIC X(4).
+          05  NEW-HIRE-DATE                        PIC 9(8).
+          05  NEW-EXP-ACCT                         PIC 9(4).
 
        WORKING-STORAGE SECTION.
        01  WS-FILENAMES.
@@ -40,6 +45,12 @@
                88  OK-TO-STOP               VALUE 'Y'.
                88  ALSO-OK-TO-STOP          VALUE 'y'.
            05  WS-CONTINUE                         PIC X.
+           05  WS-BROWSE-CHOICE                    PIC X.
+               88  BROWSE-BY-NAME           VALUE 'Y' 'y'.
+           05  WS-END-OF-FILE                      PIC X
+                                            VALUE 'N'.
+               88  EOF                      VALUE 'Y'.
+       01 WS-NAME                                  PIC X(20).
        01 WS-DATE.
           05 WS-YEAR                               PIC 9(4).
           05 WS-MONTH                              PIC 99.
@@ -74,17 +85,38 @@
           05 SCR2-R7.
              10 LINE 7  COL 16         VALUE "SALARY:".
              10 LINE 7  COL 27     PIC 9(5) FROM NEW-SALARY.
+          05 SCR2-R8.
+             10 LINE 8  COL 16         VALUE "DEPT:".
+             10 LINE 8  COL 27     PIC X(4) FROM NEW-DEPT.
+          05 SCR2-R9.
+             10 LINE 9  COL 16         VALUE "HIRE DATE:".
+             10 LINE 9  COL 27     PIC 9(8) FROM NEW-HIRE-DATE.
+          05 SCR2-R10.
+             10 LINE 10 COL 16         VALUE "EXPENSE ACCT:".
+             10 LINE 10 COL 30     PIC 9(4) FROM NEW-EXP-ACCT.
        01 SCR03.
           05 SCR3-R9.
              10 LINE 9  COL 16         VALUE "PRESS ENTER TO CONTINUE".
              10 LINE 10 COL 16.
        01 SCR04.
           05 SCR4-R9.
-             10 LINE 9  COL 16          VALUE "TYPE Y TO QUIT PROGRAM ".
+             10 LINE 9  COL 16
+                VALUE "TYPE Y TO QUIT PROGRAM ".
              10 LINE 10 COL 16.
        01 SCR05.
           05 SCR5-R6.
-             10 LINE 6 COL 10          VALUE "EMPLOYEE IS NOT ON FILE  ".
+             10 LINE 6 COL 10
+                VALUE "EMPLOYEE IS NOT ON FILE  ".
+       01 SCR06.
+          05 SCR6-R8.
+             10 LINE 8 COL 10
+                VALUE "BROWSE BY NAME INSTEAD? (Y):".
+             10               PIC X TO WS-BROWSE-CHOICE.
+       01 SCR07.
+          05 SCR7-R8.
+             10 LINE 8 COL 10      ERASE EOL.
+             10 LINE 8 COL 10      VALUE "ENTER EMPLOYEE NAME:".
+             10               PIC X(20) TO WS-NAME.
 
        PROCEDURE DIVISION.
       *************************************************************
@@ -111,6 +143,7 @@
            READ NEW-PAYROLL-FILE
                INVALID KEY
                     DISPLAY SCR05
+                    PERFORM 350-BROWSE-BY-NAME THRU 350-EXIT
                NOT INVALID KEY
                   PERFORM 300-DISPLAY-EMP THRU 300-EXIT
            END-READ
@@ -125,10 +158,48 @@
       *  displayed
       ***************************************************************
        300-DISPLAY-EMP.
-           DISPLAY SCR02.           
+           DISPLAY SCR02.
        300-EXIT.
            EXIT.
       ***************************************************************
+      *  The SSN typed in wasn't on file - offer to browse by name
+      *  using the alternate key instead of dead-ending the lookup.
+      ***************************************************************
+       350-BROWSE-BY-NAME.
+           DISPLAY SCR06
+           ACCEPT SCR06
+           IF BROWSE-BY-NAME
+               DISPLAY SCR07
+               ACCEPT SCR07
+               MOVE 'N' TO WS-END-OF-FILE
+               MOVE WS-NAME TO NEW-NAME
+               START NEW-PAYROLL-FILE KEY = NEW-NAME
+                   INVALID KEY
+                        DISPLAY SCR05
+                   NOT INVALID KEY
+                      READ NEW-PAYROLL-FILE NEXT RECORD
+                         AT END MOVE 'Y' TO WS-END-OF-FILE
+                      END-READ
+                      PERFORM 360-LIST-MATCH THRU 360-EXIT
+                          UNTIL NEW-NAME NOT EQUAL WS-NAME
+                                OR  EOF
+               END-START
+           END-IF.
+       350-EXIT.
+           EXIT.
+      ***************************************************************
+      *  Display one name-match and read the next one sharing it.
+      ***************************************************************
+       360-LIST-MATCH.
+           DISPLAY SCR02
+           DISPLAY SCR03
+           ACCEPT WS-CONTINUE
+           READ NEW-PAYROLL-FILE NEXT RECORD
+               AT END MOVE 'Y' TO WS-END-OF-FILE
+           END-READ.
+       360-EXIT.
+           EXIT.
+      ***************************************************************
       *   Open the files and gets the current date.
       ***************************************************************
        900-INITIALIZATION.
