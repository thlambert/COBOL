@@ -0,0 +1,153 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CGLTRIALBALANCE.
+       AUTHOR. COLE SQUIRE.
+      *******************************************************************
+      * Trial balance report off the chart-of-accounts master.  Reads
+      * COAFILEMASTER.DAT, subtotals CGLC-MSTR-CUR-BALANCE by account
+      * type (I/E/C), and writes the subtotals plus a grand total so
+      * the books can be footed before month-end close.  SEE REQUEST 006.
+      *
+      * Input:  J:\CS3530\COAFILEMASTER.DAT
+      * Output: J:\CS3530\COATRIALBALANCERPT.DAT
+      *******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CGL-COA-MASTER-FILE
+               ASSIGN TO UT-SYS-COA-MASTER-FILE
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CGLC-TB-REPORT-FILE
+               ASSIGN TO UT-SYS-TB-REPORT-FILE
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CGL-COA-MASTER-FILE
+           RECORD CONTAINS 59 CHARACTERS.
+       01  CGL-COA-MSTR-REC.
+           05  CGLC-MSTR-NO                PIC 9(4).
+           05  CGLC-MSTR-BEG-BALANCE       PIC S9(5)V99.
+           05  CGLC-MSTR-CUR-BALANCE       PIC S9(5)V99.
+           05  CGLC-MSTR-ACCT-ACTIVE       PIC X.
+           05  CGLC-MSTR-ACCT-TYPE         PIC X.
+               88  MSTR-TYPE-INCOME        VALUE "I".
+               88  MSTR-TYPE-EXPENSE       VALUE "E".
+               88  MSTR-TYPE-CASH          VALUE "C".
+           05  CGLC-MSTR-DESCRIPTION       PIC X(30).
+           05  CGLC-MSTR-EFF-DATE          PIC 9(8).
+           05  CGLC-MSTR-PEND-STATUS       PIC X.
+       FD  CGLC-TB-REPORT-FILE
+           RECORD CONTAINS 30 CHARACTERS.
+       01  CGLC-TB-REPORT-REC.
+           05  CGLC-TB-LABEL               PIC X(20).
+           05  CGLC-TB-SUBTOTAL            PIC S9(7)V99.
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILES.
+           05  UT-SYS-COA-MASTER-FILE      PIC X(50)
+               VALUE "J:\CS3530\COAFILEMASTER.DAT".
+           05  UT-SYS-TB-REPORT-FILE       PIC X(50)
+               VALUE "J:\CS3530\COATRIALBALANCERPT.DAT".
+       01  WS-SWITCHES.
+           05  WS-END-OF-FILE              PIC X      VALUE "N".
+               88  EOF                     VALUE "Y".
+       01  WS-SUBTOTALS.
+           05  WS-INCOME-TOTAL             PIC S9(7)V99 VALUE ZERO.
+           05  WS-EXPENSE-TOTAL            PIC S9(7)V99 VALUE ZERO.
+           05  WS-CASH-TOTAL               PIC S9(7)V99 VALUE ZERO.
+           05  WS-OTHER-TOTAL              PIC S9(7)V99 VALUE ZERO.
+           05  WS-GRAND-TOTAL              PIC S9(7)V99 VALUE ZERO.
+
+       PROCEDURE DIVISION.
+      *****************************************************************
+      *  Do startup tasks.
+      *  Accumulate every account's current balance by account type.
+      *  Print the subtotals and grand total.
+      *  Do ending tasks.
+      *****************************************************************
+       100-MAIN.
+           PERFORM 900-INITIALIZATION THRU 900-EXIT.
+           PERFORM 200-READ-MASTER THRU 200-EXIT.
+           PERFORM 300-ACCUMULATE THRU 300-EXIT
+                   UNTIL EOF.
+           PERFORM 400-WRITE-REPORT THRU 400-EXIT.
+           PERFORM 910-END-PROGRAM-RTN THRU 910-EXIT.
+           DISPLAY "TRIAL BALANCE COMPLETE - GRAND TOTAL "
+               WS-GRAND-TOTAL.
+           GOBACK.
+      *****************************************************************
+      *  Read the next account off the master.
+      *****************************************************************
+       200-READ-MASTER.
+           READ CGL-COA-MASTER-FILE
+               AT END MOVE "Y" TO WS-END-OF-FILE
+           END-READ.
+       200-EXIT.
+           EXIT.
+      *****************************************************************
+      *  Add the account's current balance to the right subtotal.
+      *****************************************************************
+       300-ACCUMULATE.
+           EVALUATE TRUE
+               WHEN MSTR-TYPE-INCOME
+                   ADD CGLC-MSTR-CUR-BALANCE TO WS-INCOME-TOTAL
+               WHEN MSTR-TYPE-EXPENSE
+                   ADD CGLC-MSTR-CUR-BALANCE TO WS-EXPENSE-TOTAL
+               WHEN MSTR-TYPE-CASH
+                   ADD CGLC-MSTR-CUR-BALANCE TO WS-CASH-TOTAL
+               WHEN OTHER
+                   ADD CGLC-MSTR-CUR-BALANCE TO WS-OTHER-TOTAL
+           END-EVALUATE
+           PERFORM 200-READ-MASTER THRU 200-EXIT.
+       300-EXIT.
+           EXIT.
+      *****************************************************************
+      *  Write the subtotal and grand-total lines.
+      *****************************************************************
+       400-WRITE-REPORT.
+           COMPUTE WS-GRAND-TOTAL = WS-INCOME-TOTAL + WS-EXPENSE-TOTAL
+                   + WS-CASH-TOTAL + WS-OTHER-TOTAL
+           MOVE "INCOME TOTAL" TO CGLC-TB-LABEL
+           MOVE WS-INCOME-TOTAL TO CGLC-TB-SUBTOTAL
+           WRITE CGLC-TB-REPORT-REC
+           MOVE "EXPENSE TOTAL" TO CGLC-TB-LABEL
+           MOVE WS-EXPENSE-TOTAL TO CGLC-TB-SUBTOTAL
+           WRITE CGLC-TB-REPORT-REC
+           MOVE "CASH TOTAL" TO CGLC-TB-LABEL
+           MOVE WS-CASH-TOTAL TO CGLC-TB-SUBTOTAL
+           WRITE CGLC-TB-REPORT-REC
+           IF WS-OTHER-TOTAL NOT = ZERO
+               MOVE "UNKNOWN TYPE TOTAL" TO CGLC-TB-LABEL
+               MOVE WS-OTHER-TOTAL TO CGLC-TB-SUBTOTAL
+               WRITE CGLC-TB-REPORT-REC
+      *        AN ACCOUNT TYPE OTHER THAN I/E/C MEANS BAD DATA GOT
+      *        ONTO THE MASTER FILE - FAIL THE STEP SO IT GETS LOOKED
+      *        AT INSTEAD OF SILENTLY FOOTING AN INCOMPLETE TRIAL
+      *        BALANCE.  SEE REQUEST 035.
+               MOVE 16 TO RETURN-CODE
+           END-IF
+           MOVE "GRAND TOTAL" TO CGLC-TB-LABEL
+           MOVE WS-GRAND-TOTAL TO CGLC-TB-SUBTOTAL
+           WRITE CGLC-TB-REPORT-REC.
+       400-EXIT.
+           EXIT.
+      *****************************************************************
+      *   Open the files.
+      *****************************************************************
+       900-INITIALIZATION.
+      *    RETURN-CODE IS NOT RESET BETWEEN CALLS BY THE OPERATING
+      *    SYSTEM, AND CGLBATCHDRIVER'S 300-LOG-STEP-RESULT CHECKS IT
+      *    TO DECIDE WHETHER THIS STEP SUCCEEDED - START CLEAN.
+      *    SEE REQUEST 035.
+           MOVE ZERO TO RETURN-CODE.
+           OPEN INPUT CGL-COA-MASTER-FILE.
+           OPEN OUTPUT CGLC-TB-REPORT-FILE.
+       900-EXIT.
+           EXIT.
+      *****************************************************************
+      *   Close files.
+      *****************************************************************
+       910-END-PROGRAM-RTN.
+           CLOSE CGL-COA-MASTER-FILE.
+           CLOSE CGLC-TB-REPORT-FILE.
+       910-EXIT.
+           EXIT.
