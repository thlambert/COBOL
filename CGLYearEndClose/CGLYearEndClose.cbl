@@ -0,0 +1,158 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CGLYEARENDCLOSE.
+       AUTHOR. COLE SQUIRE.
+      *******************************************************************
+      * Year-end close for the chart of accounts.  Reads the current
+      * COA master (COAFILEMASTER.DAT) produced by CGLFILEPROCESSING,
+      * rolls each account's current balance into the beginning balance
+      * for the new fiscal year, and writes the rolled-forward master
+      * plus a pre-close/post-close comparison listing.  SEE REQUEST 005.
+      *
+      * Input:  J:\CS3530\COAFILEMASTER.DAT
+      * Output: J:\CS3530\COAFILEMASTERYE.DAT
+      *         J:\CS3530\COAYECLOSERPT.DAT
+      *******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CGL-OLD-MASTER-FILE
+               ASSIGN TO UT-SYS-OLD-MASTER-FILE
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CGL-NEW-MASTER-FILE
+               ASSIGN TO UT-SYS-NEW-MASTER-FILE
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CGLC-YE-LISTING-FILE
+               ASSIGN TO UT-SYS-YE-LISTING-FILE
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CGL-OLD-MASTER-FILE
+           RECORD CONTAINS 59 CHARACTERS.
+       01  CGL-COA-MSTR-REC.
+           05  CGLC-NO                     PIC 9(4).
+           05  CGLC-BEG-BALANCE            PIC S9(5)V99.
+           05  CGLC-CUR-BALANCE            PIC S9(5)V99.
+           05  CGLC-ACCT-ACTIVE            PIC X.
+           05  CGLC-ACCT-TYPE              PIC X.
+           05  CGLC-DESCRIPTION            PIC X(30).
+           05  CGLC-EFF-DATE               PIC 9(8).
+           05  CGLC-PEND-STATUS            PIC X.
+       FD  CGL-NEW-MASTER-FILE
+           RECORD CONTAINS 59 CHARACTERS.
+       01  CGL-COA-NEW-MSTR-REC.
+           05  CGLC-NEW-NO                 PIC 9(4).
+           05  CGLC-NEW-BEG-BALANCE        PIC S9(5)V99.
+           05  CGLC-NEW-CUR-BALANCE        PIC S9(5)V99.
+           05  CGLC-NEW-ACCT-ACTIVE        PIC X.
+           05  CGLC-NEW-ACCT-TYPE          PIC X.
+           05  CGLC-NEW-DESCRIPTION        PIC X(30).
+           05  CGLC-NEW-EFF-DATE           PIC 9(8).
+           05  CGLC-NEW-PEND-STATUS        PIC X.
+       FD  CGLC-YE-LISTING-FILE
+           RECORD CONTAINS 71 CHARACTERS.
+       01  CGLC-YE-LISTING-REC.
+           05  CGLC-YEL-NO                 PIC 9(4).
+           05  CGLC-YEL-DESCRIPTION        PIC X(30).
+           05  CGLC-YEL-PRE-BEG-BALANCE    PIC S9(5)V99.
+           05  CGLC-YEL-PRE-CUR-BALANCE    PIC S9(5)V99.
+           05  CGLC-YEL-POST-BEG-BALANCE   PIC S9(5)V99.
+           05  CGLC-YEL-POST-CUR-BALANCE   PIC S9(5)V99.
+           05  CGLC-YEL-EFF-DATE           PIC 9(8).
+           05  CGLC-YEL-PEND-STATUS        PIC X.
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILES.
+           05  UT-SYS-OLD-MASTER-FILE      PIC X(50)
+               VALUE "J:\CS3530\COAFILEMASTER.DAT".
+           05  UT-SYS-NEW-MASTER-FILE      PIC X(50)
+               VALUE "J:\CS3530\COAFILEMASTERYE.DAT".
+           05  UT-SYS-YE-LISTING-FILE      PIC X(50)
+               VALUE "J:\CS3530\COAYECLOSERPT.DAT".
+       01  WS-SWITCHES.
+           05  WS-END-OF-FILE              PIC X      VALUE "N".
+               88  EOF                     VALUE "Y".
+       01  WS-TOTALS.
+           05  WS-ACCOUNT-COUNT            PIC 9(7)   VALUE ZERO.
+           05  WS-TOTAL-PRE-CUR-BALANCE    PIC S9(7)V99 VALUE ZERO.
+           05  WS-TOTAL-POST-BEG-BALANCE   PIC S9(7)V99 VALUE ZERO.
+
+       PROCEDURE DIVISION.
+      *****************************************************************
+      *  Do startup tasks.
+      *  Roll every account on the old master forward to the new
+      *  master, listing each one as it goes.
+      *  Do ending tasks.
+      *****************************************************************
+       100-MAIN.
+           PERFORM 900-INITIALIZATION THRU 900-EXIT.
+           PERFORM 200-READ-MASTER THRU 200-EXIT.
+           PERFORM 300-CLOSE-ACCOUNT THRU 300-EXIT
+                   UNTIL EOF.
+           PERFORM 910-END-PROGRAM-RTN THRU 910-EXIT.
+           DISPLAY "YEAR-END CLOSE COMPLETE - " WS-ACCOUNT-COUNT
+               " ACCOUNTS ROLLED FORWARD".
+           STOP RUN.
+      *****************************************************************
+      *  Read the next account off the old master.
+      *****************************************************************
+       200-READ-MASTER.
+           READ CGL-OLD-MASTER-FILE
+               AT END MOVE "Y" TO WS-END-OF-FILE
+           END-READ.
+       200-EXIT.
+           EXIT.
+      *****************************************************************
+      *  Move the old master's current balance into the new master's
+      *  beginning (and current) balance, write the new master record,
+      *  log the before/after on the comparison listing, and move on.
+      *****************************************************************
+       300-CLOSE-ACCOUNT.
+           MOVE CGLC-NO TO CGLC-NEW-NO
+           MOVE CGLC-CUR-BALANCE TO CGLC-NEW-BEG-BALANCE
+           MOVE CGLC-CUR-BALANCE TO CGLC-NEW-CUR-BALANCE
+           MOVE CGLC-ACCT-ACTIVE TO CGLC-NEW-ACCT-ACTIVE
+           MOVE CGLC-ACCT-TYPE TO CGLC-NEW-ACCT-TYPE
+           MOVE CGLC-DESCRIPTION TO CGLC-NEW-DESCRIPTION
+           MOVE CGLC-EFF-DATE TO CGLC-NEW-EFF-DATE
+           MOVE CGLC-PEND-STATUS TO CGLC-NEW-PEND-STATUS
+           WRITE CGL-COA-NEW-MSTR-REC
+           PERFORM 400-WRITE-LISTING THRU 400-EXIT
+           ADD CGLC-CUR-BALANCE TO WS-TOTAL-PRE-CUR-BALANCE
+           ADD CGLC-NEW-BEG-BALANCE TO WS-TOTAL-POST-BEG-BALANCE
+           ADD 1 TO WS-ACCOUNT-COUNT
+           PERFORM 200-READ-MASTER THRU 200-EXIT.
+       300-EXIT.
+           EXIT.
+      *****************************************************************
+      *  Write one pre-close/post-close comparison line.
+      *****************************************************************
+       400-WRITE-LISTING.
+           MOVE CGLC-NO TO CGLC-YEL-NO
+           MOVE CGLC-DESCRIPTION TO CGLC-YEL-DESCRIPTION
+           MOVE CGLC-BEG-BALANCE TO CGLC-YEL-PRE-BEG-BALANCE
+           MOVE CGLC-CUR-BALANCE TO CGLC-YEL-PRE-CUR-BALANCE
+           MOVE CGLC-NEW-BEG-BALANCE TO CGLC-YEL-POST-BEG-BALANCE
+           MOVE CGLC-NEW-CUR-BALANCE TO CGLC-YEL-POST-CUR-BALANCE
+           MOVE CGLC-NEW-EFF-DATE TO CGLC-YEL-EFF-DATE
+           MOVE CGLC-NEW-PEND-STATUS TO CGLC-YEL-PEND-STATUS
+           WRITE CGLC-YE-LISTING-REC.
+       400-EXIT.
+           EXIT.
+      *****************************************************************
+      *   Open the files.
+      *****************************************************************
+       900-INITIALIZATION.
+           OPEN INPUT CGL-OLD-MASTER-FILE.
+           OPEN OUTPUT CGL-NEW-MASTER-FILE.
+           OPEN OUTPUT CGLC-YE-LISTING-FILE.
+       900-EXIT.
+           EXIT.
+      *****************************************************************
+      *   Close files.
+      *****************************************************************
+       910-END-PROGRAM-RTN.
+           CLOSE CGL-OLD-MASTER-FILE.
+           CLOSE CGL-NEW-MASTER-FILE.
+           CLOSE CGLC-YE-LISTING-FILE.
+       910-EXIT.
+           EXIT.
